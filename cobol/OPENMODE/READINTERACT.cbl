@@ -28,6 +28,8 @@
          01  IO-STATUS PIC XX.
     
          01  INPUT-COMMAND PIC X(20).
+         01  CONFIRM-ANSWER PIC X(01).
+             88  CONFIRM-YES  VALUE "Y" "y".
 
        PROCEDURE DIVISION.
             PERFORM UNTIL INPUT-COMMAND= 'QUIT' OR 'quit'
@@ -61,6 +63,14 @@
                    PERFORM DELETE-KEY THRU E-DELETE-KEY
                 END-IF
 
+                IF INPUT-COMMAND = "ADD-KEY" OR "add-key"
+                   PERFORM ADD-KEY THRU E-ADD-KEY
+                END-IF
+
+                IF INPUT-COMMAND = "CHANGE-KEY" OR "change-key"
+                   PERFORM CHANGE-KEY THRU E-CHANGE-KEY
+                END-IF
+
             END-PERFORM.
 
             EXIT PROGRAM.
@@ -127,18 +137,77 @@
          DELETE-KEY.
               DISPLAY "Enter Delete Key:-> " WITH NO ADVANCING.
               ACCEPT S-ID.
+              READ MW-ENTREE.
+              IF IO-STATUS NOT = "00"
+                DISPLAY "READ FAILED"
+                DISPLAY "IO-STATUS =" IO-STATUS
+                GO TO E-DELETE-KEY
+              END-IF.
+              PERFORM DISPLAY-RECORD THRU E-DISPLAY-RECORD.
+              DISPLAY "ARE YOU SURE (Y/N):-> " WITH NO ADVANCING.
+              ACCEPT CONFIRM-ANSWER.
+              IF NOT CONFIRM-YES
+                DISPLAY "DELETE CANCELLED"
+                GO TO E-DELETE-KEY
+              END-IF.
               DELETE MW-ENTREE RECORD.
               IF IO-STATUS NOT = "00"
                 DISPLAY "DELETE FAILED"
                 DISPLAY "IO-STATUS =" IO-STATUS
                 GO TO E-DELETE-KEY
               END-IF.
+              DISPLAY "RECORD DELETED".
          E-DELETE-KEY.
- 
+
+         ADD-KEY.
+              DISPLAY "Enter Key:-> " WITH NO ADVANCING.
+              ACCEPT S-ID.
+              READ MW-ENTREE.
+              IF IO-STATUS = "00"
+                DISPLAY "ADD FAILED - KEY ALREADY EXISTS"
+                GO TO E-ADD-KEY
+              END-IF.
+              DISPLAY "Enter Name:-> " WITH NO ADVANCING.
+              ACCEPT S-NAME.
+              DISPLAY "Enter Value:-> " WITH NO ADVANCING.
+              ACCEPT S-VALUE.
+              MOVE 14 TO REC-LEN.
+              WRITE DATAV14-REC.
+              IF IO-STATUS NOT = "00"
+                DISPLAY "ADD FAILED"
+                DISPLAY "IO-STATUS =" IO-STATUS
+                GO TO E-ADD-KEY
+              END-IF.
+              DISPLAY "RECORD ADDED".
+         E-ADD-KEY.
+
+         CHANGE-KEY.
+              DISPLAY "Enter Key:-> " WITH NO ADVANCING.
+              ACCEPT S-ID.
+              READ MW-ENTREE.
+              IF IO-STATUS NOT = "00"
+                DISPLAY "CHANGE FAILED - KEY NOT FOUND"
+                DISPLAY "IO-STATUS =" IO-STATUS
+                GO TO E-CHANGE-KEY
+              END-IF.
+              PERFORM DISPLAY-RECORD THRU E-DISPLAY-RECORD.
+              DISPLAY "Enter New Name:-> " WITH NO ADVANCING.
+              ACCEPT S-NAME.
+              DISPLAY "Enter New Value:-> " WITH NO ADVANCING.
+              ACCEPT S-VALUE.
+              REWRITE DATAV14-REC.
+              IF IO-STATUS NOT = "00"
+                DISPLAY "CHANGE FAILED"
+                DISPLAY "IO-STATUS =" IO-STATUS
+                GO TO E-CHANGE-KEY
+              END-IF.
+              DISPLAY "RECORD CHANGED".
+         E-CHANGE-KEY.
+
          CLOSE-FILE.
             CLOSE MW-ENTREE.
-         E-CLOSE-FILE
-      
+         E-CLOSE-FILE.
+
          DISPLAY-RECORD.
            DISPLAY "RECORD" ": S-ID=" S-ID
                             ", S-NAME=" S-NAME

@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOADCSVV14.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CSV-IN-FILE
+              ASSIGN TO CSVIN
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CSV-IO-STATUS.
+
+       SELECT MW-SORTIE
+              ASSIGN TO DATAIDX
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS S-ID
+              FILE STATUS IS IO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CSV-IN-FILE
+           LABEL RECORD STANDARD
+           DATA RECORD CSV-RECORD.
+       01  CSV-RECORD                 PIC X(80).
+
+       FD  MW-SORTIE
+           LABEL RECORD STANDARD
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE FROM 2 TO 14
+           DEPENDING ON MW-SORTIE-REC-LEN
+           DATA RECORD MW-SORTIE-REC.
+       01  MW-SORTIE-REC.
+           02 DATAV14.
+              04 S-ID                 PIC X(02).
+              04 S-NAME                PIC X(04).
+              04 S-VALUE               PIC X(08).
+
+       WORKING-STORAGE SECTION.
+
+       01  MW-SORTIE-REC-LEN          PIC X(4) COMP-X.
+
+       01  CSV-IO-STATUS              PIC XX.
+       01  IO-STATUS                  PIC XX.
+       01  CSV-EOF-SW                 PIC X              VALUE "N".
+           88  MORE-CSV-RECORDS           VALUE "N".
+           88  CSV-EOF                     VALUE "Y".
+
+       01  NB-RECS-READ               PIC 9(9) VALUE 0.
+       01  NB-RECS-LOADED             PIC 9(9) VALUE 0.
+       01  NB-RECS-REJECTED           PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       P-START.
+           OPEN INPUT CSV-IN-FILE
+           IF CSV-IO-STATUS NOT = "00"
+             DISPLAY "FILELD-0202: OPEN FAILED"
+             DISPLAY "ASSIGN: CSVIN"
+             DISPLAY "IO-STATUS =" CSV-IO-STATUS
+             GO TO FIN-ERREUR
+           END-IF.
+
+           OPEN OUTPUT MW-SORTIE
+           IF IO-STATUS NOT = "00"
+             DISPLAY "FILELD-0202: OUTPUT FAILED"
+             DISPLAY "ASSIGN: SORTIE"
+             DISPLAY "IO-STATUS =" IO-STATUS
+             GO TO FIN-ERREUR
+           END-IF.
+
+           PERFORM CSV-READ THRU E-CSV-READ.
+
+       LOAD-CSV-RECORD.
+           PERFORM UNTIL CSV-EOF
+               PERFORM PARSE-AND-WRITE THRU E-PARSE-AND-WRITE
+               PERFORM CSV-READ THRU E-CSV-READ
+           END-PERFORM.
+
+       FIN-REL.
+           DISPLAY "LOADCSVV14 RECORDS READ......." NB-RECS-READ.
+           DISPLAY "LOADCSVV14 RECORDS LOADED....." NB-RECS-LOADED.
+           DISPLAY "LOADCSVV14 RECORDS REJECTED..." NB-RECS-REJECTED.
+           PERFORM END-COMMON-DISPLAY.
+
+           EXIT PROGRAM.
+           STOP RUN.
+
+       FIN-ERREUR.
+           DISPLAY "LOAD FAILED".
+           PERFORM END-COMMON-DISPLAY.
+
+           EXIT PROGRAM.
+           STOP RUN RETURNING 1.
+
+       CSV-READ.
+           READ CSV-IN-FILE
+             AT END
+               MOVE "Y" TO CSV-EOF-SW
+               GO TO E-CSV-READ
+           END-READ.
+           ADD 1 TO NB-RECS-READ.
+       E-CSV-READ.
+           EXIT.
+
+       PARSE-AND-WRITE.
+           MOVE SPACES      TO MW-SORTIE-REC.
+           UNSTRING CSV-RECORD DELIMITED BY ","
+             INTO S-ID, S-NAME, S-VALUE
+           END-UNSTRING.
+           MOVE 14          TO MW-SORTIE-REC-LEN.
+           WRITE MW-SORTIE-REC
+            INVALID KEY
+             ADD 1 TO NB-RECS-REJECTED
+             DISPLAY "LOADCSVV14 REJECT - DUPLICATE KEY S-ID=" S-ID
+           NOT INVALID KEY
+             ADD 1 TO NB-RECS-LOADED
+           END-WRITE.
+       E-PARSE-AND-WRITE.
+           EXIT.
+
+       END-COMMON-DISPLAY.
+           CLOSE CSV-IN-FILE.
+           CLOSE MW-SORTIE.

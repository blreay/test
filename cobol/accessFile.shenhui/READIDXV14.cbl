@@ -29,45 +29,37 @@
          01  REC-LEN   PIC 9(4) COMP.
          01  IO-STATUS PIC XX.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+         01  INQ-PARMS.
+             05  INQ-S-ID         PIC X(02).
+             05  INQ-S-NAME       PIC X(04).
+             05  INQ-S-VALUE      PIC X(08).
+             05  INQ-FOUND-SW     PIC X(01).
+                 88  INQ-RECORD-FOUND        VALUE "Y".
+                 88  INQ-RECORD-NOT-FOUND    VALUE "N".
+
+       PROCEDURE DIVISION USING INQ-PARMS.
+            MOVE "N" TO INQ-FOUND-SW.
+            MOVE SPACES TO INQ-S-NAME, INQ-S-VALUE.
+
             OPEN INPUT INDEX-FILE.
             IF IO-STATUS NOT = "00"
-                DISPLAY "OPEN INPUT FAILED"
+                DISPLAY "READINDEXV14 OPEN INPUT FAILED"
                 DISPLAY "IO-STATUS =" IO-STATUS
                 GO TO FIN-REL
             END-IF.
 
-         DISPLAY "------------READ SEQUENTIAL------------".
-         READ-SEQUENTIAL.
-            MOVE SPACES TO DATAV14-REC.
-            READ INDEX-FILE NEXT
-              AT END GO TO READ-KEY
-            END-READ.
-            PERFORM DISPLAY-RECORD THRU E-DISPLAY-RECORD.
-            GO TO READ-SEQUENTIAL.
-
          READ-KEY.
-              MOVE "22" TO S-ID
-              DISPLAY "------------READ KEY(" S-ID ")------------".
+              MOVE INQ-S-ID TO S-ID.
               READ INDEX-FILE
-              IF IO-STATUS NOT = "00"
-                DISPLAY "READ FAILED"
-                DISPLAY "IO-STATUS =" IO-STATUS
-                GO TO FIN-REL
+              IF IO-STATUS = "00"
+                  MOVE "Y"    TO INQ-FOUND-SW
+                  MOVE S-NAME TO INQ-S-NAME
+                  MOVE S-VALUE TO INQ-S-VALUE
               END-IF.
-              PERFORM DISPLAY-RECORD THRU E-DISPLAY-RECORD.
- 
-         FIN-REL.
-      *     DISPLAY "Done".
 
+         FIN-REL.
             CLOSE INDEX-FILE.
-      
-            EXIT PROGRAM.
-            STOP RUN.
 
-         DISPLAY-RECORD.
-           DISPLAY "RECORD" ": S-ID=" S-ID
-                            ", S-NAME=" S-NAME
-                            ", S-VALUE=" S-VALUE.
-         E-DISPLAY-RECORD.
-           EXIT.
+            GOBACK.
+      *    STOP RUN.

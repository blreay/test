@@ -0,0 +1,93 @@
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      COMPACTRELF16.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+         SELECT REL-FILE ASSIGN TO RELFILE
+            ORGANIZATION IS RELATIVE
+            ACCESS MODE IS DYNAMIC
+            RELATIVE KEY REL-KEY
+            FILE STATUS IS IO-STATUS.
+
+         SELECT WS-REL-FILE ASSIGN TO RELFILEOUT
+            ORGANIZATION IS RELATIVE
+            ACCESS MODE IS SEQUENTIAL
+            RELATIVE KEY WS-REL-KEY
+            FILE STATUS IS WS-IO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+         FD  REL-FILE
+             LABEL RECORD STANDARD
+             DATA RECORD DATAF16-REC.
+         01 DATAF16-REC.
+             03 S-ID     PIC X(02).
+             03 S-NAME   PIC X(04).
+             03 S-VALUE  PIC X(10).
+
+         FD  WS-REL-FILE
+             LABEL RECORD STANDARD
+             DATA RECORD WS-DATAF16-REC.
+         01 WS-DATAF16-REC.
+             03 WS-S-ID     PIC X(02).
+             03 WS-S-NAME   PIC X(04).
+             03 WS-S-VALUE  PIC X(10).
+
+       WORKING-STORAGE SECTION.
+         01  IO-STATUS      PIC XX.
+         01  REL-KEY        PIC 9(8).
+         01  WS-IO-STATUS   PIC XX.
+         01  WS-REL-KEY     PIC 9(8) VALUE 0.
+         01  SLOTS-READ-CNT PIC 9(8) VALUE 0.
+         01  SLOTS-KEPT-CNT PIC 9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+            OPEN INPUT REL-FILE.
+            IF IO-STATUS NOT = "00"
+                DISPLAY "OPEN INPUT FAILED"
+                DISPLAY "IO-STATUS =" IO-STATUS
+                GO TO FIN-REL
+            END-IF.
+
+            OPEN OUTPUT WS-REL-FILE.
+            IF WS-IO-STATUS NOT = "00"
+                DISPLAY "OPEN OUTPUT FAILED"
+                DISPLAY "IO-STATUS =" WS-IO-STATUS
+                GO TO FIN-REL
+            END-IF.
+
+         COMPACT-SLOT.
+            MOVE SPACES TO DATAF16-REC.
+            READ REL-FILE NEXT
+              AT END GO TO E-COMPACT-SLOT
+            END-READ.
+            ADD 1 TO SLOTS-READ-CNT.
+            IF DATAF16-REC NOT = SPACES
+                PERFORM WRITE-DENSE-SLOT THRU E-WRITE-DENSE-SLOT
+            END-IF.
+            GO TO COMPACT-SLOT.
+         E-COMPACT-SLOT.
+
+            DISPLAY "COMPACTRELF16 SLOTS READ.........." SLOTS-READ-CNT.
+            DISPLAY "COMPACTRELF16 SLOTS KEPT.........." SLOTS-KEPT-CNT.
+
+         FIN-REL.
+            CLOSE REL-FILE, WS-REL-FILE.
+
+            EXIT PROGRAM.
+            STOP RUN.
+
+         WRITE-DENSE-SLOT.
+            ADD 1 TO WS-REL-KEY.
+            MOVE S-ID    TO WS-S-ID.
+            MOVE S-NAME  TO WS-S-NAME.
+            MOVE S-VALUE TO WS-S-VALUE.
+            WRITE WS-DATAF16-REC.
+            IF WS-IO-STATUS NOT = "00"
+                DISPLAY "WRITE FAILED"
+                DISPLAY "IO-STATUS =" WS-IO-STATUS
+                GO TO E-WRITE-DENSE-SLOT
+            END-IF.
+            ADD 1 TO SLOTS-KEPT-CNT.
+         E-WRITE-DENSE-SLOT.
+           EXIT.

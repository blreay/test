@@ -0,0 +1,9 @@
+      * ------------------------------------------------------------
+      * Record layout for the F16 fixed-length KSDSFILE/ESDSFILE
+      * records (S-ID/S-NAME/S-VALUE), shared by the WRITE*F16 and
+      * READ*F16 utilities in this directory.
+      * ------------------------------------------------------------
+       01  DATAF16-REC.
+           03 S-ID                 PIC X(02).
+           03 S-NAME                PIC X(04).
+           03 S-VALUE               PIC X(10).

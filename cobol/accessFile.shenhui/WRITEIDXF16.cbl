@@ -26,14 +26,20 @@
  
        PROCEDURE DIVISION.
        P-START.
-           OPEN OUTPUT MW-SORTIE
+      * I-O so a rerun sees the records a prior partial run already
+      * loaded (OUTPUT would truncate the file and lose them); if the
+      * file doesn't exist yet this is the first load, so create it
+           OPEN I-O MW-SORTIE
+           IF IO-STATUS = "35"
+             OPEN OUTPUT MW-SORTIE
+           END-IF.
            IF IO-STATUS NOT = "00"
              DISPLAY "FILELD-0202: OUTPUT FAILED"
              DISPLAY "ASSIGN: SORTIE"
              DISPLAY "IO-STATUS =" IO-STATUS
              GO TO FIN-ERREUR
            END-IF.
-      
+
        WRITE-1.
            MOVE SPACES      TO DATAF16-REC.
            MOVE "55"        TO S-ID.
@@ -41,11 +47,7 @@
            MOVE "eeeeeeeeee"  TO S-VALUE.
            WRITE DATAF16-REC
             INVALID KEY
-             DISPLAY "ERROR:"
- Error       DISPLAY "FILELD-0203: WRITE FAILED"
- Error       DISPLAY "ASSIGN: SORTIE"
-             DISPLAY "IO-STATUS =" IO-STATUS
-             GO TO FIN-ERREUR
+             PERFORM REWRITE-EXISTING
            END-WRITE.
            ADD 1 TO NB-RECS.
 
@@ -56,14 +58,10 @@
            MOVE "dddddddddd"  TO S-VALUE.
            WRITE DATAF16-REC
             INVALID KEY
-             DISPLAY "ERROR:"
- Error       DISPLAY "FILELD-0203: WRITE FAILED"
- Error       DISPLAY "ASSIGN: SORTIE"
-             DISPLAY "IO-STATUS =" IO-STATUS
-             GO TO FIN-ERREUR
+             PERFORM REWRITE-EXISTING
            END-WRITE.
            ADD 1 TO NB-RECS.
- 
+
        WRITE-3.
            MOVE SPACES      TO DATAF16-REC.
            MOVE "33"        TO S-ID.
@@ -71,11 +69,7 @@
            MOVE "cccccccccc"  TO S-VALUE.
            WRITE DATAF16-REC
             INVALID KEY
-             DISPLAY "ERROR:"
- Error       DISPLAY "FILELD-0203: WRITE FAILED"
- Error       DISPLAY "ASSIGN: SORTIE"
-             DISPLAY "IO-STATUS =" IO-STATUS
-             GO TO FIN-ERREUR
+             PERFORM REWRITE-EXISTING
            END-WRITE.
            ADD 1 TO NB-RECS.
 
@@ -86,28 +80,33 @@
            MOVE "bbbbbbbbbb"  TO S-VALUE.
            WRITE DATAF16-REC
             INVALID KEY
-             DISPLAY "ERROR:"
- Error       DISPLAY "FILELD-0203: WRITE FAILED"
- Error       DISPLAY "ASSIGN: SORTIE"
-             DISPLAY "IO-STATUS =" IO-STATUS
-             GO TO FIN-ERREUR
+             PERFORM REWRITE-EXISTING
            END-WRITE.
            ADD 1 TO NB-RECS.
-      
+
        WRITE-5.
            MOVE SPACES      TO DATAF16-REC.
            MOVE "11"        TO S-ID.
            MOVE "AAAA"      TO S-NAME.
            MOVE "aaaaaaaaaa"  TO S-VALUE.
            WRITE DATAF16-REC
+            INVALID KEY
+             PERFORM REWRITE-EXISTING
+           END-WRITE.
+           ADD 1 TO NB-RECS.
+           GO TO FIN-REL.
+
+      * the key is already on file from a prior run - update the
+      * record in place rather than aborting the whole load
+       REWRITE-EXISTING.
+           REWRITE DATAF16-REC
             INVALID KEY
              DISPLAY "ERROR:"
- Error       DISPLAY "FILELD-0203: WRITE FAILED"
- Error       DISPLAY "ASSIGN: SORTIE"
+             DISPLAY "FILELD-0203: REWRITE FAILED"
+             DISPLAY "ASSIGN: SORTIE"
              DISPLAY "IO-STATUS =" IO-STATUS
              GO TO FIN-ERREUR
-           END-WRITE.
-           ADD 1 TO NB-RECS.
+           END-REWRITE.
 
        FIN-REL.
            DISPLAY "WRITE DONE, ITEM: " NB-RECS.

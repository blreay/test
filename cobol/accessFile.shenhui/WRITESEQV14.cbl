@@ -3,35 +3,43 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+       SELECT MW-ENTREE
+              ASSIGN TO DATAFILEIN
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS IO-STATUS-IN.
        SELECT MW-SORTIE
               ASSIGN TO DATAFILE
               ORGANIZATION IS SEQUENTIAL
               ACCESS IS SEQUENTIAL
               FILE STATUS IS IO-STATUS.
-      
+
        DATA DIVISION.
        FILE SECTION.
-      
+
+       FD  MW-ENTREE
+           LABEL RECORD STANDARD
+           DATA RECORD DATAF16-REC.
+       COPY DATAF16.
+
        FD  MW-SORTIE
            LABEL RECORD STANDARD
            RECORDING MODE IS V
-           RECORD IS VARYING IN SIZE FROM 1 TO 14
+           RECORD IS VARYING IN SIZE FROM 1 TO 16
            DEPENDING ON MW-SORTIE-REC-LEN
            DATA RECORD MW-SORTIE-REC.
        01  MW-SORTIE-REC.
-           02 DATAV14.
-              04 S-ID                 PIC X(02).
-              04 S-NAME               PIC X(04).
-              04 S-VALUE              PIC X(10).
+           02 DATAV14                 PIC X(16).
 
        WORKING-STORAGE SECTION.
 
        01  MW-SORTIE-REC-LEN          PIC X(4) COMP-X.
 
        01  IO-STATUS                  PIC XX.
+       01  IO-STATUS-IN                PIC XX.
        01  NB-RECS                    PIC 9(8) VALUE 0.
-      
- 
+
+
        PROCEDURE DIVISION.
        P-START.
            OPEN OUTPUT MW-SORTIE
@@ -41,38 +49,46 @@
              DISPLAY "IO-STATUS =" IO-STATUS
              GO TO FIN-ERREUR
            END-IF.
-      
 
-           PERFORM 6 TIMES
-            ADD 1 TO NB-RECS
+           OPEN INPUT MW-ENTREE
+           IF IO-STATUS-IN NOT = "00"
+             DISPLAY "FILELD-0202: INPUT FAILED"
+             DISPLAY "ASSIGN: ENTREE"
+             DISPLAY "IO-STATUS =" IO-STATUS-IN
+             GO TO FIN-ERREUR
+           END-IF.
+
+       READ-LOOP.
+           MOVE SPACES TO DATAF16-REC.
+           READ MW-ENTREE NEXT
+             AT END GO TO FIN-REL
+           END-READ.
 
-            MOVE SPACES      TO MW-SORTIE-REC
-            MOVE "BB"        TO S-ID
-            MOVE "bbbb"      TO S-NAME
-            MOVE HIGH-VALUES TO S-VALUE
-            MOVE NB-RECS     TO S-VALUE
+           ADD 1 TO NB-RECS.
 
-            MOVE 14          TO MW-SORTIE-REC-LEN
+           MOVE SPACES      TO MW-SORTIE-REC.
+           MOVE DATAF16-REC TO DATAV14.
+           MOVE 16          TO MW-SORTIE-REC-LEN.
 
-            WRITE MW-SORTIE-REC
-            PERFORM CHECK-IO THRU E-CHECK-IO
+           WRITE MW-SORTIE-REC.
+           PERFORM CHECK-IO THRU E-CHECK-IO.
+
+           GO TO READ-LOOP.
 
-           END-PERFORM.
- 
        FIN-REL.
            DISPLAY "WRITE DONE, ITEM: " NB-RECS.
            PERFORM END-COMMON-DISPLAY.
-      
+
            EXIT PROGRAM.
            STOP RUN.
-      
+
        FIN-ERREUR.
            DISPLAY "WRITE FAILED".
            PERFORM END-COMMON-DISPLAY.
-      
+
            EXIT PROGRAM.
            STOP RUN RETURNING 1.
-      
+
 
        CHECK-IO.
            IF IO-STATUS NOT = "00"
@@ -85,4 +101,5 @@
 
        END-COMMON-DISPLAY.
            CLOSE MW-SORTIE.
-      
+           CLOSE MW-ENTREE.
+

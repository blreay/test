@@ -0,0 +1,43 @@
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      READBINARY.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+         SELECT IN-FIXED-FILE
+            ASSIGN TO "DATA.BINARY"
+            FILE STATUS IS IO-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+         FD  IN-FIXED-FILE
+             LABEL RECORD STANDARD
+             DATA RECORD FIXED-FILE-REC.
+         01  FIXED-FILE-REC.
+             03 GOODS-NAME        PIC X(04).
+             03 GOODS-PRICE       PIC 99V99 COMP.
+             03 GOODS-DESC        PIC X(04).
+
+       WORKING-STORAGE SECTION.
+         01  IO-STATUS   PIC XX.
+         01  DSP-PRICE   PIC ZZ.ZZ.
+
+       PROCEDURE DIVISION.
+            OPEN INPUT IN-FIXED-FILE.
+            IF IO-STATUS NOT = "00"
+                DISPLAY "OPEN INPUT FAILED, IO-STATUS=" IO-STATUS
+                GO TO FIN-READ
+            END-IF.
+
+         READ-SEQUENTIAL.
+            READ IN-FIXED-FILE
+                AT END GO TO FIN-READ
+            END-READ.
+            MOVE GOODS-PRICE TO DSP-PRICE.
+            DISPLAY "GOODS-NAME=" GOODS-NAME
+                ", GOODS-PRICE=" DSP-PRICE
+                ", GOODS-DESC=" GOODS-DESC.
+            GO TO READ-SEQUENTIAL.
+
+         FIN-READ.
+            CLOSE IN-FIXED-FILE.
+            DISPLAY "Done".
+            STOP RUN.

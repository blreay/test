@@ -22,13 +22,15 @@
 
        WORKING-STORAGE SECTION.
          01  IO-STATUS   PIC XX.
+         01  FS-REASON   PIC X(60).
          01  REL-KEY  PIC 9(8).
 
        PROCEDURE DIVISION.
             OPEN INPUT REL-FILE.
             IF IO-STATUS NOT = "00"
+                CALL "FSTATMSG" USING IO-STATUS, FS-REASON
                 DISPLAY "OPEN INPUT FAILED"
-                DISPLAY "IO-STATUS =" IO-STATUS
+                DISPLAY "IO-STATUS =" IO-STATUS " (" FS-REASON ")"
                 GO TO FIN-REL
             END-IF.
 
@@ -46,8 +48,9 @@
               DISPLAY "------------READ RRN(" REL-KEY ")------------".
               READ REL-FILE
               IF IO-STATUS NOT = "00"
+                CALL "FSTATMSG" USING IO-STATUS, FS-REASON
                 DISPLAY "READ FAILED"
-                DISPLAY "IO-STATUS =" IO-STATUS
+                DISPLAY "IO-STATUS =" IO-STATUS " (" FS-REASON ")"
                 GO TO FIN-REL
               END-IF.
               PERFORM DISPLAY-RECORD THRU E-DISPLAY-RECORD.

@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. OPENINPUTEXTEND.
+       PROGRAM-ID. OPENLOOP.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -23,40 +23,92 @@
 
        WORKING-STORAGE SECTION.
        01  IO-STATUS                  PIC XX.
-      
- 
+
+      * wait-for-file-arrival tuning, both overridable from the
+      * environment so a caller can gate on a slow feed without
+      * editing this program
+       01  WAIT-SECS-ENV              PIC X(10).
+       01  WAIT-SECS                  PIC 9(4) VALUE 5.
+       01  MAX-RETRY-ENV              PIC X(10).
+       01  MAX-RETRY                  PIC 9(4) VALUE 60.
+       01  RETRY-COUNT                PIC 9(4) VALUE 0.
+       01  ENV-LEN                    PIC 9(4) VALUE 0.
+
+
        PROCEDURE DIVISION.
        P-START.
+           PERFORM GET-WAIT-PARMS.
 
        OPEN-LOOP.
-           OPEN INPUT MW-SORTIE
-           DISPLAY "OOOOOOOOOOOOOOOOO".
-           PERFORM CHECK-IO THRU E-CHECK-IO.
+           OPEN INPUT MW-SORTIE.
+           IF IO-STATUS = "00"
+              DISPLAY "OOOOOOOOOOOOOOOOO"
+              GO TO FIN-REL
+           END-IF.
+
+      * IO-STATUS 35 is file-not-found: the upstream feed just isn't
+      * there yet, so wait and retry; any other status is a real
+      * error and gives up right away like before
+           IF IO-STATUS NOT = "35"
+              DISPLAY "FILELD-0202: OUTPUT FAILED"
+              DISPLAY "ASSIGN: SORTIE"
+              DISPLAY "IO-STATUS =" IO-STATUS
+              GO TO FIN-ERREUR
+           END-IF.
+
+           ADD 1 TO RETRY-COUNT.
+           IF RETRY-COUNT > MAX-RETRY
+              DISPLAY "OPENLOOP: GAVE UP WAITING FOR FILE AFTER "
+                      RETRY-COUNT " TRIES"
+              GO TO FIN-ERREUR
+           END-IF.
+
+           DISPLAY "OPENLOOP: FILE NOT YET THERE, RETRY " RETRY-COUNT
+                   " OF " MAX-RETRY " IN " WAIT-SECS " SEC(S)"
+           CALL "sleep" USING BY VALUE WAIT-SECS.
            GO TO OPEN-LOOP.
-      
+
        FIN-REL.
            DISPLAY "====DONE====".
            PERFORM END-COMMON-DISPLAY.
-      
+
            EXIT PROGRAM.
            STOP RUN.
-      
+
        FIN-ERREUR.
            DISPLAY "====ERROR====".
            PERFORM END-COMMON-DISPLAY.
-      
+
            EXIT PROGRAM.
            STOP RUN RETURNING 1.
-      
-       CHECK-IO.
-           IF IO-STATUS NOT = "00"
-             DISPLAY "FILELD-0202: OUTPUT FAILED"
-             DISPLAY "ASSIGN: SORTIE"
-             DISPLAY "IO-STATUS =" IO-STATUS
-             GO TO FIN-ERREUR
+
+      * pulls OPENLOOP_WAIT_SECS / OPENLOOP_MAX_RETRY from the
+      * environment, falling back to the defaults above when unset
+      * or not a usable number
+       GET-WAIT-PARMS.
+           DISPLAY "OPENLOOP_WAIT_SECS" UPON ENVIRONMENT-NAME.
+           ACCEPT WAIT-SECS-ENV FROM ENVIRONMENT-VALUE.
+      * ACCEPT...FROM ENVIRONMENT-VALUE space-pads the field, so
+      * IS NUMERIC must be tested against the actual value, not the
+      * space-padded PIC X(10)
+           PERFORM VARYING ENV-LEN FROM 10 BY -1
+              UNTIL ENV-LEN = 0 OR WAIT-SECS-ENV(ENV-LEN:1) NOT = SPACE
+           END-PERFORM.
+           IF ENV-LEN > 0 AND WAIT-SECS-ENV(1:ENV-LEN) IS NUMERIC
+              AND WAIT-SECS-ENV(1:ENV-LEN) > 0
+              MOVE WAIT-SECS-ENV(1:ENV-LEN) TO WAIT-SECS
+           END-IF.
+
+           DISPLAY "OPENLOOP_MAX_RETRY" UPON ENVIRONMENT-NAME.
+           ACCEPT MAX-RETRY-ENV FROM ENVIRONMENT-VALUE.
+           PERFORM VARYING ENV-LEN FROM 10 BY -1
+              UNTIL ENV-LEN = 0 OR MAX-RETRY-ENV(ENV-LEN:1) NOT = SPACE
+           END-PERFORM.
+           IF ENV-LEN > 0 AND MAX-RETRY-ENV(1:ENV-LEN) IS NUMERIC
+              AND MAX-RETRY-ENV(1:ENV-LEN) > 0
+              MOVE MAX-RETRY-ENV(1:ENV-LEN) TO MAX-RETRY
            END-IF.
-       E-CHECK-IO.
 
        END-COMMON-DISPLAY.
            CLOSE MW-SORTIE.
-      
+

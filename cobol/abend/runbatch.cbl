@@ -28,6 +28,7 @@
        01 abort-type             pic x.
        01 abort-value            pic x(4).
        01 abend-value            pic x(4).
+       01 abend-code-disp        pic 9(4).
  
        01 commande-line.                                                 
           02 command-len         pic 9(4) comp-x.                       
@@ -114,9 +115,14 @@ FGT       call "meta_sig_int".
 *     * ========================================================  
 *     *   Connect DataBase                                        
 *     * ======================================================== 
-           if  MT-CTX-DB-USE = "Y"                                     
-              call "do_connect" returning status-code
-              if status-code not zero then                              
+           if  MT-CTX-DB-USE = "Y"
+              evaluate MT-CTX-DB-TYPE
+              when "DB2"
+                 call "db2_connect" returning status-code
+              when other
+                 call "do_connect" returning status-code
+              end-evaluate
+              if status-code not zero then
                   move "DatabaseNotConnected" to msg-identifier
                   call "mw_trace" using msg-identifier
                   move "ProgramTreeCobol" to msg-identifier
@@ -124,8 +130,8 @@ FGT       call "meta_sig_int".
                   move "U" to abort-type
                   move "0430" to abort-value
                   call "ba_abort" using abort-type abort-value
-                  exit program returning 1                         
-              end-if                                                    
+                  exit program returning 1
+              end-if
 *     * Database Error procedure Installation                   
               set install-addrs to entry "dba_proc_error"               
               call "CBL_ERROR_PROC" using install-flag                
@@ -160,11 +166,29 @@ FGT       call "meta_sig_int".
                 param returning status-code-prg. 
            display ">> Program END : " programme-name.                  
 
-       PROGRAM-DONE.                                                            
-           CALL "ART_BATCH_EXIT" USING 0 .                                      
-           EXIT PROGRAM RETURNING 0.                                            
+       PROGRAM-DONE.
+           CALL "ART_BATCH_EXIT" USING 0 .
+           EXIT PROGRAM RETURNING 0.
 
-       ENTRY "ART_BATCH_EXIT" USING ABEND-CODE.                                 
+       ENTRY "ART_BATCH_CHECKPOINT".
+*     * ========================================================
+*     *   CALL User Routine CHECKPOINT (mid-run progress hook)
+*     *   Triggered on demand by the called business program, e.g.
+*     *   every N master records, so client-specific commit or
+*     *   progress-logging logic can hook into the batch driver.
+*     * ========================================================
+           if MT-CTX-RTEXIT-CALL = "BOTH" or "CHECKPOINT"
+              move spaces to exit-name
+              string "RTEX-"
+                     MT-CTX-RTEXIT-NAME delimited by space
+                     "-Checkpoint"    into exit-name
+              display ">> Execute RunTime UserRoutine CHECKPOINT : "
+                      exit-name
+              call exit-name
+           end-if
+           GOBACK.
+
+       ENTRY "ART_BATCH_EXIT" USING ABEND-CODE.
 
 *     * ========================================================  
 *     *   CALL User Routine END (MT_RTEXIT_END)                   
@@ -181,23 +205,38 @@ FGT       call "meta_sig_int".
 *     * ========================================================  
 *     *   Disconnect DataBase                                     
 *     * ========================================================
-       IF ABEND-CODE NOT = 0 THEN                                               
-*          DISPLAY "CIT: ABEND LEADS DB ROLLBACK! " ABEND-CODE                  
-*          MOVE "U" TO MT-STRING-STATUS                                         
-           move "0000" to abend-value                                           
-           call "abend" using abend-value                                       
-       END-IF.                                                                  
+       IF ABEND-CODE NOT = 0 AND NOT DRY-RUN-ON THEN
+*          DISPLAY "CIT: ABEND LEADS DB ROLLBACK! " ABEND-CODE
+*          MOVE "U" TO MT-STRING-STATUS
+           move ABEND-CODE to abend-code-disp
+           move abend-code-disp to abend-value
+           call "abend" using abend-value
+       END-IF.
 
-*     * Disconnection from ORACLE DATABASE and STAT printing  
-           if MT-CTX-DB-USE = "Y"                                      
-              if MT-STRING-STATUS = "C"
-                      call "do_commit"
-              else
-                      call "do_rollback"
-              end-if
-              call "db_statprint"                                  
-              call "do_disconnect" returning status-code              
-           end-if                                                      
+*     * Disconnection from ORACLE DATABASE and STAT printing
+*     * (a dry run always rolls back, no matter what MT-STRING-STATUS
+*     *  says, so a read-only test run can never commit against
+*     *  production data)
+           if MT-CTX-DB-USE = "Y"
+              evaluate MT-CTX-DB-TYPE
+              when "DB2"
+                 if MT-STRING-STATUS = "C" and not DRY-RUN-ON
+                         call "db2_commit"
+                 else
+                         call "db2_rollback"
+                 end-if
+                 call "db_statprint"
+                 call "db2_disconnect" returning status-code
+              when other
+                 if MT-STRING-STATUS = "C" and not DRY-RUN-ON
+                         call "do_commit"
+                 else
+                         call "do_rollback"
+                 end-if
+                 call "db_statprint"
+                 call "do_disconnect" returning status-code
+              end-evaluate
+           end-if
 FGT       call "meta_sig_exit".
            move MT-STRING-STATUS to code-type-c
            move status-code-prg to code-value-c

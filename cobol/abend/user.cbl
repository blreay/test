@@ -11,14 +11,14 @@
        PROGRAM-BGEIN.                                                           
            DISPLAY "USER: Hello USER".                                          
                                                                                 
-           move  8  to  rt-param.                                               
-*         call "ILBOABNO" using  rt-param.                                      
-           call "hello" using  rt-param.                                       
-           DISPLAY "USER: Can't reach here when ILBOABNO is called".            
-                                                                                
-       PROGRAM-DONE.                                                            
-           DISPLAY "USER: Bye   USER".                                          
-*          EXIT PROGRAM RETURNING 5.                                            
-           GOBACK RETURNING 3.                                                  
-*          STOP RUN RETURNING 9.                                                
+           move  8  to  rt-param.
+           call "ILBOABNO" using  rt-param.
+*         call "hello" using  rt-param.
+           DISPLAY "USER: Can't reach here when ILBOABNO is called".
+
+       PROGRAM-DONE.
+           DISPLAY "USER: Bye   USER".
+*          EXIT PROGRAM RETURNING 5.
+           GOBACK RETURNING 3.
+*          STOP RUN RETURNING 9.
 * <user.cbl>                                                                    

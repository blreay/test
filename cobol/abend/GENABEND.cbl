@@ -6,23 +6,55 @@
        WORKING-STORAGE SECTION.
          01  SOME-NUMBER PIC 9(4)  VALUE 10.
          01  RET-CODE    PIC 9(4)  VALUE 0.
+
+      * which failure to trigger; first byte of PARM-DATA selects it,
+      * defaulting to the original divide-by-zero when not given
+         01  ABEND-TYPE  PIC X     VALUE "D".
+             88 ABEND-DIVIDE-BY-ZERO        VALUE "D".
+             88 ABEND-SUBSCRIPT-RANGE       VALUE "S".
+             88 ABEND-MISSING-PROGRAM       VALUE "C".
+
+         01  WS-SMALL-TABLE.
+             05  WS-SMALL-ELEM   PIC X OCCURS 3 TIMES.
+         01  WS-BIG-SUBSCRIPT    PIC 9(4)  VALUE 99.
+
        LINKAGE SECTION.
          01  PARM-BUFFER.
              05  PARM-LENGTH      PIC S9(4) COMP.
              05  PARM-DATA        PIC X(256).
        PROCEDURE DIVISION USING PARM-BUFFER.
+       P-START.
            IF PARM-LENGTH > 0
               MOVE PARM-DATA(1:4) TO RET-CODE
+              MOVE PARM-DATA(1:1) TO ABEND-TYPE
               DISPLAY "PARM-LENGTH=" PARM-LENGTH
                       ",PARM-DATA=[" PARM-DATA(1:PARM-LENGTH) "]"
            ELSE
               DISPLAY "PARM-LENGTH=0"
            END-IF.
 
-           DIVIDE SOME-NUMBER BY ZERO GIVING SOME-NUMBER.
+           EVALUATE TRUE
+             WHEN ABEND-SUBSCRIPT-RANGE
+               DISPLAY "GENABEND: TRIGGERING SUBSCRIPT-OUT-OF-RANGE"
+               PERFORM TRIGGER-SUBSCRIPT-RANGE
+             WHEN ABEND-MISSING-PROGRAM
+               DISPLAY "GENABEND: TRIGGERING CALL-TO-MISSING-PROGRAM"
+               CALL "GENABEND-NO-SUCH-PROGRAM"
+             WHEN OTHER
+               DISPLAY "GENABEND: TRIGGERING DIVIDE-BY-ZERO"
+               DIVIDE SOME-NUMBER BY ZERO GIVING SOME-NUMBER
+           END-EVALUATE.
 
            MOVE RET-CODE TO RETURN-CODE.
            GOBACK.
       *    STOP RUN.
 
+      * subscript-range checking has to be turned on for this
+      * statement or the out-of-bounds reference would just read
+      * adjacent storage instead of abending
+      >>TURN EC-BOUND-SUBSCRIPT CHECKING ON
+       TRIGGER-SUBSCRIPT-RANGE.
+           MOVE "X" TO WS-SMALL-ELEM(WS-BIG-SUBSCRIPT).
+      >>TURN EC-BOUND-SUBSCRIPT CHECKING OFF
+
 

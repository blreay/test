@@ -0,0 +1,149 @@
+      * ---------------------------------------------------
+      *   Module Name: GDGCOUNT.cbl
+      *
+      *   Description: Callable GDG-availability check.
+      *
+      *   Purpose: Looks up the current generation count for a
+      *   given GDG base name in GDG_DEFINE, the same way
+      *   COBOLDB2 (testdb2.cbl) does it for its one throwaway
+      *   COUNT(*) query, but parameterized on the base name so
+      *   any batch job can CALL "GDGCOUNT" instead of hand
+      *   building its own SQLDA plumbing.
+      *
+      *   Modification History:
+      *   2026-08-08  GDGCOUNT written, lifted from COBOLDB2's
+      *               sqlgstrt/sqlgaloc/sqlgstlv/sqlgcall sequence.
+      * ---------------------------------------------------
+       Identification Division.
+       Program-ID.  GDGCOUNT.
+
+       Data Division.
+
+       Working-Storage Section.
+
+       01  SQLDA-ID pic 9(4) comp-5.
+       01  SQLDSIZE pic 9(4) comp-5.
+       01  SQL-STMT-ID pic 9(4) comp-5.
+       01  SQLVAR-INDEX pic 9(4) comp-5.
+       01  SQL-DATA-TYPE pic 9(4) comp-5.
+       01  SQL-HOST-VAR-LENGTH pic 9(9) comp-5.
+       01  SQL-S-HOST-VAR-LENGTH pic 9(9) comp-5.
+       01  SQL-CALL-TYPE pic 9(4) comp-5.
+       01  SQL-SECTIONUMBER pic 9(4) comp-5.
+       01  SQL-INPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQL-OUTPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQLA-PROGRAM-ID.
+           05 SQL-PART1 pic 9(4) COMP-5 value 172.
+           05 SQL-PART2 pic X(6) value "AEANAI".
+           05 SQL-PART3 pic X(24) value "aBtIBEJe01111 2         ".
+           05 SQL-PART4 pic 9(4) COMP-5 value 8.
+           05 SQL-PART5 pic X(8) value "DB2INST2".
+           05 SQL-PART6 pic X(120) value LOW-VALUES.
+           05 SQL-PART7 pic 9(4) COMP-5 value 8.
+           05 SQL-PART8 pic X(8) value "GDGCOUNT".
+           05 SQL-PART9 pic X(120) value LOW-VALUES.
+
+      *Bound copies of the caller's IN/OUT parameters -- the raw
+      *SQLDA calls take host variables by reference, so the
+      *LINKAGE items themselves are bound rather than local copies.
+
+      *EXEC SQL INCLUDE SQLCA END-EXEC
+      * SQL Communication Area - SQLCA
+       COPY 'sqlca.cbl'.
+
+       Linkage Section.
+
+      *Data structure to hold the GDG base name to look up and
+      *the generation count GDG_DEFINE reports back for it.
+       01 GDG-LOOKUP-PARMS.
+          05 GDG-BASE-NAME     Pic x(30).
+          05 GDG-GEN-COUNT     Pic x(4).
+          05 GDG-RETURN-CODE   Pic s9(4) comp-5.
+
+       Procedure Division Using GDG-LOOKUP-PARMS.
+      *A Connection to the database must be made by the caller's
+      *batch driver before this routine is invoked.
+
+           MOVE 0 TO GDG-RETURN-CODE.
+           MOVE SPACES TO GDG-GEN-COUNT.
+
+      *EXEC SQL SELECT COUNT(GDG_BASE_NAME) INTO :GDG-GEN-COUNT
+      *     FROM gdg_define
+      *     WHERE GDG_BASE_NAME = :GDG-BASE-NAME
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+           CALL "sqlgmf" USING
+              BY VALUE 0
+
+           MOVE 1 TO SQL-STMT-ID
+           MOVE 1 TO SQLDSIZE
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+      *Bind the caller's GDG base name as the input host variable
+      *for the WHERE clause.
+           MOVE 30 TO SQL-S-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 4 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-S-HOST-VAR-LENGTH
+            BY REFERENCE GDG-BASE-NAME
+            BY VALUE 0
+                     0
+
+      *Bind the generation count as the output host variable.
+           MOVE 4 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE GDG-GEN-COUNT
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 4 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 24 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+                   .
+
+           IF SQLCODE OF SQLCA NOT = 0
+              MOVE SQLCODE OF SQLCA TO GDG-RETURN-CODE
+              MOVE SPACES TO GDG-GEN-COUNT
+           END-IF.
+
+           Goback.

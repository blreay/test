@@ -12,8 +12,11 @@
 *     *
        01 MT-CONTEXT  EXTERNAL.
            05 MT-CTX-DB-USE               PIC X.
-           05 MT-CTX-RTEXIT-CALL          PIC X(5).
+           05 MT-CTX-DB-TYPE               PIC X(3) VALUE "ORA".
+           05 MT-CTX-RTEXIT-CALL          PIC X(10).
            05 MT-CTX-RTEXIT-NAME          PIC X(30).
+           05 MT-CTX-DRY-RUN              PIC X.
+               88 DRY-RUN-ON                VALUE "Y".
 *     * For Abend or not
        01 MT-STRING-STATUS                PIC X EXTERNAL.
 *     *

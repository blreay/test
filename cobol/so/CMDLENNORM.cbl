@@ -0,0 +1,40 @@
+      * ---------------------------------------------------
+      *   Module Name: CMDLENNORM.cbl
+      *
+      *   Description: Normalizes a batch program's CMD-LEN so the
+      *   same .gnt works whether it was started by runb (batchrt),
+      *   which passes CMD-LEN comp-5, or by cobrun/cobcrun, which
+      *   passes it comp-x. The caller hands in both interpretations
+      *   of its own CMD-LEN bytes; this picks the one that matches
+      *   the driver actually in effect and returns it.
+      *
+      *   Detection is keyed off MT-CURRENT-PROGRAM (EXTERNAL, set by
+      *   runbatch immediately before it CALLs the business program):
+      *   spaces means no runbatch is in the call chain, so treat the
+      *   invocation as cobrun/cobcrun.
+      *
+      *   Modification History:
+      *   2026-08-08  CMDLENNORM written so callers stop hand-picking
+      *               CMD-LEN's USAGE per driver.
+      * ---------------------------------------------------
+       Identification Division.
+       Program-ID.  CMDLENNORM.
+
+       Data Division.
+
+       Working-Storage Section.
+           copy "mtdata".
+
+       Linkage Section.
+       01 LK-LEN-COMP5   PIC 9(4) COMP-5.
+       01 LK-LEN-COMPX   PIC 9(4) COMP-X.
+       01 LK-LEN-NORM    PIC 9(4) COMP-5.
+
+       Procedure Division Using LK-LEN-COMP5 LK-LEN-COMPX LK-LEN-NORM.
+           IF MT-CURRENT-PROGRAM NOT = SPACES
+              MOVE LK-LEN-COMP5 TO LK-LEN-NORM
+           ELSE
+              MOVE LK-LEN-COMPX TO LK-LEN-NORM
+           END-IF.
+
+           Goback.

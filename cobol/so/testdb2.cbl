@@ -24,6 +24,10 @@
       *Make sure you have SQLCA included in Working-Storage
        Working-Storage Section.
 
+      *Pulled in so a failing SQLCODE below can drive MT-STRING-STATUS
+      *down the rollback path when this job runs under runbatch.
+           copy "mtdata".
+
        01  SQLDA-ID pic 9(4) comp-5.
        01  SQLDSIZE pic 9(4) comp-5.
        01  SQL-STMT-ID pic 9(4) comp-5.
@@ -153,4 +157,13 @@
            Display SQLSTATE of SQLCA
            Display SQLERRMC of SQLCA
 
+      *A negative SQLCODE means the DB2 call itself failed, so this
+      *can no longer fall through to a clean, zero-RC exit.
+           IF SQLCODE OF SQLCA < 0
+              DISPLAY "COBOLDB2: DB2 CALL FAILED, SQLCODE="
+                      SQLCODE OF SQLCA
+              MOVE "U" TO MT-STRING-STATUS
+              GOBACK RETURNING 1
+           END-IF.
+
            Goback.

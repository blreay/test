@@ -1,67 +1,80 @@
       $set sourceformat(free)
  identification division.
  program-id. mwtrace.
-*********
-*     * Trace functions
-*     *  main entry     formatted trace according to level
-*     *     call "mw_trace" using "MsgIdent"  other-param
-*     *  hextrace       formatted trace with hexa/char format print
-*     *     call "hextrace" using "MsgIdent" length-of-string string other-param
-*     *  progtree       program call tree
-*     *     call "progtree" using "MsgIdent" 
-*     *   with:
-*     *     MsgIdent: Message identifier (key in Mask-Definition): 8 char
-*     *       for progtree, MsgIdent must refer to a message with 3 param: %2d %s %s
-*     *     length-of-string: length of the "string" var ("length of" def: s9(9) usage comp-5)
-*     *     string: the string to be displayed in hexa/char formats
-*     *     other-param: parameter for the message with printf compatibility:
-*     *       by ref. and null-terminated if "%s" in the mask
-*     *       by value and binary-type if "%d" in the mask
-*     *
-*     * 1st time mw_trace is called the mask file (env var TRACE_MASK) is loaded
-*     * use constraints: mw_trace must be called before hextrace or progtree
-*********
+*>********
+*>     * Trace functions
+*>     *  main entry     formatted trace according to level
+*>     *     call "mw_trace" using "MsgIdent"  other-param
+*>     *  hextrace       formatted trace with hexa/char format print
+*>     *     call "hextrace" using "MsgIdent" length-of-string string other-param
+*>     *  progtree       program call tree
+*>     *     call "progtree" using "MsgIdent" 
+*>     *   with:
+*>     *     MsgIdent: Message identifier (key in Mask-Definition): 8 char
+*>     *       for progtree, MsgIdent must refer to a message with 3 param: %2d %s %s
+*>     *       (a 4th, optional %d param is also passed: seconds spent so
+*>     *       far at that call-tree level, for masks that want to show it)
+*>     *     length-of-string: length of the "string" var ("length of" def: s9(9) usage comp-5)
+*>     *     string: the string to be displayed in hexa/char formats
+*>     *     other-param: parameter for the message with printf compatibility:
+*>     *       by ref. and null-terminated if "%s" in the mask
+*>     *       by value and binary-type if "%d" in the mask
+*>     *
+*>     * 1st time mw_trace is called the mask file (env var TRACE_MASK) is loaded
+*>     * use constraints: mw_trace must be called before hextrace or progtree
+*>********
  input-output section.
  file-control.
  select maskfile assign maskfile-name
     organization line sequential
     file status maskfile-st.
+ select tracefile assign tracefile-name
+    organization line sequential
+    file status tracefile-st.
  data division.
  file section.
  fd  maskfile.
  01  maskfile-rec        pic x(512).
+ fd  tracefile.
+ 01  tracefile-rec       pic x(1007).
 
  working-storage section.
        copy "ctypes".
  77  VERS-NB PIC X(80) value
      "@(#) VERSION: 2.3 Dec 05 2006: Trace subprograms\".
-*    "@(#) HISTORY: 2.3 Dec 05 2006: Message key becomes case insensitive for script compatibility\".
-*    "@(#) HISTORY: 2.2 Aug 31 2006: Masks are loaded from a file for batch compatibility\".
-*    "@(#) HISTORY: 2.1 Jul 12 2006: Debug mode added\".
-*    "@(#) HISTORY: 2.0 Aug 31 2005: name changed into mw_trace, include hextrace\".
-*    "@(#) HISTORY: 1.0 Mar 22 2001: tuxtrace: ulog, stderr and stdout trace\".
+*>    "@(#) HISTORY: 2.3 Dec 05 2006: Message key becomes case insensitive for script compatibility\".
+*>    "@(#) HISTORY: 2.2 Aug 31 2006: Masks are loaded from a file for batch compatibility\".
+*>    "@(#) HISTORY: 2.1 Jul 12 2006: Debug mode added\".
+*>    "@(#) HISTORY: 2.0 Aug 31 2005: name changed into mw_trace, include hextrace\".
+*>    "@(#) HISTORY: 1.0 Mar 22 2001: tuxtrace: ulog, stderr and stdout trace\".
 
  01  MT-CURRENT-PROGRAM   pic x(12)  EXTERNAL.
  01  MT-CURRENT-PHASE     pic x(12)  EXTERNAL.
  01  MT-CURRENT-USER      pic x(12)  EXTERNAL.
  01  MT-DISPLAY-LEVEL     pic x(1)   EXTERNAL.
 
-***** constants
+*>**** constants
  78  NB-MAX-MSG          value 256.  *> Max nb of masks read from file
-* For hextrace:
+*> For hextrace:
  78  CHAR-PER-LINE       value 20.   *> nb of char displayed on each line
  78  MAX-HEXA-SIZE       value 4000. *> max nb of char displayed in total message
  78  NON-PRINTABLE-CHAR  value ".".  *> character printed in place of non printable char
-* For progtree:
+*> For progtree:
  78  TREE-LIMIT          value 50.   *> maximum depth of program tree
-***** end constants
+*>**** end constants
 
-*** data to load mask file
+*>** data to load mask file
  01  maskfile-name       pic x(256).
  01  maskfile-st         pic x(2).
  01  maskfile-lg         pic s9(9) comp-5. *> length of filename for debugging traces
 
-*** data for mwtrace
+*> data for the rolling per-program trace file (mask-typ "t")
+ 01  tracefile-name       pic x(256).
+ 01  tracefile-st         pic x(2).
+ 01  tracefile-open-sw    pic x value "N".
+     88 tracefile-is-open   value "Y".
+
+*>** data for mwtrace
  01  NB-DEF-MSG          pic s9(9) comp-5 value zero. *> init vl: force file loading at 1st call
      88  mask-file-to-load value zero.
 
@@ -82,11 +95,11 @@
        88 header-to-add    value "1".
      03  mask-mask       pic x(255).
 
-** for hextrace: mask-mask-end (mask-mask saved for last line)
+*>* for hextrace: mask-mask-end (mask-mask saved for last line)
  01  mask-mask-end           pic x(255).
-** end for hextrace
+*>* end for hextrace
 
-** for progtree, program tree info (max depth of the tree: TREE-LIMIT)
+*>* for progtree, program tree info (max depth of the tree: TREE-LIMIT)
  01 tree-pfunction       pic x(4) comp-5.
  01 tree-pparam-block.
     05 cblte-gpi-size    pic x(4) comp-5.
@@ -107,7 +120,30 @@
     05 filler occurs 0 to TREE-LIMIT depending on tree-nb-prog.
       10 tree-prog-lname pic x(32).
       10 tree-prog-pname pic x(256).
-** end program tree info
+*>* end program tree info
+
+*>* for progtree, elapsed-time-at-level tracking (how long each stack
+*>* depth has been occupied by the same program, across successive
+*>* progtree calls - this working storage stays put between entry
+*>* points as long as mwtrace itself is not canceled)
+ 01 tree-track-tab.
+    05 tree-track-entry occurs TREE-LIMIT times.
+      10 tree-track-pname pic x(256).
+      10 tree-track-hms   pic 9(6).
+ 01 tree-now-hms          pic 9(6).
+ 01 tree-now-hms-r redefines tree-now-hms.
+    05 tree-now-hh        pic 9(2).
+    05 tree-now-mm        pic 9(2).
+    05 tree-now-ss        pic 9(2).
+ 01 tree-stored-hms       pic 9(6).
+ 01 tree-stored-hms-r redefines tree-stored-hms.
+    05 tree-stored-hh     pic 9(2).
+    05 tree-stored-mm     pic 9(2).
+    05 tree-stored-ss     pic 9(2).
+ 01 tree-now-secs         pic s9(9) usage binary.
+ 01 tree-stored-secs      pic s9(9) usage binary.
+ 01 tree-elapsed-secs     pic s9(18) comp-5 value zero.
+ 01 tree-elapsed-pt redefines tree-elapsed-secs usage is pointer.
 
  01  mask-printf             pic x(255).
 
@@ -116,7 +152,7 @@
          03  HeaderDisp-hms  pic 9(6)B.
      02  FormatedMsg-Ulog    pic x(1000). *> USERLOG prints time itself
 
-** data for message header
+*>* data for message header
  01  ws-header-message.
      02  tmsg-user           pic x(32).
      02  tmsg-phas           pic x(32).
@@ -127,10 +163,10 @@
        03  ws-c              pic 9(2).
        03  filler            pic x(5).
 
-** misc data
+*>* misc data
  01  nbr                     pic s9(5) usage binary.
 
-** data for hexa conversion
+*>* data for hexa conversion
  01  xx0f                    pic x value x"0F".
  01  x0f redefines xx0f      pic x comp-x.
  01  xxf0                    pic x value x"F0".
@@ -158,7 +194,7 @@
  01  disp-char               pic x(MAX-HEXA-SIZE).
 
  linkage section.
-*** lk for mwtrace
+*>** lk for mwtrace
  01  lk-id     pic x(255).
  01  P1 usage pointer.      *> Message parameters
  01  P2 usage pointer.
@@ -169,7 +205,7 @@
  01  P7 usage pointer.
  01  P8 usage pointer.
  01  P9 usage pointer.
-*** lk for hextrace
+*>** lk for hextrace
  01  lk-length usage long.
  01  lk-string.
      05 filler pic x occurs 0 to 66000 depending lk-length.
@@ -205,19 +241,19 @@
      exit program returning 0.
 
  mw-trace section.
-*** prints standard messages
+*>** prints standard messages
  mw-trace-beg.
-* look for mask
+*> look for mask
      perform Find-Mask.
-* test level of msg
+*> test level of msg
 	display "zzy10 mask-lvl=" mask-lvl 
      if mask-lvl > 0 and mask-lvl > MT-DISPLAY-LEVEL
 	display "zzy3"
         go to mw-trace-end
      end-if
-* add header if needed and a null char at end of mask
+*> add header if needed and a null char at end of mask
      perform Prepare-Mask.
-* mask is ready, build and print the message
+*> mask is ready, build and print the message
      move function current-date to ws-date-time-syst
      move ws-hms            to HeaderDisp-hms
      call "sprintf" using FormatedMsg-Ulog, 
@@ -230,15 +266,15 @@
       exit.
 
  hextrace section.
-*** prints hexa mode with header like main entry
+*>** prints hexa mode with header like main entry
  hextrace-beg.
-* look for mask (the mask is for heading banner)
+*> look for mask (the mask is for heading banner)
      perform Find-Mask.
-* test level of msg
+*> test level of msg
      if mask-lvl > 0 and mask-lvl > MT-DISPLAY-LEVEL
         go to hextrace-end
      end-if
-*  save mask for last-line message & length of data to be printed is too big?
+*>  save mask for last-line message & length of data to be printed is too big?
      if lk-length > MAX-HEXA-SIZE
         move MAX-HEXA-SIZE to tab-length
         string "END (trunc) " delimited by size
@@ -251,10 +287,10 @@
             into mask-mask-end
      end-if
 
-** 1st line
-* add header if needed and a null char at end of mask
+*>* 1st line
+*> add header if needed and a null char at end of mask
      perform Prepare-Mask.
-* mask is ready, build the 1st line message
+*> mask is ready, build the 1st line message
      move function current-date to ws-date-time-syst
      move ws-hms            to HeaderDisp-hms
      call "sprintf" using FormatedMsg-Ulog, 
@@ -262,8 +298,8 @@
                           P1 P2 P3 P4 P5 P6 P7 P8 P9.
      perform Print-Message.
 
-** loop (body of the message)
-* translate characters into hexa
+*>* loop (body of the message)
+*> translate characters into hexa
      move spaces    to disp-hexa
      move lk-string(1:tab-length) to disp-char
      perform varying i from 1 by 1
@@ -281,7 +317,7 @@
         add 1 to y
         move cod-hex(y:1) to t1(i)
      end-perform.
-* prints both characters and hexa
+*> prints both characters and hexa
      move 1 to j
      perform varying i from 1 by CHAR-PER-LINE
                        until i > tab-length
@@ -298,9 +334,9 @@
         add CHAR-PER-LINE CHAR-PER-LINE to j 
      end-perform.
 
-** last line
+*>* last line
      move mask-mask-end to mask-mask
-* add header if needed and a null char at end of mask
+*> add header if needed and a null char at end of mask
      perform Prepare-Mask.
      move function current-date to ws-date-time-syst
      move ws-hms            to HeaderDisp-hms
@@ -313,8 +349,8 @@
      exit.
 
  Find-Mask section.
-*** look for a mask in mask table
-*** input: Mask-To-Find, result: Mask-Found
+*>** look for a mask in mask table
+*>** input: Mask-To-Find, result: Mask-Found
  FindMskBeg.
 	 display "zzy14 Mask-To-Find=" Mask-To-Find 
      set mask-i      to 1.
@@ -322,9 +358,9 @@
        at end
           move mask-impl          to Mask-Found
           move Mask-To-Find       to mask-id, mask-mask
-*       when function UPPER-CASE(Mask-To-Find) = function UPPER-CASE(mask-struct(mask-i)(1:255))
-*          move mask-struct(mask-i) to Mask-Found
-*          display "zzy13 mask-lvl=" mask-lvl.
+*>       when function UPPER-CASE(Mask-To-Find) = function UPPER-CASE(mask-struct(mask-i)(1:255))
+*>          move mask-struct(mask-i) to Mask-Found
+*>          display "zzy13 mask-lvl=" mask-lvl.
 	when not function UPPER-CASE(Mask-To-Find) = function UPPER-CASE(mask-struct(mask-i)(1:255))
 		display "zzy16 Mask-Found=" mask-struct(mask-i)
      end-search.
@@ -334,9 +370,9 @@
      exit.
 
  Prepare-Mask section.
-*** add a header in the message if needed and a "\0" at end of mask
-*** the header will be "MaskId (<phase>:<prog>@[<user>]) "
-*** input: Mask-Found,  result: mask-printf
+*>** add a header in the message if needed and a "\0" at end of mask
+*>** the header will be "MaskId (<phase>:<prog>@[<user>]) "
+*>** input: Mask-Found,  result: mask-printf
  AddHdrBeg.
      move spaces            to mask-printf
      if header-to-add
@@ -373,7 +409,7 @@
       else
         move mask-mask      to mask-printf
      end-if
-* Last char: low-value
+*> Last char: low-value
      if not (mask-printf(length of mask-printf:1) = low-value or space)
         move low-value to mask-printf(length of mask-printf:1)
      end-if
@@ -386,17 +422,17 @@
      exit.
 
  Print-Message section.
-*** print the message from "FormatedMsg" according to mask-typ
+*>** print the message from "FormatedMsg" according to mask-typ
  PrintMsgBeg.
-* look for end of message (x"00" position in the string returned by sprintf)
+*> look for end of message (x"00" position in the string returned by sprintf)
      move low-value to FormatedMsg-Ulog(length of FormatedMsg-Ulog:1) *> au moins un x"00"
      move 1 to nbr
      perform until FormatedMsg-Ulog(nbr:1) = low-value   *> cherche 1er x"00"
        add 1 to nbr
      end-perform.
 	display "zzy6" mask-typ
-* prints the message (output according to mask-typ)
-*      no userlog in this case, "u" message will be redirected to stderr
+*> prints the message (output according to mask-typ)
+*>      no userlog in this case, "u" message will be redirected to stderr
         inspect mask-typ replacing all "u" by "o"
 	display "zzy7" mask-typ(1:1)
      if mask-typ(1:1) = "e" or mask-typ(2:1) = "e" or mask-typ(3:1) = "e"
@@ -407,9 +443,61 @@
 	display "zzy9"
         call "printf" using "%s"&x"0a00" FormatedMsg-Display
      end-if.
+*> mask-typ "t": keep a rolling copy in the per-program trace file too,
+*> so an overnight job's full mw_trace history survives after its
+*> console session is gone.
+     if mask-typ(1:1) = "t" or mask-typ(2:1) = "t" or mask-typ(3:1) = "t"
+        perform Write-Trace-File
+     end-if.
  PrintMsgEnd.
      exit.
 
+ Write-Trace-File section.
+*> appends the current FormatedMsg-Display line to MT-CURRENT-PROGRAM's
+*> rolling trace file, opening it (in append mode) on first use
+ WriteTrcBeg.
+     if not tracefile-is-open
+        perform Open-Trace-File
+     end-if
+     if tracefile-is-open
+        move spaces to tracefile-rec
+        move FormatedMsg-Display(1:(nbr - 1 + length of HeaderDisplay))
+          to tracefile-rec
+        write tracefile-rec
+        if tracefile-st not = zero
+           display "ERROR mw_trace: write trace file " tracefile-name
+                   " st=" tracefile-st upon syserr
+           move "N" to tracefile-open-sw
+        end-if
+     end-if.
+ WriteTrcEnd.
+     exit.
+
+ Open-Trace-File section.
+*> builds the rolling trace file name from MT-CURRENT-PROGRAM and
+*> opens it for append, creating it the first time a job runs
+ OpenTrcBeg.
+     move spaces to tracefile-name
+     move MT-CURRENT-PROGRAM to tracefile-name
+     inspect tracefile-name converting low-value to spaces
+     move 1 to nbr
+     perform until tracefile-name(nbr:1) = space or nbr > length of MT-CURRENT-PROGRAM
+        add 1 to nbr
+     end-perform
+     move ".trc" to tracefile-name(nbr:4)
+     open extend tracefile
+     if tracefile-st not = zero
+        open output tracefile
+     end-if
+     if tracefile-st = zero
+        move "Y" to tracefile-open-sw
+     else
+        display "ERROR mw_trace: open trace file " tracefile-name
+                " st=" tracefile-st upon syserr
+     end-if.
+ OpenTrcEnd.
+     exit.
+
  pgm-call-tree-info section.
  pgm-call-tree-beg.
       move low-value to tree-pparam-block.
@@ -468,10 +556,10 @@
 
       if tree-nb-prog < TREE-LIMIT
          add 1 to tree-nb-prog
-*******  move tree-wname-buf(1:tree-wname-len) to tree-prog-lname(tree-nb-prog)
+*>******  move tree-wname-buf(1:tree-wname-len) to tree-prog-lname(tree-nb-prog)
          string tree-wname-buf(1:tree-wname-len) delimited by space
                 x"00" delimited by size into tree-prog-lname(tree-nb-prog)
-*******  move tree-pname-buf(1:tree-pname-len) to tree-prog-pname(tree-nb-prog)
+*>******  move tree-pname-buf(1:tree-pname-len) to tree-prog-pname(tree-nb-prog)
          string tree-pname-buf(1:tree-pname-len) delimited by space
                 x"00" delimited by size into tree-prog-pname(tree-nb-prog)
       else
@@ -526,18 +614,47 @@
          display "ERROR progtree " tree-pfunction " status=" tree-pstatus-code upon syserr
       end-if
 
-******* display the result
+*>****** display the result
       move zero to tree-num
       perform varying tree-i from tree-nb-prog by -1 until tree-i = zero
          add 1 to tree-num
+         perform pgm-call-tree-elapsed
          set address of P1 to tree-num-pt *> trick to pass tree-num by value
          set address of P2 to address of tree-prog-lname(tree-i)
          set address of P3 to address of tree-prog-pname(tree-i)
+         set address of P4 to tree-elapsed-pt *> trick to pass elapsed secs by value
          perform mw-trace
       end-perform
       .
  pgm-call-tree-real-end. exit.
 
+ pgm-call-tree-elapsed section.
+*>** works out how long (in seconds) the program now sitting at stack
+*>** depth tree-i has been there, by comparing it against what was
+*>** found at that same depth the last time progtree was called; a
+*>** different program name at that depth means it just arrived.
+ pgm-call-tree-elapsed-beg.
+      move function current-date to ws-date-time-syst
+      move ws-hms to tree-now-hms
+      compute tree-now-secs =
+              (tree-now-hh * 3600) + (tree-now-mm * 60) + tree-now-ss
+
+      if tree-track-pname(tree-i) = tree-prog-pname(tree-i)
+         move tree-track-hms(tree-i) to tree-stored-hms
+         compute tree-stored-secs =
+                 (tree-stored-hh * 3600) + (tree-stored-mm * 60)
+                 + tree-stored-ss
+         compute tree-elapsed-secs = tree-now-secs - tree-stored-secs
+         if tree-elapsed-secs < 0
+            add 86400 to tree-elapsed-secs
+         end-if
+      else
+         move tree-prog-pname(tree-i) to tree-track-pname(tree-i)
+         move tree-now-hms            to tree-track-hms(tree-i)
+         move zero to tree-elapsed-secs
+      end-if.
+ pgm-call-tree-elapsed-end. exit.
+
  load-mask-file section.
       display "MT_DISPLAY_LEVEL" upon environment-name
       accept MT-DISPLAY-LEVEL    from environment-value
@@ -546,7 +663,7 @@
       end-if
       .
  load-file.
-*** load the mask file into memory (only at 1st call)
+*>** load the mask file into memory (only at 1st call)
       move zero        to NB-DEF-MSG
       move spaces      to maskfile-name
       display "MT_DISPLAY_MESSAGE_FILE"  upon environment-name
@@ -592,7 +709,7 @@
       .
  load-end.
       if NB-DEF-MSG =  zero
-*** nothing loaded, put one not to try to load at each call
+*>** nothing loaded, put one not to try to load at each call
          add 1          to NB-DEF-MSG
          move Mask-Impl to Mask-Struct(NB-DEF-MSG)
       end-if

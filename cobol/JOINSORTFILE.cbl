@@ -47,6 +47,7 @@
          01  MT_START      PIC 9(6).
          01  MT_COUNT      PIC 9(6).
          01  MT_COUNT_ALL  PIC 9(6).
+         01  MT_REMAINDER  PIC 9(6).
          01  MT_FILENAME   PIC X(256).
          
          01  DATA_REC_F1_LEN  PIC 9(6).
@@ -95,6 +96,10 @@
         01 STRING-PTR PIC 9(4).
         01 STEXT1 PIC XXX OCCURS 5 TO 1200 TIMES DEPENDING ON MT_LENGTH.
 
+        01 F2-MATCHED-SW-TABLE.
+            03 F2-MATCHED-SW PIC X OCCURS 9999 TIMES VALUE SPACE.
+        01 SPACES-FILL PIC X(4095) VALUE SPACES.
+
        PROCEDURE   DIVISION.
        
            MOVE 10 to MT_LENGTH
@@ -128,29 +133,51 @@
             INSPECT MT_BATCH_JOINKEYS_F1
                 TALLYING MT_COUNT_ALL FOR ALL ','.
             DISPLAY 'HOW MANY comma:' MT_COUNT_ALL.
+            IF MT_COUNT_ALL NOT > 0
+                DISPLAY "INVALID MT_BATCH_JOINKEYS_F1: EMPTY OR MISSING"
+                GO TO FIN-ERREUR
+            END-IF.
             ADD 1 to MT_COUNT_ALL
-            DIVIDE MT_COUNT_ALL by 3 GIVING MT_COUNT
+            DIVIDE MT_COUNT_ALL by 3 GIVING MT_COUNT REMAINDER MT_REMAINDER
             DISPLAY 'HOW MANY comma:' MT_COUNT.
+            IF MT_REMAINDER NOT = 0
+                DISPLAY "INVALID MT_BATCH_JOINKEYS_F1: FIELD COUNT NOT A MULTIPLE OF 3"
+                GO TO FIN-ERREUR
+            END-IF.
             MOVE MT_COUNT to KEY_ARY_LEN_F1
 
-            MOVE 1 TO STRING-PTR. 
+            MOVE 1 TO STRING-PTR.
             MOVE 1 TO MT_COUNT.
-            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > MT_COUNT_ALL 
-                UNSTRING MT_BATCH_JOINKEYS_F1 DELIMITED BY ',' 
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > MT_COUNT_ALL
+                UNSTRING MT_BATCH_JOINKEYS_F1 DELIMITED BY ','
                    INTO KEY_START of KEY_ARY_F1(MT_COUNT)
-                   WITH POINTER STRING-PTR 
+                   WITH POINTER STRING-PTR
                 ADD 1 to IDX
-                UNSTRING MT_BATCH_JOINKEYS_F1 DELIMITED BY ',' 
+                UNSTRING MT_BATCH_JOINKEYS_F1 DELIMITED BY ','
                    INTO KEY_LENGTH of KEY_ARY_F1(MT_COUNT)
-                   WITH POINTER STRING-PTR 
+                   WITH POINTER STRING-PTR
                 ADD 1 to IDX
-                UNSTRING MT_BATCH_JOINKEYS_F1 DELIMITED BY ',' 
+                UNSTRING MT_BATCH_JOINKEYS_F1 DELIMITED BY ','
                    INTO KEY_ORDER of KEY_ARY_F1(MT_COUNT)
-                   WITH POINTER STRING-PTR 
+                   WITH POINTER STRING-PTR
                 DISPLAY "KEY_ARY_F1(" MT_COUNT ")=" KEY_ARY_F1(MT_COUNT)
                 ADD 1 TO MT_COUNT
-            END-PERFORM. 
-            
+            END-PERFORM.
+
+*> Validate parsed JOINKEYS triplets for F1 before the main read loop
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > KEY_ARY_LEN_F1
+                IF KEY_START of KEY_ARY_F1(IDX) NOT NUMERIC
+                   OR KEY_LENGTH of KEY_ARY_F1(IDX) NOT NUMERIC
+                    DISPLAY "INVALID MT_BATCH_JOINKEYS_F1: NON-NUMERIC KEY_START/KEY_LENGTH AT FIELD " IDX
+                    GO TO FIN-ERREUR
+                END-IF
+                IF KEY_START of KEY_ARY_F1(IDX) = ZERO
+                   OR KEY_LENGTH of KEY_ARY_F1(IDX) = ZERO
+                    DISPLAY "INVALID MT_BATCH_JOINKEYS_F1: KEY_START/KEY_LENGTH IS ZERO AT FIELD " IDX
+                    GO TO FIN-ERREUR
+                END-IF
+            END-PERFORM.
+
 ** Analyze JOINKEYS statement for F2
            MOVE ZEROS TO MT_BATCH_JOINKEYS_F2
            MOVE SPACES TO MT_BATCH_JOINKEYS_F2
@@ -166,28 +193,50 @@
             INSPECT MT_BATCH_JOINKEYS_F2
                 TALLYING MT_COUNT_ALL FOR ALL ','.
             DISPLAY 'HOW MANY comma:' MT_COUNT_ALL.
+            IF MT_COUNT_ALL NOT > 0
+                DISPLAY "INVALID MT_BATCH_JOINKEYS_F2: EMPTY OR MISSING"
+                GO TO FIN-ERREUR
+            END-IF.
             ADD 1 to MT_COUNT_ALL
-            DIVIDE MT_COUNT_ALL by 3 GIVING MT_COUNT
+            DIVIDE MT_COUNT_ALL by 3 GIVING MT_COUNT REMAINDER MT_REMAINDER
             DISPLAY 'HOW MANY comma:' MT_COUNT.
+            IF MT_REMAINDER NOT = 0
+                DISPLAY "INVALID MT_BATCH_JOINKEYS_F2: FIELD COUNT NOT A MULTIPLE OF 3"
+                GO TO FIN-ERREUR
+            END-IF.
             MOVE MT_COUNT to KEY_ARY_LEN_F2
 
-            MOVE 1 TO STRING-PTR. 
+            MOVE 1 TO STRING-PTR.
             MOVE 1 TO MT_COUNT.
-            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > MT_COUNT_ALL 
-                UNSTRING MT_BATCH_JOINKEYS_F2 DELIMITED BY ',' 
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > MT_COUNT_ALL
+                UNSTRING MT_BATCH_JOINKEYS_F2 DELIMITED BY ','
                    INTO KEY_START of KEY_ARY_F2(MT_COUNT)
-                   WITH POINTER STRING-PTR 
+                   WITH POINTER STRING-PTR
                 ADD 1 to IDX
-                UNSTRING MT_BATCH_JOINKEYS_F2 DELIMITED BY ',' 
+                UNSTRING MT_BATCH_JOINKEYS_F2 DELIMITED BY ','
                    INTO KEY_LENGTH of KEY_ARY_F2(MT_COUNT)
-                   WITH POINTER STRING-PTR 
+                   WITH POINTER STRING-PTR
                 ADD 1 to IDX
-                UNSTRING MT_BATCH_JOINKEYS_F2 DELIMITED BY ',' 
+                UNSTRING MT_BATCH_JOINKEYS_F2 DELIMITED BY ','
                    INTO KEY_ORDER of KEY_ARY_F2(MT_COUNT)
-                   WITH POINTER STRING-PTR 
+                   WITH POINTER STRING-PTR
                 DISPLAY "KEY_ARY_F2(" MT_COUNT ")=" KEY_ARY_F2(MT_COUNT)
                 ADD 1 TO MT_COUNT
-            END-PERFORM. 
+            END-PERFORM.
+
+*> Validate parsed JOINKEYS triplets for F2 before the main read loop
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > KEY_ARY_LEN_F2
+                IF KEY_START of KEY_ARY_F2(IDX) NOT NUMERIC
+                   OR KEY_LENGTH of KEY_ARY_F2(IDX) NOT NUMERIC
+                    DISPLAY "INVALID MT_BATCH_JOINKEYS_F2: NON-NUMERIC KEY_START/KEY_LENGTH AT FIELD " IDX
+                    GO TO FIN-ERREUR
+                END-IF
+                IF KEY_START of KEY_ARY_F2(IDX) = ZERO
+                   OR KEY_LENGTH of KEY_ARY_F2(IDX) = ZERO
+                    DISPLAY "INVALID MT_BATCH_JOINKEYS_F2: KEY_START/KEY_LENGTH IS ZERO AT FIELD " IDX
+                    GO TO FIN-ERREUR
+                END-IF
+            END-PERFORM.
 
 ** Analyze JOIN statement
            MOVE ZEROS TO MT_BATCH_JOIN_METHOD
@@ -200,13 +249,17 @@
             end-perform
            DISPLAY "MT_BATCH_JOIN_METHOD=" MT_BATCH_JOIN_METHOD(1:join-lg)
            
-           EVALUATE TRUE 
+           EVALUATE TRUE
             WHEN MT_BATCH_JOIN_METHOD EQUAL TO "UNPAIRED,F1"
                   DISPLAY "Supported:" MT_BATCH_JOIN_METHOD(1:join-lg)
+            WHEN MT_BATCH_JOIN_METHOD EQUAL TO "PAIRED"
+                  DISPLAY "Supported:" MT_BATCH_JOIN_METHOD(1:join-lg)
+            WHEN MT_BATCH_JOIN_METHOD EQUAL TO "UNPAIRED,F2"
+                  DISPLAY "Supported:" MT_BATCH_JOIN_METHOD(1:join-lg)
             WHEN OTHER
                   DISPLAY "NOT Supported JOIN-STATEMENG:" MT_BATCH_JOIN_METHOD(1:join-lg)
                   GO TO FIN-REL
-           END-EVALUATE 
+           END-EVALUATE
 
 ** Analyze REFORMAT statement
            MOVE ZEROS TO MT_BATCH_JOINKEYS_FORMAT
@@ -223,29 +276,56 @@
             INSPECT MT_BATCH_JOINKEYS_FORMAT
                 TALLYING MT_COUNT_ALL FOR ALL ':' ALL ','.
             DISPLAY 'HOW MANY colon:' MT_COUNT_ALL.
+            IF MT_COUNT_ALL NOT > 0
+                DISPLAY "INVALID MT_BATCH_JOINKEYS_FORMAT: EMPTY OR MISSING"
+                GO TO FIN-ERREUR
+            END-IF.
             ADD 1 to MT_COUNT_ALL
-            DIVIDE MT_COUNT_ALL by 3 GIVING MT_COUNT
+            DIVIDE MT_COUNT_ALL by 3 GIVING MT_COUNT REMAINDER MT_REMAINDER
             DISPLAY 'HOW MANY colon:' MT_COUNT.
+            IF MT_REMAINDER NOT = 0
+                DISPLAY "INVALID MT_BATCH_JOINKEYS_FORMAT: FIELD COUNT NOT A MULTIPLE OF 3"
+                GO TO FIN-ERREUR
+            END-IF.
             MOVE MT_COUNT to ARY_LEN_OUTFORMAT
 
-            MOVE 1 TO STRING-PTR. 
+            MOVE 1 TO STRING-PTR.
             MOVE 1 TO MT_COUNT.
-            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > MT_COUNT_ALL 
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > MT_COUNT_ALL
                 UNSTRING MT_BATCH_JOINKEYS_FORMAT DELIMITED BY ',' OR ':'
                    INTO FILE_NAME of ARY_OUTFORMAT(MT_COUNT)
-                   WITH POINTER STRING-PTR 
+                   WITH POINTER STRING-PTR
                 ADD 1 to IDX
                 UNSTRING MT_BATCH_JOINKEYS_FORMAT DELIMITED BY ',' OR ':'
                    INTO KEY_START of ARY_OUTFORMAT(MT_COUNT)
-                   WITH POINTER STRING-PTR 
+                   WITH POINTER STRING-PTR
                 ADD 1 to IDX
                 UNSTRING MT_BATCH_JOINKEYS_FORMAT DELIMITED BY ',' OR ':'
                    INTO KEY_LENGTH of ARY_OUTFORMAT(MT_COUNT)
-                   WITH POINTER STRING-PTR 
+                   WITH POINTER STRING-PTR
                 DISPLAY "ARY_OUTFORMAT(" MT_COUNT ")=" ARY_OUTFORMAT(MT_COUNT)
                 ADD 1 TO MT_COUNT
-            END-PERFORM. 
-            
+            END-PERFORM.
+
+*> Validate parsed REFORMAT triplets before the main read loop
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > ARY_LEN_OUTFORMAT
+                IF FILE_NAME of ARY_OUTFORMAT(IDX) NOT = "F1"
+                   AND FILE_NAME of ARY_OUTFORMAT(IDX) NOT = "F2"
+                    DISPLAY "INVALID MT_BATCH_JOINKEYS_FORMAT: FILE_NAME NOT F1/F2 AT FIELD " IDX
+                    GO TO FIN-ERREUR
+                END-IF
+                IF KEY_START of ARY_OUTFORMAT(IDX) NOT NUMERIC
+                   OR KEY_LENGTH of ARY_OUTFORMAT(IDX) NOT NUMERIC
+                    DISPLAY "INVALID MT_BATCH_JOINKEYS_FORMAT: NON-NUMERIC KEY_START/KEY_LENGTH AT FIELD " IDX
+                    GO TO FIN-ERREUR
+                END-IF
+                IF KEY_START of ARY_OUTFORMAT(IDX) = ZERO
+                   OR KEY_LENGTH of ARY_OUTFORMAT(IDX) = ZERO
+                    DISPLAY "INVALID MT_BATCH_JOINKEYS_FORMAT: KEY_START/KEY_LENGTH IS ZERO AT FIELD " IDX
+                    GO TO FIN-ERREUR
+                END-IF
+            END-PERFORM.
+
 ** Read F1 and F2
             OPEN INPUT INPUTFILE_F1.
             IF IO-STATUS NOT = "00"
@@ -288,7 +368,7 @@
             MOVE ZEROS TO DATA_REC_F1_LEN.
             MOVE SPACES TO DATA_REC_F1.
             READ INPUTFILE_F1 NEXT
-              AT END GO TO FIN-REL
+              AT END GO TO UNPAIRED-F2-CHECK
             END-READ.
             IF IO-STATUS NOT = "00"
                DISPLAY "READ INPUT FAILED"
@@ -338,6 +418,10 @@
             END-IF.
 
             ADD 1 TO NB_RECS_F2.
+            IF NB_RECS_F2 > 9999
+                DISPLAY "INPUTFILE_F2: TOO MANY RECORDS, MAX SUPPORTED IS 9999"
+                GO TO FIN-ERREUR
+            END-IF.
 
             DISPLAY "INPUTFILE_F2: RECORD[" NB_RECS_F2
                     "]: LEN=[" DATA_REC_F2_LEN
@@ -357,11 +441,18 @@
             DISPLAY "REC_JOIN_F2(1:" REC_JOIN_F2_LEN ")=" REC_JOIN_F2(1:REC_JOIN_F2_LEN)
         END-PERFORM.
 
-           EVALUATE TRUE 
+           IF REC_JOIN_F1 EQUAL TO REC_JOIN_F2
+               MOVE "Y" TO F2-MATCHED-SW(NB_RECS_F2)
+           END-IF.
+
+           EVALUATE TRUE
+            WHEN MT_BATCH_JOIN_METHOD EQUAL TO "UNPAIRED,F2"
+                CONTINUE
             WHEN MT_BATCH_JOIN_METHOD EQUAL TO "UNPAIRED,F1"
+                 OR MT_BATCH_JOIN_METHOD EQUAL TO "PAIRED"
                 DISPLAY "Begin to handle:" MT_BATCH_JOIN_METHOD(1:join-lg)
                 IF REC_JOIN_F1 EQUAL TO REC_JOIN_F2 THEN
-                    DISPLAY "OK"                    
+                    DISPLAY "OK"
 *Generate output record
                     MOVE SPACES TO DATA_REC_OUT
                     MOVE ZEROS TO DATA_REC_OUT_LEN
@@ -410,13 +501,84 @@
                   GO TO FIN-REL
            END-EVALUATE 
 
-           GO TO READ-LOOP2.            
+           GO TO READ-LOOP2.
            GO TO READ-LOOP.
 
+       UNPAIRED-F2-CHECK.
+           IF MT_BATCH_JOIN_METHOD EQUAL TO "UNPAIRED,F2"
+               GO TO UNPAIRED-F2-PASS
+           END-IF.
+           GO TO FIN-REL.
+
+*> Second pass over F2 alone: emit any F2 record never marked
+*> matched in F2-MATCHED-SW during the F1/F2 double loop above.
+       UNPAIRED-F2-PASS.
+           CLOSE INPUTFILE_F2.
+           OPEN INPUT INPUTFILE_F2.
+           IF IO-STATUS NOT = "00"
+              DISPLAY "READ OPEN FAILED: INPUTFILE_F2"
+              DISPLAY "IO-STATUS =" IO-STATUS
+              GO TO FIN-REL
+           END-IF.
+           MOVE 0 TO NB_RECS_F2.
+
+       UNPAIRED-F2-PASS-LOOP.
+           MOVE ZEROS TO DATA_REC_F2_LEN.
+           MOVE SPACES TO DATA_REC_F2.
+           READ INPUTFILE_F2 NEXT
+             AT END GO TO FIN-REL
+           END-READ.
+           ADD 1 TO NB_RECS_F2.
+           IF NB_RECS_F2 > 9999
+               DISPLAY "INPUTFILE_F2: TOO MANY RECORDS, MAX SUPPORTED IS 9999"
+               GO TO FIN-ERREUR
+           END-IF.
+
+           IF F2-MATCHED-SW(NB_RECS_F2) NOT = "Y"
+               DISPLAY "UNPAIRED,F2: RECORD[" NB_RECS_F2 "] HAS NO F1 MATCH"
+               MOVE SPACES TO DATA_REC_OUT
+               MOVE ZEROS TO DATA_REC_OUT_LEN
+               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > ARY_LEN_OUTFORMAT
+                   MOVE FILE_NAME of ARY_OUTFORMAT(IDX)  TO MT_FILENAME
+                   MOVE KEY_START of ARY_OUTFORMAT(IDX)  TO MT_START
+                   MOVE KEY_LENGTH of ARY_OUTFORMAT(IDX) TO MT_LENGTH
+                   EVALUATE TRUE
+                   WHEN MT_FILENAME EQUAL TO "F1"
+                       STRING
+                           SPACES-FILL(1:MT_LENGTH) DELIMITED BY SIZE
+                           DATA_REC_OUT(1:DATA_REC_OUT_LEN)  DELIMITED BY SIZE
+                       INTO DATA_REC_OUT
+                   WHEN MT_FILENAME EQUAL TO "F2"
+                       STRING
+                           DATA_REC_F2(MT_START:MT_LENGTH) DELIMITED BY SIZE
+                           DATA_REC_OUT(1:DATA_REC_OUT_LEN)  DELIMITED BY SIZE
+                       INTO DATA_REC_OUT
+                   WHEN OTHER
+                       DISPLAY "NOT Supported FILE_NAME:" MT_FILENAME
+                       GO TO FIN-REL
+                   END-EVALUATE
+                   ADD MT_LENGTH TO DATA_REC_OUT_LEN
+               END-PERFORM
+
+               WRITE DATA_REC_OUT
+               IF IO-STATUS NOT = "00"
+                   DISPLAY "WRITE RECORD FAILED: OUTPUTFILE_JOIN"
+                   DISPLAY "IO-STATUS =" IO-STATUS
+                   GO TO FIN-REL
+               END-IF
+           END-IF.
+           GO TO UNPAIRED-F2-PASS-LOOP.
+
        FIN-REL.
             CLOSE INPUTFILE_F1.
             CLOSE INPUTFILE_F2.
             CLOSE OUTPUTFILE_JOIN.
-      
+
             EXIT PROGRAM.
             STOP RUN.
+
+       FIN-ERREUR.
+            DISPLAY "READVSEQ: JOINKEYS/REFORMAT CONFIGURATION INVALID".
+
+            EXIT PROGRAM.
+            STOP RUN RETURNING 1.

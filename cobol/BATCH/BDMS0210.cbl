@@ -0,0 +1,151 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BDMS0210.
+000300******************************************************************
+000400***  BDMS0210 - FDT-DRIVEN GENERIC MASTER FILE EXTRACT/UNLOAD  ***
+000500***  READS THE SAME FDT-FILE FIELD DESCRIPTOR TABLE USED BY    ***
+000600***  BDMS0201 AND UNLOADS A MASTER-IN-FILE TO A DELIMITED      ***
+000700***  (CSV-STYLE) EXTRACT, ONE FIELD PER FDT FIXED-FIELD ENTRY  ***
+000800***  SO A MASTER FILE'S LAYOUT CHANGE DOES NOT REQUIRE A NEW   ***
+000900***  HAND-CODED READER.                                        ***
+001000******************************************************************
+001100 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001300 FILE-CONTROL.
+001400     SELECT FDT-FILE        ASSIGN TO UT-S-FDT
+001500        ORGANIZATION LINE SEQUENTIAL.
+001600     SELECT MASTER-IN-FILE  ASSIGN TO UT-S-MSIN
+001700        ORGANIZATION LINE SEQUENTIAL.
+001800     SELECT CSV-OUT-FILE    ASSIGN TO UT-S-CSVOUT
+001900        ORGANIZATION LINE SEQUENTIAL.
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  FDT-FILE
+002300     RECORDING MODE IS F
+002400     LABEL RECORDS ARE STANDARD
+002500     BLOCK CONTAINS 0 RECORDS
+002600     DATA RECORD IS FDT-RECORD.
+002700 01  FDT-RECORD.
+002800     03  FILLER                               PIC X(80).
+002900 FD  MASTER-IN-FILE
+003000     RECORDING MODE IS F
+003100     LABEL RECORDS ARE STANDARD
+003200     BLOCK CONTAINS 0 RECORDS
+003300     DATA RECORD IS MASTER-RECORD-IN.
+003400 01  MASTER-RECORD-IN                         PIC X(128).
+003500 FD  CSV-OUT-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD
+003800     BLOCK CONTAINS 0 RECORDS
+003900     DATA RECORD IS CSV-RECORD.
+004000 01  CSV-RECORD                               PIC X(512).
+004100
+004200 WORKING-STORAGE SECTION.
+004300******************************************************************
+004400***  FDT FIELD DESCRIPTOR LAYOUTS - SAME SHAPE AS BDMS0201'S   ***
+004500***  FILE-KEY-DESCRIPTOR AND FIXED-FIELDS-DESCRIPTOR RECORDS   ***
+004600******************************************************************
+004700 01  FILE-KEY-DESCRIPTOR.
+004800     03  FB1-FILE-ID               PIC X.
+004900     03  FB1-SEQ-NUMB              PIC X(3).
+005000     03  FB1-FIELD-NO              PIC 99.
+005100     03  FILLER                   PIC X(4).
+005200     03  FB1-FIELD-DEFNS OCCURS 14 TIMES.
+005300       05  FB1-FORMAT              PIC X.
+005400       05  FB1-LOCATION            PIC 99.
+005500       05  FB1-LENGTH              PIC 99.
+005600 01  FIXED-FIELDS-DESCRIPTOR.
+005700     03  FB2-FILE-ID               PIC X.
+005800     03  FB2-SEQ-NUMB              PIC X(3).
+005900     03  FB2-FIELD-NO              PIC 99.
+006000     03  FILLER                   PIC X(4).
+006100     03  FB2-FIELD-DEFNS OCCURS 14 TIMES.
+006200       05  FB2-FORMAT              PIC X.
+006300       05  FB2-LOCATION            PIC 99.
+006400       05  FB2-LENGTH              PIC 99.
+006500
+006600 01  FDT-FIELD-INDEX               PIC 9(4) COMP-5 VALUE 0.
+006700 01  RECORD-PTR                    PIC 9(4) COMP-5 VALUE 0.
+006800 01  CSV-PTR                       PIC 9(4) COMP-5 VALUE 1.
+006900 01  EXTRACT-FIELD                 PIC X(60).
+007000 01  EXTRACT-FIELD-LEN             PIC 9(4) COMP-5 VALUE 0.
+007100
+007200 01  FDT-EOF-SW                    PIC 9              VALUE 0.
+007300     88  MORE-FDT-RECS                VALUE 0.
+007400     88  FDT-EOF                       VALUE 1.
+007500 01  MASTER-EOF-SW                 PIC 9              VALUE 0.
+007600     88  MORE-MASTER-RECS              VALUE 0.
+007700     88  MASTER-EOF                    VALUE 1.
+007800
+007900 01  M-READ-CNT                    PIC 9(8) COMP-5 VALUE 0.
+008000 01  M-EXTRACT-CNT                 PIC 9(8) COMP-5 VALUE 0.
+008100
+008200 PROCEDURE DIVISION.
+008300 0000-MAINLINE.
+008400     PERFORM 1000-INITIALIZE.
+008500     PERFORM 2000-EXTRACT-RECORD UNTIL MASTER-EOF.
+008600     PERFORM 9000-EOJ.
+008700     EXIT PROGRAM.
+008800     STOP RUN.
+008900******************************************************************
+009000***  OPENS THE FILES AND LOADS THE FIXED-FIELDS-DESCRIPTOR     ***
+009100***  RECORD FROM FDT-FILE, THE SAME WAY 100-HOUSEKEEPING DOES  ***
+009200***  IN BDMS0201                                               ***
+009300******************************************************************
+009400 1000-INITIALIZE.
+009500     OPEN INPUT FDT-FILE, MASTER-IN-FILE.
+009600     OPEN OUTPUT CSV-OUT-FILE.
+009700     READ FDT-FILE INTO FILE-KEY-DESCRIPTOR, AT END
+009800       MOVE 1 TO FDT-EOF-SW.
+009900     READ FDT-FILE INTO FIXED-FIELDS-DESCRIPTOR, AT END
+010000       MOVE 1 TO FDT-EOF-SW.
+010100     PERFORM 2900-MASTER-READ.
+010200******************************************************************
+010300***  EXTRACTS ONE MASTER RECORD INTO A COMMA-DELIMITED LINE    ***
+010400***  USING THE FORMAT/LOCATION/LENGTH OF EACH FB2 FIELD ENTRY  ***
+010500******************************************************************
+010600 2000-EXTRACT-RECORD.
+010700     MOVE SPACES TO CSV-RECORD.
+010800     MOVE 1 TO FDT-FIELD-INDEX.
+010900     MOVE 1 TO CSV-PTR.
+011000     PERFORM 2100-EXTRACT-FIELD UNTIL
+011100       FB2-FORMAT (FDT-FIELD-INDEX) = SPACE OR
+011200           FDT-FIELD-INDEX > 14.
+011300     WRITE CSV-RECORD.
+011400     ADD 1 TO M-EXTRACT-CNT.
+011500     PERFORM 2900-MASTER-READ.
+011600******************************************************************
+011700***  EXTRACTS ONE FIELD AND APPENDS IT TO CSV-RECORD, PRECEDED ***
+011800***  BY A COMMA DELIMITER EXCEPT BEFORE THE FIRST FIELD        ***
+011900******************************************************************
+012000 2100-EXTRACT-FIELD.
+012100     MOVE FB2-LOCATION (FDT-FIELD-INDEX) TO RECORD-PTR.
+012200     MOVE FB2-LENGTH   (FDT-FIELD-INDEX) TO EXTRACT-FIELD-LEN.
+012300     MOVE SPACES TO EXTRACT-FIELD.
+012400     MOVE MASTER-RECORD-IN (RECORD-PTR:EXTRACT-FIELD-LEN)
+012500       TO EXTRACT-FIELD (1:EXTRACT-FIELD-LEN).
+012600     IF FDT-FIELD-INDEX > 1
+012700       STRING "," DELIMITED BY SIZE
+012800              EXTRACT-FIELD (1:EXTRACT-FIELD-LEN)
+012850              DELIMITED BY SIZE
+012900         INTO CSV-RECORD WITH POINTER CSV-PTR
+013000     ELSE
+013100       STRING EXTRACT-FIELD (1:EXTRACT-FIELD-LEN)
+013150              DELIMITED BY SIZE
+013200         INTO CSV-RECORD WITH POINTER CSV-PTR
+013300     END-IF.
+013400     ADD 1 TO FDT-FIELD-INDEX.
+013500******************************************************************
+013600***  READS THE NEXT MASTER RECORD                              ***
+013700******************************************************************
+013800 2900-MASTER-READ.
+013900     READ MASTER-IN-FILE, AT END
+014000       MOVE 1 TO MASTER-EOF-SW.
+014100     IF NOT MASTER-EOF
+014200       ADD 1 TO M-READ-CNT.
+014300******************************************************************
+014400***  CLOSES FILES AND DISPLAYS THE RUN TOTALS                  ***
+014500******************************************************************
+014600 9000-EOJ.
+014700     CLOSE FDT-FILE, MASTER-IN-FILE, CSV-OUT-FILE.
+014800     DISPLAY "BDMS0210 MASTER RECORDS READ......" M-READ-CNT.
+014900     DISPLAY "BDMS0210 RECORDS EXTRACTED........" M-EXTRACT-CNT.

@@ -21,21 +21,40 @@
         PROCEDURE DIVISION USING CMD-LINE.
              DISPLAY "longueur=" CMD-LEN.
              DISPLAY "ABENDCODE=" CMD-DATA.
-             MOVE CMD-DATA(1:CMD-LEN) TO rt-param
-             DISPLAY "ABEND-DISPLAY2=" rt-param.
-             PERFORM 350-MODIFY-RTN THRU 370-MR-EXIT 999 times.
-      *      PERFORM 350-MODIFY-RTN 999 times.
-           EXIT PROGRAM RETURNING rt-param.                                     
 
-       350-MODIFY-RTN. 
+      * caller passes the nesting depth to probe as the command-line
+      * parameter; fall back to the old hardcoded 999 when it is
+      * missing or not a usable number
+             MOVE 999 TO ccountmax.
+             IF CMD-LEN > 0 AND CMD-LEN < 10
+                IF CMD-DATA(1:CMD-LEN) IS NUMERIC
+                   MOVE CMD-DATA(1:CMD-LEN) TO rt-param
+                   IF rt-param > 0
+                      MOVE rt-param TO ccountmax
+                   END-IF
+                END-IF
+             END-IF.
+             DISPLAY "STACK-DEPTH-REQUESTED=" ccountmax.
+
+             PERFORM 350-MODIFY-RTN THRU 370-MR-EXIT ccountmax times.
+
+      * a real stack-related abend kills the job before this line runs,
+      * so the last "420 ccount=" line in the job's output is the
+      * deepest level actually reached; when the probe completes
+      * cleanly, ccount equals the requested depth
+             DISPLAY "STACK-DEPTH-REACHED=" ccount.
+             MOVE ccount TO rt-param.
+           EXIT PROGRAM RETURNING rt-param.
+
+       350-MODIFY-RTN.
            MOVE CMD-DATA TO BUF.
            ADD 1 TO ccount.
-           PERFORM 420-MASTER-WRITE.                                      
-       370-MR-EXIT.                                                             
-           DISPLAY '370 ccount=' ccount.                             
-           EXIT.                                                                
-       420-MASTER-WRITE.                                                           
-           DISPLAY '420 ccount=' ccount.                             
+           PERFORM 420-MASTER-WRITE.
+       370-MR-EXIT.
+           DISPLAY '370 ccount=' ccount.
+           EXIT.
+       420-MASTER-WRITE.
+           DISPLAY '420 ccount=' ccount.
            GO TO 370-MR-EXIT.
       *    PERFORM 370-MR-EXIT.
-      
+

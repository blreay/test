@@ -0,0 +1,127 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BDMS0230.
+000300******************************************************************
+000400***  BDMS0230 - MULTI-CLIENT-GROUP BDMS0201 DRIVER             ***
+000500***  READS A GROUP CONTROL FILE LISTING ONE BDMS0201 RUN PER   ***
+000600***  CLIENT GROUP (ITS IN1/IN2/OUT1/OUT2/OUT3/PRINT1 DD-NAME   ***
+000700***  EQUIVALENTS), CALLS BDMS0201 ONCE PER GROUP IN SEQUENCE,  ***
+000800***  AND CAPTURES RETURN-CODE AFTER EACH CALL. THE CHAIN STOPS ***
+000900***  ON THE FIRST NON-ZERO RETURN SO ONE BAD GROUP IS NOT      ***
+001000***  MASKED BY LATER GROUPS COMPLETING NORMALLY.               ***
+001100******************************************************************
+001200 ENVIRONMENT DIVISION.
+001300 INPUT-OUTPUT SECTION.
+001400 FILE-CONTROL.
+001500     SELECT GROUP-CTL-FILE  ASSIGN TO UT-S-GRPCTL
+001600        ORGANIZATION LINE SEQUENTIAL.
+001700 DATA DIVISION.
+001800 FILE SECTION.
+001900 FD  GROUP-CTL-FILE
+002000     RECORDING MODE IS F
+002100     LABEL RECORDS ARE STANDARD
+002200     BLOCK CONTAINS 0 RECORDS
+002300     DATA RECORD IS GROUP-CTL-RECORD.
+002400 01  GROUP-CTL-RECORD.
+002500     03  GC-GROUP-ID                          PIC X(3).
+002600     03  GC-IN1                                PIC X(60).
+002700     03  GC-IN2                                PIC X(60).
+002800     03  GC-OUT1                               PIC X(60).
+002900     03  GC-OUT2                               PIC X(60).
+003000     03  GC-OUT3                               PIC X(60).
+003100     03  GC-PRINT1                             PIC X(60).
+003150     03  GC-CKPT                              PIC X(60).
+003200
+003300 WORKING-STORAGE SECTION.
+003400******************************************************************
+003500***  DRV-XYZ-PARMS MATCHES THE SHAPE OF BDMS0201'S LINKAGE     ***
+003600***  SECTION XYZ-POSTING-DATE-OVERRIDE GROUP. THE DRIVER PASSES***
+003700***  IT AS-IS (NO DATE OVERRIDE, DRY-RUN, OR RESTART REQUESTED)***
+003800***  SINCE ITS JOB IS CHAINING GROUPS, NOT CHANGING RUN MODE.  ***
+003900******************************************************************
+004000 01  DRV-XYZ-PARMS.
+004100     03  DRV-PD-LEN                PIC S9(4) COMP-5 VALUE 0.
+004200     03  DRV-POST-DATE             PIC X(6)         VALUE SPACES.
+004300     03  DRV-PD-OPTION             PIC X            VALUE SPACE.
+004400     03  DRV-RESTART-CLIENT        PIC X(3)         VALUE SPACES.
+004500
+004600 01  GROUP-EOF-SW                  PIC 9              VALUE 0.
+004700     88  MORE-GROUPS                  VALUE 0.
+004800     88  GROUP-EOF                    VALUE 1.
+004900 01  CHAIN-STOP-SW                 PIC X              VALUE 'N'.
+005000     88  CHAIN-CONTINUE                VALUE 'N'.
+005100     88  CHAIN-STOPPED                 VALUE 'Y'.
+005200
+005300 01  GROUP-RETURN-CODE             PIC S9(9) COMP-5 VALUE 0.
+005400 01  GROUPS-RUN-CNT                PIC 9(4) COMP-5  VALUE 0.
+005500 01  GROUPS-FAILED-CNT             PIC 9(4) COMP-5  VALUE 0.
+005600
+005700 PROCEDURE DIVISION.
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE.
+006000     PERFORM 2000-PROCESS-GROUP
+006100         UNTIL GROUP-EOF OR CHAIN-STOPPED.
+006200     PERFORM 9000-EOJ.
+006300     EXIT PROGRAM.
+006400     STOP RUN.
+006500******************************************************************
+006600***  OPENS THE GROUP CONTROL FILE AND PRIMES THE FIRST RECORD  ***
+006700******************************************************************
+006800 1000-INITIALIZE.
+006900     OPEN INPUT GROUP-CTL-FILE.
+007000     PERFORM 2900-GROUP-READ.
+007100******************************************************************
+007200***  CALLS BDMS0201 FOR ONE CLIENT GROUP, USING THE GROUP'S    ***
+007300***  FILE ASSIGNMENTS, THEN CHECKS THE RETURN CODE BDMS0201    ***
+007400***  LEFT IN RETURN-CODE AT 680-DISPLAY-OF-UPDATE-STATS OR     ***
+007500***  999-ABEND                                                 ***
+007600******************************************************************
+007700 2000-PROCESS-GROUP.
+007800     DISPLAY 'BDMS0230 STARTING CLIENT GROUP.....' GC-GROUP-ID.
+007900     PERFORM 2100-SET-FILE-ENV.
+008000     CALL 'BDMS0201' USING DRV-XYZ-PARMS.
+       CANCEL 'BDMS0201'.
+008100     MOVE RETURN-CODE TO GROUP-RETURN-CODE.
+008200     ADD 1 TO GROUPS-RUN-CNT.
+008300     DISPLAY 'BDMS0230 CLIENT GROUP.....' GC-GROUP-ID
+008400             ' RETURN CODE.....' GROUP-RETURN-CODE.
+008500     IF GROUP-RETURN-CODE NOT = 0
+008600       ADD 1 TO GROUPS-FAILED-CNT
+008700       MOVE 'Y' TO CHAIN-STOP-SW
+008800       DISPLAY 'BDMS0230 STOPPING CHAIN - CLIENT GROUP '
+008900               GC-GROUP-ID ' DID NOT COMPLETE CLEANLY'
+009000     ELSE
+009100       PERFORM 2900-GROUP-READ.
+009200******************************************************************
+009300***  SETS THE ENVIRONMENT VARIABLES BDMS0201'S FILE-CONTROL    ***
+009400***  ASSIGN-TO CLAUSES RESOLVE AT OPEN TIME, SO THE NEXT CALL  ***
+009500***  PICKS UP THIS GROUP'S FILES                               ***
+009600******************************************************************
+009700 2100-SET-FILE-ENV.
+009800     DISPLAY 'UT-S-IN1'    UPON ENVIRONMENT-NAME.
+009900     DISPLAY GC-IN1        UPON ENVIRONMENT-VALUE.
+010000     DISPLAY 'UT-S-IN2'    UPON ENVIRONMENT-NAME.
+010100     DISPLAY GC-IN2        UPON ENVIRONMENT-VALUE.
+010200     DISPLAY 'UT-S-OUT1'   UPON ENVIRONMENT-NAME.
+010300     DISPLAY GC-OUT1       UPON ENVIRONMENT-VALUE.
+010400     DISPLAY 'UT-S-OUT2'   UPON ENVIRONMENT-NAME.
+010500     DISPLAY GC-OUT2       UPON ENVIRONMENT-VALUE.
+010600     DISPLAY 'UT-S-OUT3'   UPON ENVIRONMENT-NAME.
+010700     DISPLAY GC-OUT3       UPON ENVIRONMENT-VALUE.
+010800     DISPLAY 'UT-S-PRINTR1' UPON ENVIRONMENT-NAME.
+010900     DISPLAY GC-PRINT1     UPON ENVIRONMENT-VALUE.
+       DISPLAY 'UT-S-CKPT'    UPON ENVIRONMENT-NAME.
+       DISPLAY GC-CKPT        UPON ENVIRONMENT-VALUE.
+011000******************************************************************
+011100***  READS THE NEXT CLIENT GROUP CONTROL RECORD                ***
+011200******************************************************************
+011300 2900-GROUP-READ.
+011400     READ GROUP-CTL-FILE, AT END
+011500       MOVE 1 TO GROUP-EOF-SW.
+011600******************************************************************
+011700***  DISPLAYS THE CHAIN SUMMARY                                ***
+011800******************************************************************
+011900 9000-EOJ.
+012000     CLOSE GROUP-CTL-FILE.
+012100     DISPLAY 'BDMS0230 CLIENT GROUPS RUN.........' GROUPS-RUN-CNT.
+012200     DISPLAY 'BDMS0230 CLIENT GROUPS FAILED......'
+012300             GROUPS-FAILED-CNT.

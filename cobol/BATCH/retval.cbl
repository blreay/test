@@ -10,26 +10,30 @@
        01 ccount                PIC 9(9) comp-5  value zero.
        01 ccountmax             PIC 9(9) comp-5  value 999999999.
        01 BUF                  PIC X(99) .
+       01 CMD-LEN-NORM          PIC 9(4) comp-5  value zero.
 
         LINKAGE SECTION.
-       01 CMD-LINE.                                                     
+       01 CMD-LINE.
       *****************************************************************
-      *   If the gnt file will be called by runb (batchrt), the CMD-LEN 
-      *       must be comp-5, because runbatch.gnt is using comp-5 to 
-      *       transfer parameter
-      *   If the gnt file will be called by cobrun or cobcrun,use comp-x
+      *   CMD-LEN's raw bytes mean different things depending on which
+      *   driver started this program: runb (batchrt) passes it
+      *   comp-5, cobrun/cobcrun pass it comp-x. CMDLENNORM below
+      *   reads both interpretations and hands back the right one
+      *   instead of this program hand-picking a USAGE per driver.
       *****************************************************************
-      *   02 CMD-LEN             pic 9(4) comp-x.                       
-          02 CMD-LEN             pic 9(4) comp-5.                       
-          02 CMD-DATA.                                                  
+          02 CMD-LEN             pic 9(4) comp-5.
+          02 CMD-LEN-X REDEFINES CMD-LEN pic 9(4) comp-x.
+          02 CMD-DATA.
              03 CMD-CHAR         pic x occurs 999 depending on cmd-len.
 
         PROCEDURE DIVISION USING CMD-LINE.
+             CALL "CMDLENNORM" USING CMD-LEN CMD-LEN-X CMD-LEN-NORM.
+             MOVE CMD-LEN-NORM TO CMD-LEN.
              DISPLAY "command length=" CMD-LEN.
              DISPLAY "command   data=" CMD-DATA "[END]" CMD-LEN.
              MOVE CMD-DATA(1:CMD-LEN) TO rt-param.
              DISPLAY "RETCODE=" rt-param.
-           EXIT PROGRAM RETURNING rt-param.                                     
+           EXIT PROGRAM RETURNING rt-param.
 *     *    GOBACK RETURNING 3.                                                  
 
       *    STOP RUN RETURNING 0.                                                

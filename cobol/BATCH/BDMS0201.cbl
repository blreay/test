@@ -216,10 +216,12 @@
       *{ Tr-Select-Sequential 1.3                                               
 016100*    SELECT TRANS-IN-FILE   ASSIGN TO UT-S-IN2.                           
       *--                                                                       
-           SELECT TRANS-IN-FILE   ASSIGN TO UT-S-IN2                            
-              ORGANIZATION LINE SEQUENTIAL.                                     
-      *}                                                                        
-016200 DATA DIVISION.                                                           
+           SELECT TRANS-IN-FILE   ASSIGN TO UT-S-IN2
+              ORGANIZATION LINE SEQUENTIAL.
+      *}
+           SELECT CHECKPOINT-FILE ASSIGN TO UT-S-CKPT
+              ORGANIZATION LINE SEQUENTIAL.
+016200 DATA DIVISION.
 016300 FILE SECTION.                                                            
 016400 FD  PRNTR                                                                
 016500     RECORDING MODE IS F                                                  
@@ -290,13 +292,27 @@
 022700     DATA RECORD IS TRANS-OUT-MSTR-RCD.                                   
 022800 01  TRANS-OUT-MSTR-RCD.                                                  
 022900     03  FILLER                               PIC X(128).                 
-023000 FD  FDT-FILE                                                             
-023100     RECORDING MODE IS F                                                  
-023200     LABEL RECORDS ARE STANDARD                                           
-023300     BLOCK CONTAINS 0 RECORDS                                             
-023400     DATA RECORD IS FDT-RECORD.                                           
-023500 01  FDT-RECORD.                                                          
-023600     03  FILLER                               PIC X(80).                  
+023000 FD  FDT-FILE
+023100     RECORDING MODE IS F
+023200     LABEL RECORDS ARE STANDARD
+023300     BLOCK CONTAINS 0 RECORDS
+023400     DATA RECORD IS FDT-RECORD.
+023500 01  FDT-RECORD.
+023600     03  FILLER                               PIC X(80).
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CKPT-RECORD.
+       01  CKPT-RECORD.
+           03  CKPT-CLIENT               PIC X(3).
+           03  CKPT-RUN-DATE             PIC 9(6).
+           03  CKPT-RUN-TIME             PIC 9(8).
+           03  CKPT-GOOD-ADD-CNT         PIC 9(15).
+           03  CKPT-GOOD-DEL-CNT         PIC 9(15).
+           03  CKPT-GOOD-MOD-CNT         PIC 9(15).
+           03  CKPT-M-WRITTEN-CNT        PIC 9(15).
+           03  CKPT-T-WRITTEN-CNT        PIC 9(15).
 023700******************************************************************        
 023800******************************************************************        
 023900 WORKING-STORAGE SECTION.                                                 
@@ -360,7 +376,21 @@
 026900 01  FDT-EOF-SW                  PIC 9              VALUE 0.              
 027000   88  MORE-FDT-RECS                VALUE 0.                              
 027100   88  FDT-EOF                      VALUE 1.                              
-027200 01  ADD-OUTSTNG                 PIC 9              VALUE 0.              
+027150 01  DRY-RUN-SW                  PIC 9              VALUE 0.
+             88  NOT-DRY-RUN              VALUE 0.
+             88  DRY-RUN-MODE             VALUE 1.
+       01  RESTART-SW                  PIC 9              VALUE 0.
+             88  NOT-RESTARTING            VALUE 0.
+             88  RESTART-MODE              VALUE 1.
+       01  RESTART-CLIENT-CODE         PIC X(3)           VALUE SPACES.
+      * run-identifying timestamp stamped into every checkpoint record
+      * this run writes, so a reader of the (append-only, across
+      * restarts) checkpoint file can tell which entries came from the
+      * current run and find the latest entry for a given client
+       01  CKPT-RUN-STAMP.
+           05  CKPT-RUN-DATE           PIC 9(6)           VALUE ZERO.
+           05  CKPT-RUN-TIME           PIC 9(8)           VALUE ZERO.
+027200 01  ADD-OUTSTNG                 PIC 9              VALUE 0.
 027300   88  NO-ADD-TR-OUTSTANDING        VALUE 0.                              
 027400   88  ADD-TR-OUTSTANDING           VALUE 1.                              
 027500 01  CHG-OUTSTNG                 PIC 9              VALUE 0.              
@@ -384,16 +414,23 @@
 029300 01  KEY-VALIDITY-SW             PIC 9              VALUE 0.              
 029400   88  VALID-KEY                    VALUE 0.                              
 029500   88  INVALID-KEY                  VALUE 1.                              
-029600 01  CLIENT-BREAK-SW             PIC 9              VALUE 0.              
-029700   88  SAME-CLIENT                  VALUE 0.                              
-029800   88  CLIENT-BREAK                 VALUE 1.                              
+029600 01  CLIENT-BREAK-SW             PIC 9              VALUE 0.
+029700   88  SAME-CLIENT                  VALUE 0.
+029800   88  CLIENT-BREAK                 VALUE 1.
+      * true until the first non-restart-bypassed transaction has been
+      * processed; drives the one-time master-sync/ctlfld init so it
+      * fires against that record instead of the literal first record
+      * read, which on a restart run is always a bypassed one
+       01  FIRST-ACTIVE-TRANS-SW       PIC 9              VALUE 1.
+           88  FIRST-ACTIVE-TRANS           VALUE 1.
 029900******************************************************************        
 030000***  THIS AREA IS USED TO ACCUMULATE COUNTS FOR VARIOUS FILES  ***        
 030100******************************************************************        
 030200 01  RECORD-COUNTERS.                                                     
 030300     03  T-READ-CNT              PIC 9(15).                                
 030400     03  T-WRITTEN-CNT           PIC 9(15).                                
-030500     03  T-BYPASS-CNT            PIC 9(15).                                
+030500     03  T-BYPASS-CNT            PIC 9(15).
+           03  T-RESTART-SKIP-CNT      PIC 9(15).
 030600     03  INVALID-T-KEY-CNT       PIC 9(15).                                
 030700     03  INVALID-T-TC-CNT        PIC 9(15).                                
 030800     03  GOOD-ADD-CNT            PIC 9(15).                                
@@ -419,8 +456,17 @@
 032800     03  AG-BAD-MOD-CNT          PIC 9(15).                                
 032900     03  TOTAL-VALID             PIC 9(15).                                
 033000     03  TOTAL-ERRORS            PIC 9(15).                                
-033100     03  TOTAL-SUM               PIC 9(15).                                
-033200 01  EOF-INDICATOR               PIC 9              VALUE 1.              
+033100     03  TOTAL-SUM               PIC 9(15).
+      ******************************************************************
+      ***  CTL-TOTAL-CHECK HOLDS THE MASTERS-IN+ADDITIONS-DELETIONS   ***
+      ***  RECONCILIATION AGAINST M-WRITTEN-CNT AT END OF JOB          ***
+      ******************************************************************
+       01  CTL-TOTAL-CHECK.
+           03  CTL-EXPECTED-MASTERS-OUT    PIC 9(15).
+           03  CTL-IMBALANCE-SW            PIC X    VALUE 'N'.
+               88  CTL-IN-BALANCE              VALUE 'N'.
+               88  CTL-OUT-OF-BALANCE          VALUE 'Y'.
+033200 01  EOF-INDICATOR               PIC 9              VALUE 1.
       *{ convert-comp-comp4-binary-to-comp5 1.8                                 
 033300*01  LINECNT                     PIC 9999         COMP VALUE ZERO.        
       *--                                                                       
@@ -642,8 +688,10 @@
 054300   03  F21                       PIC Z(6)9.                               
 054400   03  FILLER                    PIC X(33)          VALUE SPACES.         
 054500   03  FILLER                   PIC X(15) VALUE 'TRANS-BYPASSED='.        
-054600   03  F22                       PIC Z(6)9.                               
-054700   03  FILLER                    PIC X(30)          VALUE SPACES.         
+054600   03  F22                       PIC Z(6)9.
+        03  FILLER               PIC X(16) VALUE 'RESTART-SKIPPED='.
+        03  F27                   PIC Z(6)9.
+054700   03  FILLER                    PIC X(7)           VALUE SPACES.
 054800 01  EOJ-LINE2.                                                           
 054900   03  F23                       PIC Z(6)9.                               
 055000   03  FILLER                  PIC X(16) VALUE ' MASTERS-IN  +  '.        
@@ -734,8 +782,41 @@
          03  FORMAT-ACCT-FLAG          PIC 9(4) COMP-5.                         
       *}                                                                        
 058900   03  FILLER                    PIC X(10).                               
-058910****COB370 FIELDS                                                         
-058911 01  CRG-CTL                     PIC X.                           370     
+058905****REJECT / SUSPENSE REPORT WORK AREAS
+       01  REJECT-TBL-CNT              PIC 9(4) COMP-5 VALUE 0.
+       01  REJECT-TBL-MAX              PIC 9(4) COMP-5 VALUE 500.
+       01  REJECT-TBL-INDEX            PIC 9(4) COMP-5 VALUE 0.
+       01  REJECT-PRINT-SW             PIC 9           VALUE 0.
+         88  NO-REJECTS-FOUND             VALUE 0.
+         88  REJECTS-FOUND                VALUE 1.
+       01  REJECT-TABLE.
+         03  REJECT-ENTRY  OCCURS 500 TIMES.
+           05  REJ-CLIENT                PIC X(3).
+           05  REJ-TC                    PIC X(2).
+           05  REJ-SEQ                   PIC 9(3).
+           05  REJ-REASON                PIC X(20).
+       01  REJ-HDR1-LINE.
+         03  FILLER                    PIC X(39)          VALUE SPACES.
+         03  FILLER                    PIC X(53)          VALUE
+                    'R E J E C T / S U S P E N S E   R E P O R T'.
+         03  FILLER                    PIC X(40)          VALUE SPACES.
+       01  REJ-HDR2-LINE.
+         03  FILLER                    PIC X(1)           VALUE SPACE.
+         03  FILLER                    PIC X(60)          VALUE
+                    'CLIENT   TC   SEQ-NUMB   REJECT REASON'.
+         03  FILLER                    PIC X(71)          VALUE SPACES.
+       01  REJ-DET-LINE.
+         03  FILLER                    PIC X(2)           VALUE SPACES.
+         03  RJ-CLIENT                 PIC X(3).
+         03  FILLER                    PIC X(3)           VALUE SPACES.
+         03  RJ-TC                     PIC X(2).
+         03  FILLER                    PIC X(3)           VALUE SPACES.
+         03  RJ-SEQ                    PIC 9(3).
+         03  FILLER                    PIC X(4)           VALUE SPACES.
+         03  RJ-REASON                 PIC X(20).
+         03  FILLER                    PIC X(92)          VALUE SPACES.
+058910****COB370 FIELDS
+058911 01  CRG-CTL                     PIC X.                           370
 058920 01  DATE-ACCEPT.                                                 370     
 058930      05  DATE-ACCEPT-YY       PIC XX.                            370     
 058940      05  DATE-ACCEPT-MM       PIC XX.                            370     
@@ -758,17 +839,22 @@
 059400         05  XYZ-PD-MM           PIC XX.                                  
 059500         05  XYZ-PD-DD           PIC XX.                                  
 059600         05  XYZ-PD-YY           PIC XX.                                  
-059700     03  XYZ-PD-OPTION           PIC X.                                   
-059800******************************************************************        
+059700     03  XYZ-PD-OPTION           PIC X.
+             88  XYZ-DRY-RUN-REQUESTED     VALUE 'D'.
+       03  XYZ-RESTART-CLIENT         PIC X(3)      VALUE SPACES.
+059800******************************************************************
 059900 PROCEDURE DIVISION USING XYZ-POSTING-DATE-OVERRIDE.                      
 060000******************************************************************        
 060100***  THIS PARAGRAPH INITIATES VALUES, READS MASTER FILE AND    ***        
 060200***  PROCESSES IT UNTIL THE END OF FILE                        ***        
 060300******************************************************************        
-060400 010-MAINLINE.                                                            
-060500     PERFORM 100-HOUSEKEEPING.                                            
-060600     PERFORM 410-MASTER-READ.                                             
-060700     PERFORM 200-ACTIVITY-PROCESSING THRU 220-AP-EXIT                     
+060400 010-MAINLINE.
+060500     PERFORM 100-HOUSEKEEPING.
+060600     PERFORM 410-MASTER-READ.
+           IF RESTART-MODE
+             PERFORM 410-MASTER-READ
+               UNTIL MASTER-EOF OR M-CLIENT > RESTART-CLIENT-CODE.
+060700     PERFORM 200-ACTIVITY-PROCESSING THRU 220-AP-EXIT
 060800         UNTIL TRANS-EOF.                                                 
 060900 050-TR-EOF-RTN.                                                          
 061000     IF ADD-TR-OUTSTANDING                                                
@@ -776,11 +862,12 @@
 061200       PERFORM 420-MASTER-WRITE.                                          
 061300     PERFORM 650-CLIENT-BREAK.                                            
 061400     PERFORM 475-SYN-MASTER UNTIL MASTER-EOF.                             
-061500 075-EOJ.                                                                 
-061600     PERFORM 680-DISPLAY-OF-UPDATE-STATS.                                 
-061700     CLOSE PRNTR  , MASTER-IN-FILE, MASTER-OUT-FILE,                      
-061800           TRANS-IN-FILE,  TRANS-OUT-FILE, FDT-FILE,                      
-061900           TRANS-OUT-MSTR.                                                
+061500 075-EOJ.
+061600     PERFORM 680-DISPLAY-OF-UPDATE-STATS.
+           PERFORM 682-CONTROL-TOTAL-CHECK.
+061700     CLOSE PRNTR  , MASTER-IN-FILE, MASTER-OUT-FILE,
+061800           TRANS-IN-FILE,  TRANS-OUT-FILE, FDT-FILE,
+061900           TRANS-OUT-MSTR, CHECKPOINT-FILE.
 062000*    RESET TRACE.                                                         
 062100     DISPLAY '    BDMS0201 END PROCESSING'.                               
       *{ Ba-Stop-Run-Statement 1.1                                              
@@ -796,9 +883,11 @@
 062800     MOVE WHEN-COMPILED TO COMPILE-DATE.                                  
 062900     DISPLAY '    VERSION....... ', COMPILE-DATE.                         
 063000     MOVE ZEROS TO RECORD-COUNTERS, AGGREGATE-RCD-CTRS.                   
-063010****COB370 CHANGE                                                 370     
-063100**** MOVE CURRENT-DATE TO HOLD-DATE.                              370     
-063110     ACCEPT DATE-ACCEPT FROM DATE.                                370     
+063010****COB370 CHANGE                                                 370
+063100**** MOVE CURRENT-DATE TO HOLD-DATE.                              370
+063110     ACCEPT DATE-ACCEPT FROM DATE.                                370
+       ACCEPT CKPT-RUN-DATE OF CKPT-RUN-STAMP FROM DATE.
+       ACCEPT CKPT-RUN-TIME OF CKPT-RUN-STAMP FROM TIME.
 063120     MOVE DATE-ACCEPT-YY TO DATE-CURRENT-YY.                      370     
 063130     MOVE DATE-ACCEPT-MM TO DATE-CURRENT-MM.                      370     
 063140     MOVE DATE-ACCEPT-DD TO DATE-CURRENT-DD.                      370     
@@ -808,19 +897,36 @@
 063300       IF XYZ-POST-DATE NUMERIC                                           
 063400         MOVE XYZ-PD-MM TO H-MM                                           
 063500         MOVE XYZ-PD-DD TO H-DD                                           
-063600         MOVE XYZ-PD-YY TO H-YY.                                          
-063700     MOVE H-MM         TO UPD-MM.                                         
-063800     MOVE H-DD         TO UPD-DD.                                         
-063900     MOVE H-YY         TO UPD-YY.                                         
-064000     DISPLAY '    UPDATE DATE USED=' UPD-DATE.                            
-064100     OPEN INPUT MASTER-IN-FILE, TRANS-IN-FILE, FDT-FILE,                  
-064200          OUTPUT MASTER-OUT-FILE, TRANS-OUT-FILE, PRNTR  ,                
-064300          TRANS-OUT-MSTR.                                                 
-064400     READ FDT-FILE INTO FILE-KEY-DESCRIPTOR, AT END                       
+063600         MOVE XYZ-PD-YY TO H-YY.
+           IF XYZ-DRY-RUN-REQUESTED
+             MOVE 1 TO DRY-RUN-SW
+             DISPLAY '    BDMS0201 RUNNING IN DRY-RUN MODE'.
+           IF XYZ-RESTART-CLIENT NOT = SPACES
+             MOVE 1 TO RESTART-SW
+             MOVE XYZ-RESTART-CLIENT TO RESTART-CLIENT-CODE
+             DISPLAY '    BDMS0201 RESTARTING AFTER CLIENT='
+                 RESTART-CLIENT-CODE.
+063700     MOVE H-MM         TO UPD-MM.
+063800     MOVE H-DD         TO UPD-DD.
+063900     MOVE H-YY         TO UPD-YY.
+064000     DISPLAY '    UPDATE DATE USED=' UPD-DATE.
+           IF RESTART-MODE
+             OPEN INPUT MASTER-IN-FILE, TRANS-IN-FILE, FDT-FILE
+             OPEN EXTEND MASTER-OUT-FILE, TRANS-OUT-MSTR,
+                 CHECKPOINT-FILE
+             OPEN OUTPUT TRANS-OUT-FILE, PRNTR
+           ELSE
+064100       OPEN INPUT MASTER-IN-FILE, TRANS-IN-FILE, FDT-FILE,
+064200            OUTPUT MASTER-OUT-FILE, TRANS-OUT-FILE, PRNTR  ,
+064300            TRANS-OUT-MSTR, CHECKPOINT-FILE.
+064400     READ FDT-FILE INTO FILE-KEY-DESCRIPTOR, AT END
 064500       MOVE EOF-INDICATOR TO FDT-EOF-SW.                                  
 064600     READ FDT-FILE INTO FIXED-FIELDS-DESCRIPTOR, AT END                   
 064700       MOVE EOF-INDICATOR TO FDT-EOF-SW.                                  
-064800     MOVE SPACES TO TR-CLIENT-CTLFLD.                                     
+           IF RESTART-MODE
+             MOVE RESTART-CLIENT-CODE TO TR-CLIENT-CTLFLD
+           ELSE
+064800       MOVE SPACES TO TR-CLIENT-CTLFLD.
 064900     PERFORM 660-HEADER-PRINT.                                            
 065000     MOVE FB1-LENGTH (2) TO CLIENT-CODE-LENGTH.                           
 065100     MOVE SPACES TO FDT-REC-ARRAY.                                        
@@ -844,10 +950,14 @@
 066900     READ TRANS-IN-FILE AT END                                            
 067000       MOVE EOF-INDICATOR TO TRANS-EOF-SW                                 
 067100       GO TO 220-AP-EXIT.                                                 
-067200     ADD 1 TO T-READ-CNT.                                                 
-067300     IF T-READ-CNT = 1                                                    
-067400       MOVE T-CLIENT TO TR-CLIENT-CTLFLD                                  
-067500       PERFORM 470-SYN-MSTR-RTN.                                          
+067200     ADD 1 TO T-READ-CNT.
+           IF RESTART-MODE AND T-CLIENT NOT > RESTART-CLIENT-CODE
+             ADD 1 TO T-RESTART-SKIP-CNT
+             GO TO 220-AP-EXIT.
+           IF FIRST-ACTIVE-TRANS
+             MOVE T-CLIENT TO TR-CLIENT-CTLFLD
+             PERFORM 470-SYN-MSTR-RTN
+             MOVE 0 TO FIRST-ACTIVE-TRANS-SW.
 067600     MOVE T-SYSTEM-FLAGS TO WORK-8-FLAGS.                                 
 067700     IF BATCH-FLAG = NORMAL-PROCESSING-FLAG AND                           
 067800          FORMAT-ACCT-FLAG = NORMAL-PROCESSING-FLAG                       
@@ -1012,41 +1122,79 @@
 083700         GO TO 999-ABEND                                                  
 083800       ELSE                                                               
 083900         MOVE KEY-WORKAREA TO MASTER-KEY.                                 
-084000 420-MASTER-WRITE.                                                        
-084100     MOVE STATIC-DATA TO MSTR-UPD-FLD.                                    
-084200     MOVE  MASTER-RECORD-OUT TO TRANS-OUT-MSTR-RCD.                       
-084300     WRITE MASTER-RECORD-OUT.                                             
-084400     ADD 1 TO M-WRITTEN-CNT.                                              
-084500     WRITE TRANS-OUT-MSTR-RCD.                                            
-084600     ADD 1 TO TM-WRITTEN-CNT.                                             
-084700 430-MASTER-WRITE-READ.                                                   
-084800     IF CHG-TR-OUTSTANDING                                                
-084900       MOVE 0 TO CHG-OUTSTNG                                              
-085000       MOVE MASTER-RECORD-IN TO TRANS-OUT-MSTR-RCD                        
-085100       WRITE TRANS-OUT-MSTR-RCD                                           
-085200       ADD 1 TO TM-WRITTEN-CNT.                                           
-085300     MOVE MASTER-RECORD-IN TO MASTER-RECORD-OUT.                          
-085400     WRITE MASTER-RECORD-OUT.                                             
-085500     ADD 1 TO M-WRITTEN-CNT.                
-085600     PERFORM 410-MASTER-READ.                                             
+084000 420-MASTER-WRITE.
+084100     MOVE STATIC-DATA TO MSTR-UPD-FLD.
+084200     MOVE  MASTER-RECORD-OUT TO TRANS-OUT-MSTR-RCD.
+           IF NOT-DRY-RUN
+084300       WRITE MASTER-RECORD-OUT.
+084400     ADD 1 TO M-WRITTEN-CNT.
+           IF NOT-DRY-RUN
+084500       WRITE TRANS-OUT-MSTR-RCD.
+084600     ADD 1 TO TM-WRITTEN-CNT.
+084700 430-MASTER-WRITE-READ.
+084800     IF CHG-TR-OUTSTANDING
+084900       MOVE 0 TO CHG-OUTSTNG
+085000       MOVE MASTER-RECORD-IN TO TRANS-OUT-MSTR-RCD
+             IF NOT-DRY-RUN
+085100         WRITE TRANS-OUT-MSTR-RCD
+             END-IF
+085200       ADD 1 TO TM-WRITTEN-CNT.
+085300     MOVE MASTER-RECORD-IN TO MASTER-RECORD-OUT.
+           IF NOT-DRY-RUN
+085400       WRITE MASTER-RECORD-OUT.
+085500     ADD 1 TO M-WRITTEN-CNT.
+085600     PERFORM 410-MASTER-READ.
 085700******************************************************************        
 085800***  THIS PARAGRAPH FIRST CALLS 'BDMSXX20' BY USING TWO FIELDS ***        
 085900***  FLAG-SET AND BINARY-FLAG THEN WRITES TRANS RECORD         ***        
 086000******************************************************************        
-086100 440-TR-WRITE.                                                            
-086200     MOVE TRANS-RECORD TO TRANS-REC-FLAGGED.                              
-086300     CALL 'BDMSXX20' USING FLAG-SET, BINARY-FLAG.                         
-086400     MOVE ZERO-FLAGS TO FLAG-SET.                                         
-086500     MOVE FLAG-VALUE TO T-MAINT-FLAG.                                     
-086600     MOVE BINARY-FLAG TO TF-MAINT-FLAG.                                   
-086700     WRITE TRANS-REC-FLAGGED.                                             
-086800     ADD 1 TO T-WRITTEN-CNT.                                              
+086100 440-TR-WRITE.
+086200     MOVE TRANS-RECORD TO TRANS-REC-FLAGGED.
+086300     CALL 'BDMSXX20' USING FLAG-SET, BINARY-FLAG.
+           PERFORM 442-REJECT-CAPTURE.
+086400     MOVE ZERO-FLAGS TO FLAG-SET.
+086500     MOVE FLAG-VALUE TO T-MAINT-FLAG.
+086600     MOVE BINARY-FLAG TO TF-MAINT-FLAG.
+086700     WRITE TRANS-REC-FLAGGED.
+086800     ADD 1 TO T-WRITTEN-CNT.
+      ******************************************************************
+      ***  THIS PARAGRAPH CAPTURES REJECTED TRANS-RECORDS AND THE     ***
+      ***  FLAG-SET INDICATOR THAT FIRED, FOR THE REJECT/SUSPENSE     ***
+      ***  REPORT PRINTED AT END-OF-JOB.                              ***
+      ******************************************************************
+       442-REJECT-CAPTURE.
+           IF SEQNUMB-ERROR = '1' OR DUPLICATE-ERROR = '1' OR
+              NO-MATCHING-MASTER = '1' OR INVALID-TC = '1' OR
+              FIELD-EDIT-ERROR = '1'
+             IF REJECT-TBL-CNT < REJECT-TBL-MAX
+               ADD 1 TO REJECT-TBL-CNT
+               MOVE T-CLIENT     TO REJ-CLIENT (REJECT-TBL-CNT)
+               MOVE T-TC         TO REJ-TC     (REJECT-TBL-CNT)
+               MOVE T-SEQ-NUMBER TO REJ-SEQ    (REJECT-TBL-CNT)
+               PERFORM 443-REJECT-REASON-SET
+               MOVE 1 TO REJECT-PRINT-SW.
+       443-REJECT-REASON-SET.
+           MOVE SPACES TO REJ-REASON (REJECT-TBL-CNT).
+           IF SEQNUMB-ERROR = '1'
+             MOVE 'SEQNUMB-ERROR'      TO REJ-REASON (REJECT-TBL-CNT)
+           ELSE
+           IF DUPLICATE-ERROR = '1'
+             MOVE 'DUPLICATE-ERROR'    TO REJ-REASON (REJECT-TBL-CNT)
+           ELSE
+           IF NO-MATCHING-MASTER = '1'
+             MOVE 'NO-MATCHING-MASTER' TO REJ-REASON (REJECT-TBL-CNT)
+           ELSE
+           IF INVALID-TC = '1'
+             MOVE 'INVALID-TC'         TO REJ-REASON (REJECT-TBL-CNT)
+           ELSE
+           IF FIELD-EDIT-ERROR = '1'
+             MOVE 'FIELD-EDIT-ERROR'   TO REJ-REASON (REJECT-TBL-CNT).
 086900***************************************************************           
 087000** PARS 470 THRU 480 ARE USED TO SYNCHRONIZE THE MASTER FILE **           
 087100** TO FIRST RECORD OF THE MATCHING TRAN BY USER CODE.        **           
 087200***************************************************************           
 087300 470-SYN-MSTR-RTN.                                                        
-087400     IF (T-READ-CNT = 1 AND T-CLIENT < M-CLIENT) OR                       
+087400     IF (FIRST-ACTIVE-TRANS AND T-CLIENT < M-CLIENT) OR
 087500        (CLIENT-BREAK  AND T-CLIENT < M-CLIENT)                           
 087600       NEXT SENTENCE                                                      
 087700     ELSE                                                                 
@@ -1060,14 +1208,19 @@
 088500           GO TO 999-ABEND                                                
 088600         ELSE                                                             
 088700           MOVE KEY-WORKAREA TO MASTER-KEY.                               
-088800 475-SYN-MASTER.                                                          
-088900     IF CHG-TR-OUTSTANDING                                                
-089000       MOVE 0 TO CHG-OUTSTNG                                              
-089100       MOVE MASTER-RECORD-IN TO TRANS-OUT-MSTR-RCD                        
-089200       WRITE TRANS-OUT-MSTR-RCD                                           
-089300       ADD 1 TO TM-WRITTEN-CNT.                                           
-089400     WRITE MASTER-RECORD-OUT FROM MASTER-RECORD-IN.                       
-089500     ADD 1 TO M-WRITTEN-CNT.                                              
+088800 475-SYN-MASTER.
+088900     IF CHG-TR-OUTSTANDING
+089000       MOVE 0 TO CHG-OUTSTNG
+089100       MOVE MASTER-RECORD-IN TO TRANS-OUT-MSTR-RCD
+             IF NOT-DRY-RUN
+089200         WRITE TRANS-OUT-MSTR-RCD
+             END-IF
+089300       ADD 1 TO TM-WRITTEN-CNT.
+           IF NOT-DRY-RUN
+089400       WRITE MASTER-RECORD-OUT FROM MASTER-RECORD-IN.
+           IF DRY-RUN-MODE
+             MOVE MASTER-RECORD-IN TO MASTER-RECORD-OUT.
+089500     ADD 1 TO M-WRITTEN-CNT.
 089600     IF MORE-MASTER-RECS                                                  
 089700       PERFORM 480-SYN-MASTER-RD.                                         
 089800 480-SYN-MASTER-RD.                                                       
@@ -1340,9 +1493,10 @@
 116500 630-CLIENT-BREAK-TEST.                                                   
 116600     IF T-CLIENT NOT = TR-CLIENT-CTLFLD                                   
 116700       PERFORM 650-CLIENT-BREAK.                                          
-116800 650-CLIENT-BREAK.                                                        
-116900     PERFORM 670-DETAIL-PRINT.                                            
-117000     MOVE T-CLIENT TO TR-CLIENT-CTLFLD.                                   
+116800 650-CLIENT-BREAK.
+116900     PERFORM 670-DETAIL-PRINT.
+           PERFORM 652-CHECKPOINT-WRITE.
+117000     MOVE T-CLIENT TO TR-CLIENT-CTLFLD.
 117100     ADD INVALID-T-KEY-CNT TO AG-BAD-T-KEY-CNT.                           
 117200     ADD INVALID-T-TC-CNT  TO AG-BAD-T-TC-CNT.                            
 117300     MOVE ZEROS TO INVALID-T-TC-CNT, INVALID-T-KEY-CNT.                   
@@ -1355,10 +1509,26 @@
 118000     MOVE ZEROS TO GOOD-ADD-CNT, INVALID-ADD-CNT,                         
 118100           GOOD-MOD-CNT, INVALID-MOD-CNT,                                 
 118200           GOOD-DEL-CNT, INVALID-DEL-CNT.                                 
-118300     MOVE 1 TO CLIENT-BREAK-SW.                                           
-118400     PERFORM 470-SYN-MSTR-RTN.                                            
-118500     MOVE 0 TO CLIENT-BREAK-SW.                                           
-118600******************************************************************        
+118300     MOVE 1 TO CLIENT-BREAK-SW.
+118400     PERFORM 470-SYN-MSTR-RTN.
+118500     MOVE 0 TO CLIENT-BREAK-SW.
+      ******************************************************************
+      ***  THIS PARAGRAPH WRITES A CHECKPOINT RECORD FOR THE JUST     ***
+      ***  COMPLETED CLIENT SO A LATER RUN CAN RESTART AFTER IT        ***
+      ******************************************************************
+       652-CHECKPOINT-WRITE.
+           MOVE TR-CLIENT-CTLFLD   TO CKPT-CLIENT.
+           MOVE CKPT-RUN-DATE OF CKPT-RUN-STAMP TO
+               CKPT-RUN-DATE OF CKPT-RECORD.
+           MOVE CKPT-RUN-TIME OF CKPT-RUN-STAMP TO
+               CKPT-RUN-TIME OF CKPT-RECORD.
+           MOVE GOOD-ADD-CNT       TO CKPT-GOOD-ADD-CNT.
+           MOVE GOOD-DEL-CNT       TO CKPT-GOOD-DEL-CNT.
+           MOVE GOOD-MOD-CNT       TO CKPT-GOOD-MOD-CNT.
+           MOVE M-WRITTEN-CNT      TO CKPT-M-WRITTEN-CNT.
+           MOVE T-WRITTEN-CNT      TO CKPT-T-WRITTEN-CNT.
+           WRITE CKPT-RECORD.
+118600******************************************************************
 118700***  THIS IS HEADING ROUTINE TO PRINT HEADINGS                 ***        
 118800******************************************************************        
 118900 660-HEADER-PRINT.                                                        
@@ -1426,7 +1596,8 @@
 125100     PERFORM 700-PRINT.                                                   
 125200     MOVE T-READ-CNT TO F20.                                              
 125300     MOVE T-WRITTEN-CNT TO F21.                                           
-125400     MOVE T-BYPASS-CNT TO F22.                                            
+125400     MOVE T-BYPASS-CNT TO F22.
+           MOVE T-RESTART-SKIP-CNT TO F27.
 125500     MOVE M-READ-CNT TO F23.                                              
 125600     MOVE AG-GOOD-ADD-CNT TO F24.                                         
 125700     MOVE AG-GOOD-DEL-CNT TO F25.                                         
@@ -1437,10 +1608,58 @@
 126200     MOVE EOJ-LINE2 TO PRT.                                               
 126300     MOVE TRPL-SP TO CRG-CTL.                                             
 126400     PERFORM 700-PRINT.                                                   
-126500     DISPLAY TM-WRITTEN-CNT '....TRAN/MSTR CHANGE RCDS WRITTEN.'.         
-126600 690-EXIT.                                                                
-126700     EXIT.                                                                
-126800 700-PRINT.                                                               
+126500     DISPLAY TM-WRITTEN-CNT '....TRAN/MSTR CHANGE RCDS WRITTEN.'.
+           PERFORM 685-REJECT-REPORT.
+126600 690-EXIT.
+126700     EXIT.
+      ******************************************************************
+      ***  THIS PARAGRAPH PRINTS THE REJECT/SUSPENSE REPORT SECTION   ***
+      ***  LISTING EACH REJECTED TRANS-RECORD AND THE REASON IT       ***
+      ***  DID NOT POST, BROKEN OUT BY FLAG-SET ERROR TYPE.           ***
+      ******************************************************************
+       685-REJECT-REPORT.
+           IF REJECTS-FOUND
+             MOVE REJ-HDR1-LINE TO PRT
+             MOVE NEW-PAGE TO CRG-CTL
+             PERFORM 700-PRINT
+             MOVE REJ-HDR2-LINE TO PRT
+             MOVE TRPL-SP TO CRG-CTL
+             PERFORM 700-PRINT
+             MOVE BLANK-LINE TO PRT
+             MOVE SINGLE-SP TO CRG-CTL
+             PERFORM 700-PRINT
+             MOVE 1 TO REJECT-TBL-INDEX
+             PERFORM 686-REJECT-DETAIL-PRINT
+               UNTIL REJECT-TBL-INDEX > REJECT-TBL-CNT.
+       686-REJECT-DETAIL-PRINT.
+           MOVE REJ-CLIENT (REJECT-TBL-INDEX) TO RJ-CLIENT.
+           MOVE REJ-TC     (REJECT-TBL-INDEX) TO RJ-TC.
+           MOVE REJ-SEQ    (REJECT-TBL-INDEX) TO RJ-SEQ.
+           MOVE REJ-REASON (REJECT-TBL-INDEX) TO RJ-REASON.
+           MOVE REJ-DET-LINE TO PRT.
+           MOVE SINGLE-SP TO CRG-CTL.
+           PERFORM 700-PRINT.
+           ADD 1 TO REJECT-TBL-INDEX.
+      ******************************************************************
+      ***  THIS PARAGRAPH RECONCILES THE EOJ-LINE2 CONTROL TOTAL      ***
+      ***  (MASTERS-IN + ADDITIONS - DELETIONS = MASTERS-OUT) AND     ***
+      ***  SETS A DISTINCT RETURN CODE IF THE ARITHMETIC DISAGREES    ***
+      ***  WITH M-WRITTEN-CNT, SO AN IMBALANCE NO LONGER COMPLETES    ***
+      ***  THE JOB SILENTLY.                                          ***
+      ******************************************************************
+       682-CONTROL-TOTAL-CHECK.
+           MOVE 'N' TO CTL-IMBALANCE-SW.
+           COMPUTE CTL-EXPECTED-MASTERS-OUT =
+               M-READ-CNT + AG-GOOD-ADD-CNT - AG-GOOD-DEL-CNT.
+           IF CTL-EXPECTED-MASTERS-OUT NOT = M-WRITTEN-CNT
+             MOVE 'Y' TO CTL-IMBALANCE-SW
+             DISPLAY 'BDMS0201 CONTROL TOTAL OUT OF BALANCE'
+             DISPLAY '  MASTERS-IN + ADDITIONS - DELETIONS = '
+                     CTL-EXPECTED-MASTERS-OUT
+             DISPLAY '  MASTERS-OUT ACTUALLY WRITTEN       = '
+                     M-WRITTEN-CNT
+             MOVE 16 TO RETURN-CODE.
+126800 700-PRINT.
 126810****COB370 CHANGE                                                 370     
 126900**** WRITE PRINT AFTER POSITIONING CRG-CTL LINES.                 370     
 127000     IF CRG-CTL = NEW-PAGE                                                

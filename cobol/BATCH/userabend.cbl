@@ -19,8 +19,8 @@
              DISPLAY "ABENDCODE=" CMD-DATA.
              MOVE CMD-DATA(1:CMD-LEN) TO rt-param
              DISPLAY "ABEND-DISPLAY2=" rt-param.
-*            CALL "ILBOABN0" USING rt-param.
-           EXIT PROGRAM RETURNING rt-param.                                     
-*          GOBACK RETURNING 3.                                                  
-*          STOP RUN RETURNING 9.                                                
+           CALL "ILBOABNO" USING rt-param.
+*          EXIT PROGRAM RETURNING rt-param.
+*          GOBACK RETURNING 3.
+*          STOP RUN RETURNING 9.
 

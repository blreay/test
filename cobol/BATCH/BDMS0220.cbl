@@ -0,0 +1,182 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BDMS0220.
+000300******************************************************************
+000400***  BDMS0220 - PRE-UPDATE SEQUENCE AND DUPLICATE-KEY AUDIT    ***
+000500***  SCANS TRANS-IN-FILE END-TO-END AGAINST THE SAME FDT-FILE  ***
+000600***  ENTRIES THAT 560-TR-SEQ-CHECK IN BDMS0201 USES, REPORTING ***
+000700***  EVERY OUT-OF-SEQUENCE OR DUPLICATE T-SEQ-NUMBER UP FRONT  ***
+000800***  SO AN OPERATOR CAN FIX THE INPUT FILE BEFORE BDMS0201     ***
+000900***  ABENDS PARTWAY THROUGH A REAL UPDATE RUN.                 ***
+001000******************************************************************
+001100 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001300 FILE-CONTROL.
+001400     SELECT FDT-FILE        ASSIGN TO UT-S-FDT
+001500        ORGANIZATION LINE SEQUENTIAL.
+001600     SELECT TRANS-IN-FILE   ASSIGN TO UT-S-TRIN
+001700        ORGANIZATION LINE SEQUENTIAL.
+001800 DATA DIVISION.
+001900 FILE SECTION.
+002000 FD  FDT-FILE
+002100     RECORDING MODE IS F
+002200     LABEL RECORDS ARE STANDARD
+002300     BLOCK CONTAINS 0 RECORDS
+002400     DATA RECORD IS FDT-RECORD.
+002500 01  FDT-RECORD.
+002600     03  FILLER                               PIC X(80).
+002700 FD  TRANS-IN-FILE
+002800     RECORDING MODE IS F
+002900     LABEL RECORDS ARE STANDARD
+003000     BLOCK CONTAINS 0 RECORDS
+003100     DATA RECORD IS TRANS-RECORD.
+003200 01  TRANS-RECORD.
+003300     03  T-REC-ID                             PIC X.
+003400     03  T-CLIENT                             PIC X(3).
+003500     03  T-TC                                 PIC X(2).
+003600     03  T-DATE                               PIC X(6).
+003700     03  T-SEQ-NUMBER                         PIC 9(3).
+003800     03  FILLER                               PIC X(97).
+003900     03  T-SYSTEM-FLAGS                       PIC X(16).
+004000
+004100 WORKING-STORAGE SECTION.
+004200******************************************************************
+004300***  FDT FIELD DESCRIPTOR LAYOUTS - SAME SHAPE AS BDMS0201'S   ***
+004400***  110-FDT-ARRAY-BUILD USES TO POPULATE FDT-FIELD-DESCRIPTORS***
+004500******************************************************************
+004600 01  FILE-KEY-DESCRIPTOR.
+004700     03  FB1-FILE-ID               PIC X.
+004800     03  FB1-SEQ-NUMB              PIC X(3).
+004900     03  FB1-FIELD-NO              PIC 99.
+005000     03  FILLER                   PIC X(4).
+005100     03  FB1-FIELD-DEFNS OCCURS 14 TIMES.
+005200       05  FB1-FORMAT              PIC X.
+005300       05  FB1-LOCATION            PIC 99.
+005400       05  FB1-LENGTH              PIC 99.
+005500 01  FIXED-FIELDS-DESCRIPTOR.
+005600     03  FB2-FILE-ID               PIC X.
+005700     03  FB2-SEQ-NUMB              PIC X(3).
+005800     03  FB2-FIELD-NO              PIC 99.
+005900     03  FILLER                   PIC X(4).
+006000     03  FB2-FIELD-DEFNS OCCURS 14 TIMES.
+006100       05  FB2-FORMAT              PIC X.
+006200       05  FB2-LOCATION            PIC 99.
+006300       05  FB2-LENGTH              PIC 99.
+006400 01  FDT-NN-REC.
+006500     03  FNN-FILE-ID               PIC X.
+006600     03  FNN-SEQ-NUMB              PIC 9(3).
+006700     03  FNN-FIELD-NO              PIC 99.
+006800     03  FILLER                   PIC X(4).
+006900     03  FNN-FIELD-DEFNS OCCURS 14 TIMES.
+007000       05  FNN-FORMAT              PIC X.
+007100       05  FNN-LOCATION            PIC 99.
+007200       05  FNN-LENGTH              PIC 99.
+007300 01  FDT-REC-ARRAY.
+007400     02  FDT-FIELD-DESCRIPTORS OCCURS 999 TIMES.
+007500       03  FXX-FILE-ID             PIC X.
+007600       03  FXX-SEQ-NUMB            PIC 9(3).
+007700       03  FXX-FIELD-NO            PIC 99.
+007800       03  FILLER                 PIC X(4).
+007900       03  FXX-FIELD-DEFNS OCCURS 14 TIMES.
+008000         05  FXX-FORMAT            PIC X.
+008100         05  FXX-LOCATION          PIC 99.
+008200         05  FXX-LENGTH            PIC 99.
+008300
+008400 01  FDT-REC-INDEX               PIC 9(4) COMP-5 VALUE 0.
+008500 01  FDT-EOF-SW                  PIC 9              VALUE 0.
+008600     88  MORE-FDT-RECS               VALUE 0.
+008700     88  FDT-EOF                      VALUE 1.
+008800 01  TRANS-EOF-SW                PIC 9              VALUE 0.
+008900     88  MORE-TRANS-RECS             VALUE 0.
+009000     88  TRANS-EOF                    VALUE 1.
+009100
+009200 01  LAST-CLIENT                 PIC X(3)  VALUE HIGH-VALUES.
+009300 01  LAST-SEQ-NUMBER             PIC 9(3)  VALUE 0.
+009400
+009500 01  T-READ-CNT                 PIC 9(8) COMP-5 VALUE 0.
+009600 01  EXCEPTION-CNT              PIC 9(8) COMP-5 VALUE 0.
+009700 01  EXCEPTION-REASON           PIC X(030) VALUE SPACES.
+009800 01  RECORD-HAS-EXCEPTION       PIC X(001) VALUE "N".
+009900     88  NO-EXCEPTION-FOUND         VALUE "N".
+010000     88  EXCEPTION-WAS-FOUND        VALUE "Y".
+010100
+010200 PROCEDURE DIVISION.
+010300 0000-MAINLINE.
+010400     PERFORM 1000-INITIALIZE.
+010500     PERFORM 2000-AUDIT-RECORD UNTIL TRANS-EOF.
+010600     PERFORM 9000-EOJ.
+010700     EXIT PROGRAM.
+010800     STOP RUN.
+010900******************************************************************
+011000***  OPENS THE FILES AND BUILDS THE FDT FIELD DESCRIPTOR TABLE ***
+011100***  THE SAME WAY 100-HOUSEKEEPING/110-FDT-ARRAY-BUILD DO IN   ***
+011200***  BDMS0201                                                  ***
+011300******************************************************************
+011400 1000-INITIALIZE.
+011500     OPEN INPUT FDT-FILE, TRANS-IN-FILE.
+011600     READ FDT-FILE INTO FILE-KEY-DESCRIPTOR, AT END
+011700       MOVE 1 TO FDT-EOF-SW.
+011800     READ FDT-FILE INTO FIXED-FIELDS-DESCRIPTOR, AT END
+011900       MOVE 1 TO FDT-EOF-SW.
+012000     MOVE SPACES TO FDT-REC-ARRAY.
+012100     PERFORM 1100-FDT-ARRAY-BUILD UNTIL FDT-EOF.
+012200     PERFORM 2900-TRANS-READ.
+012300******************************************************************
+012400***  STORES ONE FDT FIELD DESCRIPTOR INTO THE TABLE            ***
+012500******************************************************************
+012600 1100-FDT-ARRAY-BUILD.
+012700     READ FDT-FILE INTO FDT-NN-REC AT END
+012800       MOVE 1 TO FDT-EOF-SW.
+012900     IF MORE-FDT-RECS
+013000       MOVE FNN-SEQ-NUMB TO FDT-REC-INDEX
+013100       MOVE FDT-NN-REC TO FDT-FIELD-DESCRIPTORS (FDT-REC-INDEX).
+013200******************************************************************
+013300***  AUDITS ONE TRANSACTION RECORD FOR A VALID, IN-SEQUENCE,   ***
+013400***  NON-DUPLICATE T-SEQ-NUMBER WITHIN ITS CLIENT GROUP        ***
+013500******************************************************************
+013600 2000-AUDIT-RECORD.
+013700     MOVE "N" TO RECORD-HAS-EXCEPTION.
+013800     MOVE SPACES TO EXCEPTION-REASON.
+013900     IF T-CLIENT NOT = LAST-CLIENT
+014000       MOVE 0 TO LAST-SEQ-NUMBER.
+014100     MOVE T-SEQ-NUMBER TO FDT-REC-INDEX.
+014200     IF T-SEQ-NUMBER IS NOT NUMERIC OR FDT-REC-INDEX > 999 OR
+014300        FDT-FIELD-DESCRIPTORS (FDT-REC-INDEX) = SPACES
+014400       MOVE "Y" TO RECORD-HAS-EXCEPTION
+014500       MOVE "SEQNUMB-ERROR - NO FDT ENTRY" TO EXCEPTION-REASON
+014600     ELSE
+014700       IF T-SEQ-NUMBER = LAST-SEQ-NUMBER
+014800         MOVE "Y" TO RECORD-HAS-EXCEPTION
+014900         MOVE "DUPLICATE-KEY" TO EXCEPTION-REASON
+015000       ELSE
+015100         IF T-SEQ-NUMBER < LAST-SEQ-NUMBER
+015200           MOVE "Y" TO RECORD-HAS-EXCEPTION
+015300           MOVE "OUT-OF-SEQUENCE" TO EXCEPTION-REASON.
+015400     IF EXCEPTION-WAS-FOUND
+015500       ADD 1 TO EXCEPTION-CNT
+015600       PERFORM 2100-DISPLAY-EXCEPTION.
+015700     MOVE T-CLIENT     TO LAST-CLIENT.
+015800     MOVE T-SEQ-NUMBER TO LAST-SEQ-NUMBER.
+015900     PERFORM 2900-TRANS-READ.
+016000******************************************************************
+016100***  DISPLAYS ONE AUDIT EXCEPTION                              ***
+016200******************************************************************
+016300 2100-DISPLAY-EXCEPTION.
+016400     DISPLAY "EXCEPTION" ": T-CLIENT="     T-CLIENT
+016500                       ", T-TC="           T-TC
+016600                       ", T-SEQ-NUMBER="   T-SEQ-NUMBER
+016700                       ", REASON="          EXCEPTION-REASON.
+016800******************************************************************
+016900***  READS THE NEXT TRANSACTION RECORD                         ***
+017000******************************************************************
+017100 2900-TRANS-READ.
+017200     READ TRANS-IN-FILE, AT END
+017300       MOVE 1 TO TRANS-EOF-SW.
+017400     IF NOT TRANS-EOF
+017500       ADD 1 TO T-READ-CNT.
+017600******************************************************************
+017700***  CLOSES FILES AND DISPLAYS THE RUN TOTALS                  ***
+017800******************************************************************
+017900 9000-EOJ.
+018000     CLOSE FDT-FILE, TRANS-IN-FILE.
+018100     DISPLAY "BDMS0220 TRANSACTIONS READ........" T-READ-CNT.
+018200     DISPLAY "BDMS0220 EXCEPTIONS FOUND.........." EXCEPTION-CNT.

@@ -38,6 +38,7 @@
             03  DSP-SH PIC 9(05).
             03  DSP-LO PIC +9(18).
             03  DSP-HEX PIC X(40).
+            03  DSP-TASKN PIC 9(07).
 
       **=============================================================**
         LINKAGE SECTION.
@@ -50,7 +51,7 @@
       **=============================================================**
         MAIN.
             PERFORM START-PROGRAM.
-            PERFORM DO-PROGRAM.
+            PERFORM DO-PROGRAM WS-TIMES TIMES.
             PERFORM EXIT-PROGRAM.
 
       **=============================================================**
@@ -114,6 +115,10 @@
             MOVE -1234567.89 TO H-DOUBLE.
             MOVE 1234567.89 TO I-PACKED.
 
+            MOVE EIBTASKN TO DSP-TASKN.
+            STRING EIBTRNID DELIMITED BY SIZE,
+                DSP-TASKN DELIMITED BY SIZE INTO CORR-ID.
+
             MOVE "SEND:" TO TMP-LINE.
             CALL DSPLINE USING DFHEIBLK DFHCOMMAREA TMP-LINE MY-CURS.
             PERFORM DISP-COMMAREA.
@@ -168,6 +173,11 @@
       * Log messages to the userlog
       **=============================================================**
         DISP-COMMAREA.
+            INITIALIZE TMP-LINE.
+            STRING 'CORR-ID(', CORR-ID DELIMITED BY SIZE,
+                ')' DELIMITED BY SIZE INTO TMP-LINE.
+            CALL DSPLINE USING DFHEIBLK DFHCOMMAREA TMP-LINE MY-CURS.
+
       *     DISPLAY 'DATCLT:CHAR(' A-CHAR ')'.
             INITIALIZE TMP-LINE.
             STRING 'CHAR(', A-CHAR DELIMITED BY SIZE,

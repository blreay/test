@@ -23,8 +23,9 @@
       *   SAMPLE COBOL PROGRAM. THIS PROGRAM IS A CICS DTP SERVER   *
       *   AS A SIMPLE REQUEST/RESPONSE THE PROGRAM WILL DEMONSTRATE *
       *   RECEIVING A CHARACTER STRING OF DATA AND SENDING THE      *
-      *   CONVERTED CHARACTER STRING IN RESPONSE. THE CHARACTER     *
-      *   STRING IS CONVERTED FROM MIXED-CASE TO UPPER-CASE.        *
+      *   CONVERTED CHARACTER STRING IN RESPONSE. THE LEADING BYTE  *
+      *   OF THE STRING SELECTS UPPER-CASE, LOWER-CASE, OR          *
+      *   CHARACTER-REVERSE AS THE CONVERSION APPLIED TO THE REST.  *
       *                                                             *
       *   THE DEMONSTRATION SHOWS HOW TO USE CICS APPC VERBS TO     *
       *   COMMUNICATE WITH THE TUXEDO CLIENT. THE SAMPLE            *
@@ -47,6 +48,14 @@
            05  DUMMY-PTR                     POINTER.
            05  DUMMY-LEN                     PIC S9(9)  COMP.
            05  RESP-CODE                     PIC S9(4)  COMP.
+
+      * leading byte of APPC-BUFFER selects the transform applied to
+      * the rest of the buffer; unrecognized codes convert to upper
+      * case, matching the program's original behavior
+       01  WS-OP-CODE                        PIC  X.
+           88  OP-LOWER-CASE                   VALUE 'L'.
+           88  OP-REVERSE                      VALUE 'R'.
+           88  OP-UPPER-CASE                   VALUE 'U'.
        LINKAGE SECTION.
        01  APPC-BUFFER.
            05  FILLER
@@ -171,19 +180,70 @@
 
        500-CONVERT-STRING SECTION.
       ***************************************************************
-      *   TRANSLATE FROM MIXED-CASE TO UPPER-CASE                   *
+      *   APPLY THE TRANSFORM SELECTED BY THE LEADING OP-CODE BYTE   *
+      *   OF APPC-BUFFER TO THE REST OF THE BUFFER. THE OP-CODE      *
+      *   BYTE ITSELF IS LEFT IN PLACE SO THE CLIENT CAN VALIDATE    *
+      *   WHICH TRANSFORM WAS APPLIED.                               *
       ***************************************************************
 
            IF  BUFF-LEN > ZERO
-               INSPECT APPC-BUFFER CONVERTING
-                                        'abcdefghijklmnopqrstuvwxyz'
-                                    TO  'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+               MOVE APPC-BUFFER(1:1)  TO WS-OP-CODE
+
+               EVALUATE TRUE
+                  WHEN OP-LOWER-CASE
+                     PERFORM 510-CONVERT-LOWER-CASE
+                  WHEN OP-REVERSE
+                     PERFORM 520-CONVERT-REVERSE
+                  WHEN OTHER
+                     PERFORM 530-CONVERT-UPPER-CASE
+               END-EVALUATE
 
            END-IF.
 
        500-EXIT.
            EXIT.
 
+       510-CONVERT-LOWER-CASE SECTION.
+      ***************************************************************
+      *   TRANSLATE FROM MIXED-CASE TO LOWER-CASE                   *
+      ***************************************************************
+
+           IF  BUFF-LEN > 1
+               INSPECT APPC-BUFFER(2:BUFF-LEN - 1) CONVERTING
+                                        'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+                                    TO  'abcdefghijklmnopqrstuvwxyz'
+           END-IF.
+
+       510-EXIT.
+           EXIT.
+
+       520-CONVERT-REVERSE SECTION.
+      ***************************************************************
+      *   REVERSE THE CHARACTER ORDER OF THE STRING                 *
+      ***************************************************************
+
+           IF  BUFF-LEN > 1
+               MOVE FUNCTION REVERSE(APPC-BUFFER(2:BUFF-LEN - 1))
+                 TO APPC-BUFFER(2:BUFF-LEN - 1)
+           END-IF.
+
+       520-EXIT.
+           EXIT.
+
+       530-CONVERT-UPPER-CASE SECTION.
+      ***************************************************************
+      *   TRANSLATE FROM MIXED-CASE TO UPPER-CASE                   *
+      ***************************************************************
+
+           IF  BUFF-LEN > 1
+               INSPECT APPC-BUFFER(2:BUFF-LEN - 1) CONVERTING
+                                        'abcdefghijklmnopqrstuvwxyz'
+                                    TO  'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           END-IF.
+
+       530-EXIT.
+           EXIT.
+
        600-SEND SECTION.
       ***************************************************************
       *   TRANSLATE FROM MIXED-CASE TO UPPER-CASE                   *

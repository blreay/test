@@ -18,3 +18,6 @@
             03  I-PACKED PIC S9(07)V99 COMP-3.
             03  FILLER REDEFINES I-PACKED.
                 05  X-PACKED PIC X(05).
+      * correlation id: set by the client, echoed back unchanged by
+      * the server so both ends' logging can be tied to one request
+            03  CORR-ID PIC X(16) VALUE SPACES.

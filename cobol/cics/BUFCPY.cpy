@@ -28,3 +28,6 @@
                     15  EBSH1 PIC S9(4) COMP-5.
                     15  ECED1 PIC X(6).
                 10  FFI1 PIC X(32000).
+      * correlation id: set by the client, echoed back unchanged by
+      * the server so both ends' logging can be tied to one request
+            05  CORR-ID PIC X(16) VALUE SPACES.

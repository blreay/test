@@ -16,6 +16,14 @@
             03  DUMPHEX PIC X(8) VALUE "DUMPHEX".
             03  LOG-TEXT PIC X(50) VALUE SPACES.
 
+      * same KSDSFILE customer file READCUSTOMER.cbl reads by key -
+      * CICS owns the file's open/close via the FCT, so this program
+      * reads it through the CICS API rather than native COBOL verbs
+        01  FILLER.
+            03  TP-STATUS PIC S9(8) COMP.
+            03  TP-STATUS2 PIC S9(8) COMP.
+        COPY ODCSF0B.
+
       **=============================================================**
         01  FILLER.
             03  OP PIC X(1).
@@ -48,6 +56,13 @@
             MOVE "Started" TO LOG-TEXT.
             CALL DSPMSG USING DFHEIBLK DFHCOMMAREA LOG-TEXT.
 
+      * echo the client's correlation id so both ends' log lines can
+      * be tied back to the same request
+            INITIALIZE LOG-TEXT.
+            STRING 'CORR-ID(', CORR-ID DELIMITED BY SIZE,
+                ')' DELIMITED BY SIZE INTO LOG-TEXT.
+            CALL DSPMSG USING DFHEIBLK DFHCOMMAREA LOG-TEXT.
+
       *     DISPLAY 'DATSRV:CHAR(' A-CHAR ')'.
             INITIALIZE LOG-TEXT.
             STRING 'CHAR(', A-CHAR,
@@ -118,24 +133,55 @@
         DO-PROGRAM.
             MOVE A-CHAR TO OP.
 
-            COMPUTE AX = FUNCTION ORD(A-CHAR) -
-                FUNCTION ORD('1') + FUNCTION ORD('A').
-            MOVE FUNCTION CHAR(AX) TO A-CHAR.
+            IF OP = "1"
+                PERFORM INQUIRE-CUSTOMER
+            ELSE
+                COMPUTE AX = FUNCTION ORD(A-CHAR) -
+                    FUNCTION ORD('1') + FUNCTION ORD('A')
+                MOVE FUNCTION CHAR(AX) TO A-CHAR
 
-            MOVE EIBCALEN TO B-SHORT.
+                MOVE EIBCALEN TO B-SHORT
 
-            INITIALIZE C-STRING.
-            INSPECT C-STRING REPLACING ALL SPACE BY A-CHAR.
+                INITIALIZE C-STRING
+                INSPECT C-STRING REPLACING ALL SPACE BY A-CHAR
 
-            SUBTRACT 1 FROM D-LONG32.
+                SUBTRACT 1 FROM D-LONG32
 
-            INITIALIZE E-CARRAY.
-            INSPECT E-CARRAY REPLACING ALL SPACE BY OP.
+                INITIALIZE E-CARRAY
+                INSPECT E-CARRAY REPLACING ALL SPACE BY OP
+
+                SUBTRACT 1 FROM F-ZONED
+                SUBTRACT 1 FROM G-FLOAT
+                SUBTRACT 1 FROM H-DOUBLE
+                SUBTRACT 1 FROM I-PACKED
+            END-IF.
+
+      **=============================================================**
+      * OP "1": genuine customer inquiry - same KSDSFILE key-read
+      * READCUSTOMER.cbl does, with the found record's fields handed
+      * back in the COMMAREA instead of just echoed/decremented
+      **=============================================================**
+        INQUIRE-CUSTOMER.
+            MOVE SPACES TO VS-ODCSF0-RECORD.
+            MOVE "000004" TO VS-CUSTIDENT.
+
+            EXEC CICS READ
+                FILE('KSDSFILE')
+                INTO(VS-ODCSF0-RECORD)
+                RIDFLD(VS-CUSTIDENT)
+                RESP(TP-STATUS)
+            END-EXEC.
 
-            SUBTRACT 1 FROM F-ZONED.
-            SUBTRACT 1 FROM G-FLOAT.
-            SUBTRACT 1 FROM H-DOUBLE.
-            SUBTRACT 1 FROM I-PACKED.
+            IF TP-STATUS = DFHRESP(NORMAL)
+                MOVE "Y" TO A-CHAR
+                MOVE VS-CUSTIDENT TO D-LONG32
+                MOVE VS-CUSTLNAME TO C-STRING(1:30)
+                MOVE VS-CUSTFNAME TO E-CARRAY
+            ELSE
+                MOVE "N" TO A-CHAR
+            END-IF.
+        INQUIRE-CUSTOMER-EXIT.
+            EXIT.
 
       **=============================================================**
       *Leave Application

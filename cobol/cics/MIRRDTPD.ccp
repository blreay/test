@@ -49,6 +49,16 @@
             02  WS-RCVD-LEN PIC S9(4) COMP-5 VALUE 0.
             02  WS-MAX-LEN PIC S9(4) COMP-5 VALUE 40.
 
+      *****************************************************
+      * Partner/round-trip-time logging fields
+      *****************************************************
+        01 FILLER.
+            02  WS-START-TIME PIC S9(15) COMP-3.
+            02  WS-END-TIME PIC S9(15) COMP-3.
+            02  WS-ELAPSED-TIME PIC S9(15) COMP-3.
+            02  WS-ELAPSED-DISP PIC 9(9).
+            02  WS-SYNC-LVL-DISP PIC 9(4).
+
         LINKAGE SECTION.
       *****************************************************
         01  SCREEN-BUF.
@@ -95,6 +105,10 @@
             SUBTRACT 5 FROM SCREEN-LEN GIVING WS-SEND-LEN.
             MOVE SCREEN-MSG (1:WS-SEND-LEN) TO WS-SEND-BUF.
 
+            EXEC CICS ASKTIME
+                ABSTIME(WS-START-TIME)
+            END-EXEC.
+
             EXEC CICS ALLOCATE
                 PARTNER(WS-PARTNER)
                 RESP(WS-RESP1) RESP2(WS-RESP2)
@@ -242,6 +256,24 @@
       *         END-PERFORM
             END-PERFORM.
 
+      *****************************************************
+      * Log the partner name, sync level, and round-trip
+      * time for this conversation
+      *****************************************************
+            EXEC CICS ASKTIME
+                ABSTIME(WS-END-TIME)
+            END-EXEC.
+
+            COMPUTE WS-ELAPSED-TIME = WS-END-TIME - WS-START-TIME.
+            MOVE WS-ELAPSED-TIME        TO WS-ELAPSED-DISP.
+            MOVE WS-SYNC-LVL            TO WS-SYNC-LVL-DISP.
+
+            STRING "PARTNER=" WS-PARTNER
+                   " SYNC=" WS-SYNC-LVL-DISP
+                   " RTT=" WS-ELAPSED-DISP
+              DELIMITED BY SIZE INTO LOGMSG-TEXT.
+            PERFORM DO-USERLOG.
+
             IF SYNC-SYNCPT
                 EXEC CICS SEND LAST
                     CONVID(WS-CONVID)

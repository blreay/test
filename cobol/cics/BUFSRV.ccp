@@ -13,8 +13,14 @@
       * subprogram definitions
         01  FILLER.
             03  DSPMSG PIC X(8) VALUE "DSPMSG".
+            03  DSPERR PIC X(8) VALUE "DSPERR".
             03  DUMPHEX PIC X(8) VALUE "DUMPHEX".
             03  LOG-TEXT PIC X(50) VALUE SPACES.
+            03  LOG-ROUTINE PIC X(14) VALUE SPACES.
+
+        01  FILLER.
+            03  TP-STATUS PIC S9(8) COMP VALUE 0.
+            03  TP-STATUS2 PIC S9(8) COMP VALUE 0.
 
       **=============================================================**
         01  FILLER PIC X(1).
@@ -53,6 +59,16 @@
                 DFHCOMMAREA
                 LOG-TEXT.
 
+      * echo the client's correlation id so both ends' log lines can
+      * be tied back to the same request
+            INITIALIZE LOG-TEXT.
+            STRING 'CORR-ID(', CORR-ID DELIMITED BY SIZE,
+                ')' DELIMITED BY SIZE INTO LOG-TEXT.
+            CALL DSPMSG USING
+                DFHEIBLK
+                DFHCOMMAREA
+                LOG-TEXT.
+
             INITIALIZE LOG-TEXT.
             STRING 'ACH(', ACH,
                 ')' DELIMITED BY SIZE INTO LOG-TEXT.
@@ -81,7 +97,18 @@
             PERFORM VARYING AX FROM LENGTH OF CSTR BY -1
                 UNTIL CSTR(AX : 1) > SPACES OR AX = 0
             END-PERFORM.
-            IF CSTR(AX : 1) NOT = '1'
+            IF AX = 0 OR
+                    (CSTR(AX : 1) NOT = '1' AND CSTR(AX : 1) NOT = '2')
+                MOVE "Bad bitness marker" TO LOG-ROUTINE
+                CALL DSPERR USING
+                    DFHEIBLK
+                    DFHCOMMAREA
+                    LOG-ROUTINE
+                    TP-STATUS
+                    TP-STATUS2
+                EXEC CICS RETURN END-EXEC
+            END-IF.
+            IF CSTR(AX : 1) = '1'
                 SET LONG-32 TO TRUE
             ELSE
                 SET LONG-64 TO TRUE

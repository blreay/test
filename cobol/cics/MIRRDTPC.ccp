@@ -73,6 +73,19 @@
             05  IX PIC S9(4) COMP.
             05  JX PIC S9(4) COMP.
 
+      ***************************************************************
+      *   PARTNER/ROUND-TRIP-TIME LOGGING FIELDS                    *
+      ***************************************************************
+       01  LOG-QUEUE                       PIC  X(8)  VALUE 'LOGQ'.
+       01  LOGMSG.
+           05  FILLER                      PIC  X(09) VALUE 'MIRRDTPC:'.
+           05  LOGMSG-TEXT                 PIC  X(70).
+       01  WS-START-TIME                   PIC S9(15) COMP-3.
+       01  WS-END-TIME                     PIC S9(15) COMP-3.
+       01  WS-ELAPSED-TIME                 PIC S9(15) COMP-3.
+       01  WS-ELAPSED-DISP                 PIC  9(9).
+       01  WS-SYNC-LEVEL-DISP              PIC  9(4).
+
        LINKAGE SECTION.
        PROCEDURE DIVISION.
        100-MAINLINE SECTION.
@@ -85,6 +98,7 @@
 
            PERFORM 400-SEND-STRING
            PERFORM 500-RECEIVE-STRING
+           PERFORM 700-LOG-CONVERSATION
 
            PERFORM 600-END-CONVERSATION
 
@@ -168,6 +182,10 @@
       ***************************************************************
            MOVE CH-PARTNER-ID                 TO SYM-DEST-NAME
 
+           EXEC CICS ASKTIME
+               ABSTIME(WS-START-TIME)
+           END-EXEC
+
            CALL 'CMINIT'                USING CONVERSATION-ID
                                               SYM-DEST-NAME
                                               CM-RETCODE
@@ -389,6 +407,35 @@
        600-EXIT.
            EXIT.
 
+       700-LOG-CONVERSATION SECTION.
+      ***************************************************************
+      *   LOG THE PARTNER NAME, SYNC LEVEL AND ROUND-TRIP TIME FOR  *
+      *   THIS CONVERSATION TO THE USERLOG QUEUE                    *
+      ***************************************************************
+
+           EXEC CICS ASKTIME
+               ABSTIME(WS-END-TIME)
+           END-EXEC
+
+           COMPUTE WS-ELAPSED-TIME = WS-END-TIME - WS-START-TIME
+           MOVE WS-ELAPSED-TIME           TO WS-ELAPSED-DISP
+           MOVE SYNC-LEVEL                TO WS-SYNC-LEVEL-DISP
+
+           MOVE SPACES TO LOGMSG-TEXT
+           STRING 'PARTNER=' PARTNER-LU-NAME(1:PARTNER-LU-NAME-LENGTH)
+                  ' SYNC=' WS-SYNC-LEVEL-DISP
+                  ' RTT=' WS-ELAPSED-DISP
+             DELIMITED BY SIZE INTO LOGMSG-TEXT
+
+           EXEC CICS WRITEQ TS
+               QUEUE(LOG-QUEUE)
+               FROM(LOGMSG)
+               LENGTH(LENGTH OF LOGMSG)
+           END-EXEC.
+
+       700-EXIT.
+           EXIT.
+
        800-CONFIRMED SECTION.
       ***************************************************************
       *   RESPOND TO THE CONFIRM REQUEST WITH A POSTIVE CONFIRMED   *

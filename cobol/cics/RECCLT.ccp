@@ -163,7 +163,8 @@
             MOVE EIBTRNID TO CSTR.
             MOVE LENGTH OF HEAD TO BSH.
             IF LONG-32
-                ADD LENGTH OF DLO32, LENGTH OF ECA TO BSH
+                ADD LENGTH OF DLO32, LENGTH OF ECA, LENGTH OF CORR-ID
+                    TO BSH
                 MOVE -999999999 TO DLO32
       *         MOVE ALL X"01" TO ECA
       *
@@ -179,7 +180,8 @@
                 END-PERFORM
       *
             ELSE
-                ADD LENGTH OF DLO64, LENGTH OF ECA1 TO BSH
+                ADD LENGTH OF DLO64, LENGTH OF ECA1, LENGTH OF CORR-ID
+                    TO BSH
                 MOVE -999999999999999999 TO DLO64
                 MOVE ALL X"01" TO ECA1
             END-IF.

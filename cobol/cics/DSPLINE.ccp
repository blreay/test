@@ -9,9 +9,10 @@
         LINKAGE SECTION.
         77  TXT PIC X(80).
         77  CURS PIC S9(4) COMP.
+        77  WQ-NAME PIC X(8).
 
       **=============================================================**
-        PROCEDURE DIVISION USING TXT, CURS.
+        PROCEDURE DIVISION USING TXT, CURS, OPTIONAL WQ-NAME.
       **=============================================================**
         DSP-LINE.
             IF EIBTRMID NOT = X'00000000'
@@ -36,4 +37,15 @@
                 END-EXEC
             END-IF.
 
+      * When the caller supplies a queue name, also retain the same
+      * line on a TS queue so it can still be reviewed after the
+      * terminal session that produced it has closed.
+            IF ADDRESS OF WQ-NAME NOT = NULL AND WQ-NAME NOT = SPACES
+                EXEC CICS WRITEQ TS
+                    QUEUE(WQ-NAME)
+                    FROM(TXT)
+                    LENGTH(LENGTH OF TXT)
+                END-EXEC
+            END-IF.
+
             EXIT PROGRAM.

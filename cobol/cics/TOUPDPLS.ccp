@@ -28,10 +28,17 @@
             05  LOG-TP-STATUS2 PIC 9(8).
             05  FILLER PIC X(01) VALUE ")".
 
+      * DELAY duration driven off the COMMAREA, honored by DO-PGM
+        01  WS-DELAY-SECS PIC 9(8) VALUE 100.
+
         LINKAGE SECTION.
       *****************************************************
         01  DFHCOMMAREA.
             05  FILLER PIC X(1920).
+        01  CA-TIMEOUT-REQUEST REDEFINES DFHCOMMAREA.
+            05  CA-MARKER      PIC X(07).
+            05  CA-DELAY-SECS  PIC 9(08).
+            05  FILLER         PIC X(1905).
       ******************************************************
         PROCEDURE DIVISION.
       ******************************************************
@@ -62,8 +69,12 @@
             END-IF.
 
             IF DFHCOMMAREA (1:7) = 'TIMEOUT'
+                MOVE 100 TO WS-DELAY-SECS
+                IF CA-DELAY-SECS IS NUMERIC AND CA-DELAY-SECS > 0
+                    MOVE CA-DELAY-SECS TO WS-DELAY-SECS
+                END-IF
                 EXEC CICS DELAY
-                    INTERVAL(100)
+                    INTERVAL(WS-DELAY-SECS)
                 END-EXEC
             END-IF.
             DISPLAY "TOUPDPLS: zzy0: after:" DFHCOMMAREA.

@@ -26,9 +26,10 @@
         77  STR PIC X(14).
         77  STA PIC S9(8) COMP.
         77  STA2 PIC S9(8) COMP.
+        77  WQ-NAME PIC X(8).
 
       **=============================================================**
-        PROCEDURE DIVISION USING STR, STA, STA2.
+        PROCEDURE DIVISION USING STR, STA, STA2, OPTIONAL WQ-NAME.
       **=============================================================**
         DSP-ERR.
             MOVE EIBTRNID TO DSPTRAN.
@@ -59,4 +60,15 @@
                 END-EXEC
             END-IF.
 
+      * When the caller supplies a queue name, also retain the error
+      * line on a TS queue so a failed multi-program conversation can
+      * still be reviewed after the terminal session has closed.
+            IF ADDRESS OF WQ-NAME NOT = NULL AND WQ-NAME NOT = SPACES
+                EXEC CICS WRITEQ TS
+                    QUEUE(WQ-NAME)
+                    FROM(DSPAREA)
+                    LENGTH(LENGTH OF DSPAREA)
+                END-EXEC
+            END-IF.
+
             EXIT PROGRAM.

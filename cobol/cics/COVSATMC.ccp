@@ -57,6 +57,7 @@
             03  DSP-SH PIC 9(5).
             03  DSP-LO PIC +9(18).
             03  DSP-ECA PIC X(40).
+            03  DSP-TASKN PIC 9(07).
             03  FILLER PIC X(1).
                 88  LONG-32 VALUE '1'.
                 88  LONG-64 VALUE '2'.
@@ -147,8 +148,8 @@
                 STATE(WS-STATE)
                 PROCNAME(WS-PROC)
                 PROCLENGTH(LENGTH OF WS-PROC)
-      *         PIPLENGTH(LENGTH of WS-PIP)
-      *         PIPLIST(WS-PIP)
+                PIPLENGTH(LENGTH OF WS-PIP)
+                PIPLIST(WS-PIP)
                 SYNCLEVEL(WS-SYNCLVL)
                 RESP(TP-STATUS) RESP2(TP-STATUS2)
             END-EXEC.
@@ -309,13 +310,18 @@
 
             MOVE "2" TO ACH.
             MOVE EIBTRNID TO CSTR.
+            MOVE EIBTASKN TO DSP-TASKN.
+            STRING EIBTRNID DELIMITED BY SIZE,
+                DSP-TASKN DELIMITED BY SIZE INTO CORR-ID.
             MOVE LENGTH OF HEAD TO BSH.
             IF LONG-32
-                ADD LENGTH OF DLO32, LENGTH OF ECA TO BSH
+                ADD LENGTH OF DLO32, LENGTH OF ECA, LENGTH OF CORR-ID
+                    TO BSH
                 MOVE -999999999 TO DLO32
                 MOVE ALL X"01" TO ECA
             ELSE
-                ADD LENGTH OF DLO64, LENGTH OF ECA1 TO BSH
+                ADD LENGTH OF DLO64, LENGTH OF ECA1, LENGTH OF CORR-ID
+                    TO BSH
                 MOVE -999999999999999999 TO DLO64
                 MOVE ALL X"01" TO ECA1
             END-IF.
@@ -324,6 +330,15 @@
 
       **=============================================================**
         DISPLAY-BUFFER.
+            INITIALIZE TMP-LINE.
+            STRING 'CORR-ID(', CORR-ID DELIMITED BY SIZE,
+                ')' DELIMITED BY SIZE INTO TMP-LINE.
+            CALL DSPLINE USING
+                DFHEIBLK
+                DFHCOMMAREA
+                TMP-LINE
+                MY-CURS.
+
             INITIALIZE TMP-LINE.
             STRING 'CH(', ACH DELIMITED BY SIZE,
                 ')' DELIMITED BY SIZE INTO TMP-LINE.

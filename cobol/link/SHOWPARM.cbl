@@ -10,22 +10,34 @@
 
        LINKAGE SECTION.                                                
          01  PARM-BUFFER.                                              
-       *     05  PARM-LENGTH    PIC S9(4)   COMP-5. *> COMP => COMP-5
-             05  PARM-LENGTH    PIC S9(4)   COMP
-             05  PARM-DATA      PIC X(256).                       
-       PROCEDURE DIVISION USING PARM-BUFFER.                           
-           IF PARM-LENGTH > 0                                          
-              DISPLAY "SHOWPARM0: PARM=(" PARM-DATA(1:PARM-LENGTH) ")"            
-           ELSE                                                        
-              DISPLAY "SHOWPARM0: PARM=()"                                         
-           END-IF.                                                      
+      *      05  PARM-LENGTH    PIC S9(4)   COMP-5. *> COMP => COMP-5
+             05  PARM-LENGTH    PIC S9(4)   COMP.
+             05  PARM-DATA      PIC X(256).
+       PROCEDURE DIVISION USING PARM-BUFFER.
+        IF PARM-LENGTH < 1 OR PARM-LENGTH > 256
+            DISPLAY "SHOWPARM0: REJECTED - PARM-LENGTH OUT OF BOUNDS: "
+                    PARM-LENGTH
+            GOBACK
+        END-IF.
+
+           IF PARM-LENGTH > 0
+              DISPLAY "SHOWPARM0: PARM=(" PARM-DATA(1:PARM-LENGTH) ")"
+           ELSE
+              DISPLAY "SHOWPARM0: PARM=()"
+           END-IF.
+
+        IF PARM-DATA(1:PARM-LENGTH) NOT NUMERIC
+            DISPLAY "SHOWPARM0: REJECTED - PARM-DATA NOT NUMERIC: "
+                    PARM-DATA(1:PARM-LENGTH)
+            GOBACK
+        END-IF.
 
         MOVE 5 TO COUNTMAX.
         MOVE PARM-DATA(1:PARM-LENGTH) TO COUNTMAX.
         PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > COUNTMAX
             DISPLAY "SHOWPARM0: IDX=" IDX
             CALL "SHOWPARM1" using PARM-BUFFER
-        END-PERFORM. 
+        END-PERFORM.
                                                                         
            GOBACK.                                                      
       *    STOP RUN.                                                    

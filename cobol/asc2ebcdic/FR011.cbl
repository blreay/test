@@ -37,6 +37,12 @@ $set sourceformat"fixed"
               05 X-DATA03.
                    06 DATA03          PIC 9(7)  COMP-3.
 
+      *   Byte offset each subfield ends at within L-MW-ENTREE-REC,
+      *   used to confirm CNV-LEN actually reaches a subfield before
+      *   it is converted.
+       01  FLD-END-DATA01       PIC S9(8) COMP-5 VALUE 4.
+       01  FLD-END-DATA02       PIC S9(8) COMP-5 VALUE 8.
+       01  FLD-END-DATA03       PIC S9(8) COMP-5 VALUE 12.
 
        LINKAGE SECTION.
        01  L-MW-ENTREE-REC.
@@ -82,18 +88,30 @@ $set sourceformat"fixed"
        MOVE-BINARY-VALUES-TO-COBOL.
            MOVE SPACES TO MW-SORTIE-REC
 
+           IF CNV-LEN >= FLD-END-DATA01 THEN
+             MOVE 4 TO REC-LENGTH
+             CALL 'art_a2e' using  X-D-DATA01,
+                                        BY VALUE REC-LENGTH
+           ELSE
+             DISPLAY "== WARN: CNV-LEN SHORT OF DATA01, SKIPPED =="
+           END-IF
 
-
-           MOVE 4 TO REC-LENGTH
-           CALL 'art_a2e' using  X-D-DATA01,
-                                      BY VALUE REC-LENGTH
-
-           MOVE 4 TO REC-LENGTH
-           CALL 'art_a2e' using  D-DATA02,
-                                      BY VALUE REC-LENGTH
-
-      * This is meaningless
-           MOVE D-DATA03 TO DATA03
+           IF CNV-LEN >= FLD-END-DATA02 THEN
+             MOVE 4 TO REC-LENGTH
+             CALL 'art_a2e' using  D-DATA02,
+                                        BY VALUE REC-LENGTH
+           ELSE
+             DISPLAY "== WARN: CNV-LEN SHORT OF DATA02, SKIPPED =="
+           END-IF
+
+      * DATA03 is COMP-3 (packed decimal): its nibble encoding is the
+      * same under ASCII and EBCDIC, so art_a2e does not apply to it --
+      * only the CNV-LEN boundary check is needed before the MOVE.
+           IF CNV-LEN >= FLD-END-DATA03 THEN
+             MOVE D-DATA03 TO DATA03
+           ELSE
+             DISPLAY "== WARN: CNV-LEN SHORT OF DATA03, SKIPPED =="
+           END-IF
            .
        E-MOVE-BINARY-VALUES-TO-COBOL.
            EXIT.

@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GEN3DIFFCHK.
+       AUTHOR. WEIGZHU.
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MY-FILE
+              ASSIGN TO INOUTF
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS IO-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  MY-FILE
+           RECORDING MODE IS F
+           LABEL RECORD STANDARD
+           DATA RECORD IS MY-FILE-REC.
+       01  MY-FILE-REC.
+           05 S-NAME    PIC X(8).
+           05 S-ID      PIC S9(4).
+           05 SCORE-X   PIC X(4).
+           05 SCORE-N REDEFINES SCORE-X
+                        PIC 9(4).
+           05 SCORE-C REDEFINES SCORE-X
+                        PIC 9(4).
+           05 SCORE-C3 REDEFINES SCORE-X
+                        PIC 9(7) COMP-3.
+           05 SCORE-C5 REDEFINES SCORE-X
+                        PIC 9(7) COMP-5.
+           05 S-L     REDEFINES SCORE-X
+                        PIC S9(4) SIGN LEADING.
+           05 S-T     REDEFINES SCORE-X
+                        PIC S9(4) SIGN TRAILING.
+           05 S-L-S   REDEFINES SCORE-X
+                        PIC S9(3) SIGN LEADING SEPARATE.
+           05 S-T-S   REDEFINES SCORE-X
+                        PIC S9(3) SIGN TRAILING SEPARATE.
+
+       WORKING-STORAGE SECTION.
+       01  IO-STATUS            PIC XX.
+       01  REC-COUNT            PIC 9(4) VALUE 0.
+       01  MISMATCH-COUNT       PIC 9(4) VALUE 0.
+       01  EXPECTED-VALUE       PIC S9(7).
+       01  ACTUAL-VALUE         PIC S9(7).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT MY-FILE.
+           IF IO-STATUS NOT = "00"
+             DISPLAY "---- ERROR: OPEN FILE FAILED! -----"
+             DISPLAY "IO-STATUS =" IO-STATUS
+             GO TO FIN-ERREUR
+           END-IF.
+
+       READ-LOOP.
+           READ MY-FILE
+             AT END GO TO FIN-VERIFY
+           END-READ.
+           ADD 1 TO REC-COUNT.
+
+           EVALUATE REC-COUNT
+               WHEN 1
+                   MOVE 1234 TO EXPECTED-VALUE
+                   MOVE SCORE-N TO ACTUAL-VALUE
+               WHEN 2
+                   MOVE 2345 TO EXPECTED-VALUE
+                   MOVE SCORE-N TO ACTUAL-VALUE
+               WHEN 3
+                   MOVE 3456 TO EXPECTED-VALUE
+                   MOVE SCORE-C TO ACTUAL-VALUE
+               WHEN 4
+                   MOVE 1234 TO EXPECTED-VALUE
+                   MOVE SCORE-C3 TO ACTUAL-VALUE
+               WHEN 5
+                   MOVE 1234 TO EXPECTED-VALUE
+                   MOVE SCORE-C5 TO ACTUAL-VALUE
+               WHEN 6
+                   MOVE -123 TO EXPECTED-VALUE
+                   MOVE S-L TO ACTUAL-VALUE
+               WHEN 7
+                   MOVE -123 TO EXPECTED-VALUE
+                   MOVE S-T TO ACTUAL-VALUE
+               WHEN 8
+                   MOVE -12 TO EXPECTED-VALUE
+                   MOVE S-L-S TO ACTUAL-VALUE
+               WHEN 9
+                   MOVE -12 TO EXPECTED-VALUE
+                   MOVE S-T-S TO ACTUAL-VALUE
+               WHEN OTHER
+                   MOVE ZERO TO EXPECTED-VALUE
+                   MOVE ZERO TO ACTUAL-VALUE
+           END-EVALUATE.
+
+           IF EXPECTED-VALUE = ACTUAL-VALUE
+               DISPLAY "REC " REC-COUNT " (" S-NAME ") OK: "
+                   ACTUAL-VALUE
+           ELSE
+               DISPLAY "REC " REC-COUNT " (" S-NAME ") MISMATCH: "
+                   "EXPECTED=" EXPECTED-VALUE " ACTUAL=" ACTUAL-VALUE
+               ADD 1 TO MISMATCH-COUNT
+           END-IF.
+
+           GO TO READ-LOOP.
+
+       FIN-VERIFY.
+           CLOSE MY-FILE.
+           DISPLAY "RECORDS CHECKED=" REC-COUNT
+               " MISMATCHES=" MISMATCH-COUNT.
+           IF MISMATCH-COUNT > 0
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       FIN-ERREUR.
+           MOVE 1 TO RETURN-CODE.
+           EXIT PROGRAM.
+           STOP RUN.

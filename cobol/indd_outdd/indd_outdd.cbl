@@ -71,7 +71,41 @@
            MOVE 3456 TO SCORE-C.
            PERFORM WRITE-REC THRU E-WRITE-REC.
 
+      * REC-4 - COMP-3 (packed decimal)
+           MOVE "SAP" TO S-NAME.
+           MOVE 4 TO S-ID.
+           MOVE 1234 TO SCORE-C3.
+           PERFORM WRITE-REC THRU E-WRITE-REC.
+
+      * REC-5 - COMP-5 (native binary)
+           MOVE "SIEBEL" TO S-NAME.
+           MOVE 5 TO S-ID.
+           MOVE 1234 TO SCORE-C5.
+           PERFORM WRITE-REC THRU E-WRITE-REC.
+
+      * REC-6 - SIGN LEADING (zoned, overpunched sign in first digit)
+           MOVE "PEOPLE" TO S-NAME.
+           MOVE 6 TO S-ID.
+           MOVE -123 TO S-L.
+           PERFORM WRITE-REC THRU E-WRITE-REC.
 
+      * REC-7 - SIGN TRAILING (zoned, overpunched sign in last digit)
+           MOVE "JDE" TO S-NAME.
+           MOVE 7 TO S-ID.
+           MOVE -123 TO S-T.
+           PERFORM WRITE-REC THRU E-WRITE-REC.
+
+      * REC-8 - SIGN LEADING SEPARATE (sign in its own leading byte)
+           MOVE "BAAN" TO S-NAME.
+           MOVE 8 TO S-ID.
+           MOVE -12 TO S-L-S.
+           PERFORM WRITE-REC THRU E-WRITE-REC.
+
+      * REC-9 - SIGN TRAILING SEPARATE (sign in its own trailing byte)
+           MOVE "EPICOR" TO S-NAME.
+           MOVE 9 TO S-ID.
+           MOVE -12 TO S-T-S.
+           PERFORM WRITE-REC THRU E-WRITE-REC.
 
            CLOSE MY-FILE.
 

@@ -21,6 +21,7 @@
        WORKING-STORAGE SECTION.
          COPY EXTFHOPS.
          01  IO-STATUS PIC XX.
+         01  FS-REASON PIC X(60).
 
        LINKAGE SECTION.
          01 FCD.     COPY "XFHFCD.CPY".
@@ -31,8 +32,9 @@
 
             OPEN INPUT MW-ENTREE.
             IF IO-STATUS NOT = "00"
+                CALL "FSTATMSG" USING IO-STATUS, FS-REASON
                 DISPLAY "OPEN INPUT FAILED"
-                DISPLAY "IO-STATUS =" IO-STATUS
+                DISPLAY "IO-STATUS =" IO-STATUS " (" FS-REASON ")"
                 GO TO FIN-REL
             END-IF.
 
@@ -101,8 +103,9 @@
       *     PERFORM CALL-EXTFH-MODULE   THRU E-CALL-EXTFH-MODULE
       *     READ MW-ENTREE
             IF IO-STATUS NOT = "00"
+               CALL "FSTATMSG" USING IO-STATUS, FS-REASON
                DISPLAY "READ FAILED"
-               DISPLAY "IO-STATUS =" IO-STATUS
+               DISPLAY "IO-STATUS =" IO-STATUS " (" FS-REASON ")"
                GO TO FIN-REL
             END-IF.
             PERFORM DISPLAY-RECORD THRU E-DISPLAY-RECORD.
@@ -118,13 +121,11 @@
            CALL "EXTFH" USING Action-Code FCD.
            MOVE FCD-File-Status TO IO-STATUS.
            IF IO-STATUS NOT = '00'
- Error         DISPLAY "ERROR:"
- Error         DISPLAY "FILEDML-2021: ASG_DATAF16. "
-               IF FCD-Status-Key-1 = '9'
-                   DISPLAY "FILE ERROR, STATUS: 9/" FCD-Binary 
-               ELSE
- Error             DISPLAY "FILE ERROR, STATUS: " IO-STATUS
-               END-IF
+               CALL "FSTATMSG" USING IO-STATUS, FS-REASON
+               DISPLAY "ERROR:"
+               DISPLAY "FILEDML-2021: ASG_DATAF16. "
+               DISPLAY "FILE ERROR, STATUS: " IO-STATUS " (" FS-REASON
+                       ")"
            END-IF.
        E-CALL-EXTFH-MODULE.
           EXIT.

@@ -21,32 +21,61 @@
          01  VARYING-FILE-REC.
              03 GOODS-NAME-VARYING  PIC X(09).
 
+       WORKING-STORAGE SECTION.
+         01  WS-EOF-FIXED          PIC X VALUE "N".
+             88 EOF-FIXED            VALUE "Y".
+         01  WS-EOF-VARYING        PIC X VALUE "N".
+             88 EOF-VARYING          VALUE "Y".
+         01  WS-NB-COMPARED        PIC 9(9) VALUE 0.
+         01  WS-NB-MISMATCH        PIC 9(9) VALUE 0.
+
        PROCEDURE   DIVISION.
             OPEN INPUT IN-FIXED-FILE.
-            OPEN INPUT IN-VARYING-FILE. 
+            OPEN INPUT IN-VARYING-FILE.
 
           READ-LOOP.
             MOVE SPACES TO FIXED-FILE-REC.
             READ IN-FIXED-FILE NEXT
-              AT END GO TO FIN-REL
+              AT END SET EOF-FIXED TO TRUE
             END-READ.
-            DISPLAY GOODS-NAME-FIXED.
-
 
-            
             MOVE SPACES TO VARYING-FILE-REC.
             READ IN-VARYING-FILE NEXT
-              AT END GO TO FIN-REL
+              AT END SET EOF-VARYING TO TRUE
             END-READ.
-            DISPLAY GOODS-NAME-VARYING.
+
+            IF EOF-FIXED AND EOF-VARYING
+               GO TO FIN-REL
+            END-IF.
+
+            IF EOF-FIXED OR EOF-VARYING
+               DISPLAY "MISMATCH: FILES HAVE DIFFERENT RECORD COUNTS"
+               ADD 1 TO WS-NB-MISMATCH
+               GO TO FIN-REL
+            END-IF.
+
+            ADD 1 TO WS-NB-COMPARED.
+            IF GOODS-NAME-FIXED NOT = GOODS-NAME-VARYING
+               ADD 1 TO WS-NB-MISMATCH
+               DISPLAY "MISMATCH AT RECORD " WS-NB-COMPARED ": FIXED=["
+                       GOODS-NAME-FIXED "] VARYING=["
+                       GOODS-NAME-VARYING "]"
+            END-IF.
 
             GO TO READ-LOOP.
 
        FIN-REL.
+            DISPLAY "RECORDS COMPARED: " WS-NB-COMPARED.
+            DISPLAY "MISMATCHES FOUND: " WS-NB-MISMATCH.
             DISPLAY "Done".
 
             CLOSE IN-FIXED-FILE.
             CLOSE IN-VARYING-FILE.
-      
+
+            IF WS-NB-MISMATCH > 0
+               EXIT PROGRAM
+               STOP RUN RETURNING 1
+            END-IF.
+
             EXIT PROGRAM.
             STOP RUN.

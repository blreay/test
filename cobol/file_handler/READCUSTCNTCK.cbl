@@ -0,0 +1,115 @@
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      READCUSTCNTCK.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+         SELECT MW-ENTREE ASSIGN TO KSDSFILE
+            ORGANIZATION IS INDEXED
+      *     ACCESS MODE IS RANDOM
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS VS-CUSTIDENT
+            ALTERNATE RECORD KEY IS VS-CUSTSTATE
+                 WITH DUPLICATES
+            FILE STATUS IS IO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+         FD  MW-ENTREE
+             LABEL RECORD STANDARD
+             DATA RECORD VS-ODCSF0-RECORD.
+         COPY ODCSF0B.
+
+       WORKING-STORAGE SECTION.
+         01  IO-STATUS PIC XX.
+         01  BAD-CONTACT-CNT           PIC 9(006) VALUE 0.
+         01  CONTACT-VALID-SW          PIC X(001) VALUE "Y".
+             88  CONTACT-IS-VALID         VALUE "Y".
+             88  CONTACT-IS-INVALID       VALUE "N".
+         01  CONTACT-REASON            PIC X(030) VALUE SPACES.
+         01  AT-SIGN-CNT               PIC 9(003) VALUE 0.
+         01  SUBSCR                    PIC 9(003) VALUE 0.
+
+       PROCEDURE DIVISION.
+            OPEN INPUT MW-ENTREE.
+            IF IO-STATUS NOT = "00"
+                DISPLAY "OPEN INPUT FAILED"
+                DISPLAY "IO-STATUS =" IO-STATUS
+                GO TO FIN-REL
+            END-IF.
+
+         DISPLAY "------CONTACT DATA QUALITY EXCEPTION LIST------".
+         READ-SEQUENTIAL.
+            MOVE SPACES TO VS-ODCSF0-RECORD.
+            READ MW-ENTREE NEXT
+              AT END GO TO FIN-REL
+            END-READ.
+            PERFORM VALIDATE-CONTACT THRU E-VALIDATE-CONTACT.
+            IF CONTACT-IS-INVALID
+                ADD 1 TO BAD-CONTACT-CNT
+                PERFORM DISPLAY-EXCEPTION THRU E-DISPLAY-EXCEPTION
+            END-IF.
+            GO TO READ-SEQUENTIAL.
+
+         FIN-REL.
+            DISPLAY "EXCEPTIONS FOUND................" BAD-CONTACT-CNT.
+            CLOSE MW-ENTREE.
+
+            EXIT PROGRAM.
+            STOP RUN.
+
+         VALIDATE-CONTACT.
+           MOVE "Y" TO CONTACT-VALID-SW.
+           MOVE SPACES TO CONTACT-REASON.
+           IF VS-CUSTPHONE = ZEROS
+               MOVE "N" TO CONTACT-VALID-SW
+               MOVE "PHONE BLANK" TO CONTACT-REASON
+           ELSE
+           IF VS-CUSTPHONE(1:3) = "000"
+               MOVE "N" TO CONTACT-VALID-SW
+               MOVE "PHONE AREA CODE INVALID" TO CONTACT-REASON.
+           IF CONTACT-IS-VALID
+               IF VS-CUSTEMAIL = SPACES
+                   MOVE "N" TO CONTACT-VALID-SW
+                   MOVE "EMAIL BLANK" TO CONTACT-REASON
+               ELSE
+                   PERFORM CHECK-EMAIL-FORMAT THRU E-CHECK-EMAIL-FORMAT.
+         E-VALIDATE-CONTACT.
+           EXIT.
+
+         CHECK-EMAIL-FORMAT.
+           MOVE 0 TO AT-SIGN-CNT.
+           INSPECT VS-CUSTEMAIL TALLYING AT-SIGN-CNT FOR ALL "@".
+           IF AT-SIGN-CNT NOT = 1
+               MOVE "N" TO CONTACT-VALID-SW
+               MOVE "EMAIL MISSING OR EXTRA @" TO CONTACT-REASON
+           ELSE
+               MOVE 0 TO SUBSCR
+               PERFORM VARYING SUBSCR FROM 1 BY 1
+                   UNTIL SUBSCR > 40 OR VS-CUSTEMAIL(SUBSCR:1) = "@"
+               END-PERFORM
+               IF SUBSCR = 1 OR SUBSCR >= 39
+                  OR VS-CUSTEMAIL(SUBSCR + 1:1) = SPACE
+                   MOVE "N" TO CONTACT-VALID-SW
+                   MOVE "EMAIL MALFORMED" TO CONTACT-REASON
+               ELSE
+                   PERFORM CHECK-EMAIL-DOMAIN THRU E-CHECK-EMAIL-DOMAIN.
+         E-CHECK-EMAIL-FORMAT.
+           EXIT.
+
+         CHECK-EMAIL-DOMAIN.
+           MOVE 0 TO AT-SIGN-CNT.
+           INSPECT VS-CUSTEMAIL(SUBSCR + 1:40 - SUBSCR)
+               TALLYING AT-SIGN-CNT FOR ALL ".".
+           IF AT-SIGN-CNT = 0
+               MOVE "N" TO CONTACT-VALID-SW
+               MOVE "EMAIL DOMAIN MISSING DOT" TO CONTACT-REASON.
+         E-CHECK-EMAIL-DOMAIN.
+           EXIT.
+
+         DISPLAY-EXCEPTION.
+           DISPLAY "EXCEPTION" ": VS-CUSTIDENT=" VS-CUSTIDENT
+                            ", VS-CUSTEMAIL="     VS-CUSTEMAIL
+                            ", VS-CUSTPHONE="     VS-CUSTPHONE
+                            ", REASON="           CONTACT-REASON.
+         E-DISPLAY-EXCEPTION.
+           EXIT.

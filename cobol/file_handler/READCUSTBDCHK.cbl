@@ -0,0 +1,98 @@
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      READCUSTBDCHK.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+         SELECT MW-ENTREE ASSIGN TO KSDSFILE
+            ORGANIZATION IS INDEXED
+      *     ACCESS MODE IS RANDOM
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS VS-CUSTIDENT
+            ALTERNATE RECORD KEY IS VS-CUSTSTATE
+                 WITH DUPLICATES
+            FILE STATUS IS IO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+         FD  MW-ENTREE
+             LABEL RECORD STANDARD
+             DATA RECORD VS-ODCSF0-RECORD.
+         COPY ODCSF0B.
+
+       WORKING-STORAGE SECTION.
+         01  IO-STATUS PIC XX.
+         01  BAD-BDATE-CNT             PIC 9(006) VALUE 0.
+         01  TODAY-DATE.
+             05  TODAY-CC              PIC 9(002).
+             05  TODAY-YY               PIC 9(002).
+             05  TODAY-MM               PIC 9(002).
+             05  TODAY-DD               PIC 9(002).
+         01  BDATE-VALID-SW            PIC X(001) VALUE "Y".
+             88  BDATE-IS-VALID           VALUE "Y".
+             88  BDATE-IS-INVALID         VALUE "N".
+         01  BDATE-REASON              PIC X(030) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+            ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+
+            OPEN INPUT MW-ENTREE.
+            IF IO-STATUS NOT = "00"
+                DISPLAY "OPEN INPUT FAILED"
+                DISPLAY "IO-STATUS =" IO-STATUS
+                GO TO FIN-REL
+            END-IF.
+
+         DISPLAY "------BIRTHDATE VALIDATION EXCEPTION LIST------".
+         READ-SEQUENTIAL.
+            MOVE SPACES TO VS-ODCSF0-RECORD.
+            READ MW-ENTREE NEXT
+              AT END GO TO FIN-REL
+            END-READ.
+            PERFORM VALIDATE-BDATE THRU E-VALIDATE-BDATE.
+            IF BDATE-IS-INVALID
+                ADD 1 TO BAD-BDATE-CNT
+                PERFORM DISPLAY-EXCEPTION THRU E-DISPLAY-EXCEPTION
+            END-IF.
+            GO TO READ-SEQUENTIAL.
+
+         FIN-REL.
+            DISPLAY "EXCEPTIONS FOUND................" BAD-BDATE-CNT.
+            CLOSE MW-ENTREE.
+
+            EXIT PROGRAM.
+            STOP RUN.
+
+         VALIDATE-BDATE.
+           MOVE "Y" TO BDATE-VALID-SW.
+           MOVE SPACES TO BDATE-REASON.
+           IF VS-CUSTBDATE-CC NOT = 19 AND VS-CUSTBDATE-CC NOT = 20
+               MOVE "N" TO BDATE-VALID-SW
+               MOVE "INVALID CENTURY" TO BDATE-REASON
+           ELSE
+           IF VS-CUSTBDATE-MM < 01 OR VS-CUSTBDATE-MM > 12
+               MOVE "N" TO BDATE-VALID-SW
+               MOVE "INVALID MONTH" TO BDATE-REASON
+           ELSE
+           IF VS-CUSTBDATE-DD < 01 OR VS-CUSTBDATE-DD > 31
+               MOVE "N" TO BDATE-VALID-SW
+               MOVE "INVALID DAY" TO BDATE-REASON
+           ELSE
+           IF VS-CUSTBDATE-CC = TODAY-CC AND
+              VS-CUSTBDATE-YY = TODAY-YY AND
+              VS-CUSTBDATE-MM = TODAY-MM AND
+              VS-CUSTBDATE-DD > TODAY-DD
+               MOVE "N" TO BDATE-VALID-SW
+               MOVE "BIRTHDATE IN THE FUTURE" TO BDATE-REASON
+           ELSE
+           IF VS-CUSTBDATE > TODAY-DATE
+               MOVE "N" TO BDATE-VALID-SW
+               MOVE "BIRTHDATE IN THE FUTURE" TO BDATE-REASON.
+         E-VALIDATE-BDATE.
+           EXIT.
+
+         DISPLAY-EXCEPTION.
+           DISPLAY "EXCEPTION" ": VS-CUSTIDENT=" VS-CUSTIDENT
+                            ", VS-CUSTBDATE="     VS-CUSTBDATE
+                            ", REASON="           BDATE-REASON.
+         E-DISPLAY-EXCEPTION.
+           EXIT.

@@ -25,11 +25,30 @@
        01  IO-STATUS            PIC XX.
        01  D-NB-RECS            PIC 9(9) VALUE 0.
        01  MW-NB-INSERT         PIC 9(9) VALUE 0.
-      
-      
-       PROCEDURE DIVISION.
+
+      * caller-supplied volume/fill-pattern controls, defaulted to the
+      * old single-dummy-record behavior when no PARM is supplied
+       01  WS-REC-COUNT         PIC 9(9) VALUE 1.
+       01  WS-FILL-CODE         PIC X VALUE "H".
+
+       LINKAGE SECTION.
+       01  PARM-BUFFER.
+           05  PARM-LENGTH      PIC S9(4) COMP.
+           05  PARM-DATA.
+               10  PARM-REC-COUNT   PIC 9(9).
+               10  PARM-FILL-CODE   PIC X.
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
        P-START.
-      
+           IF PARM-LENGTH >= 9
+              IF PARM-REC-COUNT IS NUMERIC AND PARM-REC-COUNT > 0
+                 MOVE PARM-REC-COUNT TO WS-REC-COUNT
+              END-IF
+              IF PARM-LENGTH >= 10
+                 MOVE PARM-FILL-CODE TO WS-FILL-CODE
+              END-IF
+           END-IF.
+
            OPEN OUTPUT MW-SORTIE
            IF IO-STATUS NOT = "00"
              DISPLAY "FILELD-0202: OUTPUT DS01 FAILED"
@@ -37,42 +56,46 @@
              DISPLAY "IO-STATUS =" IO-STATUS
              GO TO FIN-ERREUR
            END-IF.
-      
-      *    PERFORM 524290 TIMES
-           PERFORM 1 TIMES
+
+           PERFORM WS-REC-COUNT TIMES
              ADD 1 TO D-NB-RECS
 
-             MOVE HIGH-VALUES TO MW-SORTIE-REC
+             EVALUATE WS-FILL-CODE
+               WHEN "L"
+                 MOVE LOW-VALUES TO MW-SORTIE-REC
+               WHEN "S"
+                 MOVE SPACES TO MW-SORTIE-REC
+               WHEN OTHER
+                 MOVE HIGH-VALUES TO MW-SORTIE-REC
+             END-EVALUATE
              MOVE 4092 TO MW-ENTREE-REC-LEN
              WRITE MW-SORTIE-REC
              IF IO-STATUS NOT = "00"
                DISPLAY "ERROR:"
- Error         DISPLAY "FILELD-0203: WRITE DS01 FAILED"
- Error         DISPLAY "ASSIGN: SORTIE"
+               DISPLAY "FILELD-0203: WRITE DS01 FAILED"
+               DISPLAY "ASSIGN: SORTIE"
                DISPLAY "IO-STATUS =" IO-STATUS
                GO TO FIN-ERREUR
              END-IF
-      
+
              ADD 1 TO MW-NB-INSERT
              IF MW-NB-INSERT >= 20000
                MOVE 0 TO MW-NB-INSERT
                DISPLAY "written: " D-NB-RECS
              END-IF
            END-PERFORM.
-      
+
        FIN-REL.
            DISPLAY "RELOADING TERMINATED OK".
            PERFORM END-COMMON-DISPLAY.
-      
-           EXIT PROGRAM.
-           STOP RUN.
-      
+
+           GOBACK.
+
        FIN-ERREUR.
            DISPLAY "RELOADING FAILED".
            PERFORM END-COMMON-DISPLAY.
-      
-           EXIT PROGRAM.
-           STOP RUN RETURNING 1.
+
+           GOBACK RETURNING 1.
       
        END-COMMON-DISPLAY.
            DISPLAY "Nb rows reloaded: " D-NB-RECS.

@@ -0,0 +1,71 @@
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      READCUSTSTATE.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+         SELECT MW-ENTREE ASSIGN TO KSDSFILE
+            ORGANIZATION IS INDEXED
+      *     ACCESS MODE IS RANDOM
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS VS-CUSTIDENT
+            ALTERNATE RECORD KEY IS VS-CUSTSTATE
+                 WITH DUPLICATES
+            FILE STATUS IS IO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+         FD  MW-ENTREE
+             LABEL RECORD STANDARD
+             DATA RECORD VS-ODCSF0-RECORD.
+         COPY ODCSF0B.
+
+       WORKING-STORAGE SECTION.
+         01  IO-STATUS PIC XX.
+         01  SEARCH-STATE              PIC X(002).
+         01  MATCH-CNT                 PIC 9(006) VALUE 0.
+
+       PROCEDURE DIVISION.
+            MOVE SPACES TO SEARCH-STATE.
+            DISPLAY "CUSTSTATE" UPON ENVIRONMENT-NAME.
+            ACCEPT SEARCH-STATE FROM ENVIRONMENT-VALUE.
+
+            OPEN INPUT MW-ENTREE.
+            IF IO-STATUS NOT = "00"
+                DISPLAY "OPEN INPUT FAILED"
+                DISPLAY "IO-STATUS =" IO-STATUS
+                GO TO FIN-REL
+            END-IF.
+
+         DISPLAY "------SEARCHING FOR STATE(" SEARCH-STATE ")------".
+            MOVE SEARCH-STATE TO VS-CUSTSTATE.
+            START MW-ENTREE KEY IS EQUAL TO VS-CUSTSTATE
+               INVALID KEY
+                  DISPLAY "NO CUSTOMERS FOUND FOR STATE=" SEARCH-STATE
+                  GO TO FIN-REL
+            END-START.
+
+         READ-BY-STATE.
+            READ MW-ENTREE NEXT
+              AT END GO TO FIN-REL
+            END-READ.
+            IF VS-CUSTSTATE NOT = SEARCH-STATE
+                GO TO FIN-REL
+            END-IF.
+            ADD 1 TO MATCH-CNT.
+            PERFORM DISPLAY-RECORD THRU E-DISPLAY-RECORD.
+            GO TO READ-BY-STATE.
+
+         FIN-REL.
+            DISPLAY "MATCHES FOUND.................." MATCH-CNT.
+            CLOSE MW-ENTREE.
+
+            EXIT PROGRAM.
+            STOP RUN.
+
+         DISPLAY-RECORD.
+           DISPLAY "RECORD" ": VS-CUSTIDENT=" VS-CUSTIDENT
+                            ", VS-CUSTLNAME=" VS-CUSTLNAME
+                            ", VS-CUSTCITY="   VS-CUSTCITY
+                            ", VS-CUSTSTATE="  VS-CUSTSTATE.
+         E-DISPLAY-RECORD.
+           EXIT.

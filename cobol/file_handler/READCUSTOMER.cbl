@@ -8,6 +8,8 @@
       *     ACCESS MODE IS RANDOM          
             ACCESS MODE IS DYNAMIC
             RECORD KEY IS VS-CUSTIDENT
+            ALTERNATE RECORD KEY IS VS-CUSTSTATE
+                 WITH DUPLICATES
             FILE STATUS IS IO-STATUS.
 
        DATA DIVISION.

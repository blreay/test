@@ -20,17 +20,16 @@
 
          01  NB-RECS      PIC 9(9) VALUE 0.
 
-         01 IO-STATUS.
-          05 status-key-1        pic x.
-          05 status-key-2        pic x.
-          05 binary-status redefines status-key-2 pic 99 comp-x.
+         01  IO-STATUS    PIC XX.
+         01  FS-REASON    PIC X(60).
 
 
        PROCEDURE   DIVISION.
             OPEN INPUT INPUTFILE.
             IF IO-STATUS NOT = "00"
+               CALL "FSTATMSG" USING IO-STATUS, FS-REASON
                DISPLAY "READ OPEN FAILED"
-               DISPLAY "IO-STATUS =" IO-STATUS
+               DISPLAY "IO-STATUS =" IO-STATUS " (" FS-REASON ")"
                GO TO FIN-REL
             END-IF.
 
@@ -41,12 +40,9 @@
               AT END GO TO FIN-REL
             END-READ.
             IF IO-STATUS NOT = "00"
+               CALL "FSTATMSG" USING IO-STATUS, FS-REASON
                DISPLAY "READ INPUT FAILED"
-               IF Status-Key-1 = '9'
-                  DISPLAY "FILE ERROR, STATUS: 9/" binary-status
-               ELSE
-                  DISPLAY "FILE ERROR, STATUS: " IO-STATUS
-               END-IF
+               DISPLAY "IO-STATUS =" IO-STATUS " (" FS-REASON ")"
                GO TO FIN-REL
             END-IF.
 

@@ -0,0 +1,72 @@
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      FSTATMSG.
+       ENVIRONMENT      DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01  WS-STATUS-KEY-1        PIC X.
+         01  WS-STATUS-KEY-2        PIC X.
+         01  WS-BINARY-STATUS REDEFINES WS-STATUS-KEY-2
+                                     PIC 99 COMP-X.
+         01  WS-BINARY-STATUS-DISP   PIC 99.
+
+       LINKAGE SECTION.
+         01  FS-IO-STATUS           PIC XX.
+         01  FS-REASON              PIC X(60).
+
+       PROCEDURE DIVISION USING FS-IO-STATUS, FS-REASON.
+       P-START.
+           MOVE FS-IO-STATUS(1:1) TO WS-STATUS-KEY-1.
+           MOVE FS-IO-STATUS(2:1) TO WS-STATUS-KEY-2.
+           MOVE SPACES TO FS-REASON.
+
+           EVALUATE FS-IO-STATUS
+             WHEN "00" MOVE "SUCCESSFUL COMPLETION" TO FS-REASON
+             WHEN "02" MOVE "SUCCESSFUL - DUPLICATE KEY" TO FS-REASON
+             WHEN "04" MOVE "SUCCESSFUL - RECORD LENGTH MISMATCH"
+                       TO FS-REASON
+             WHEN "05" MOVE "SUCCESSFUL - OPTIONAL FILE NOT FOUND"
+                       TO FS-REASON
+             WHEN "07" MOVE "SUCCESSFUL - NO REEL/UNIT FOR CLOSE"
+                       TO FS-REASON
+             WHEN "10" MOVE "END OF FILE" TO FS-REASON
+             WHEN "14" MOVE "RELATIVE KEY TOO LARGE" TO FS-REASON
+             WHEN "21" MOVE "SEQUENCE ERROR ON KEY" TO FS-REASON
+             WHEN "22" MOVE "DUPLICATE KEY" TO FS-REASON
+             WHEN "23" MOVE "RECORD NOT FOUND" TO FS-REASON
+             WHEN "24" MOVE "BOUNDARY VIOLATION - KEY" TO FS-REASON
+             WHEN "30" MOVE "PERMANENT ERROR" TO FS-REASON
+             WHEN "34" MOVE "BOUNDARY VIOLATION - FILE FULL"
+                       TO FS-REASON
+             WHEN "35" MOVE "FILE NOT FOUND" TO FS-REASON
+             WHEN "37" MOVE "OPEN MODE NOT SUPPORTED BY DEVICE"
+                       TO FS-REASON
+             WHEN "38" MOVE "FILE PREVIOUSLY CLOSED WITH LOCK"
+                       TO FS-REASON
+             WHEN "39" MOVE "FILE ATTRIBUTE MISMATCH" TO FS-REASON
+             WHEN "41" MOVE "FILE ALREADY OPEN" TO FS-REASON
+             WHEN "42" MOVE "FILE NOT OPEN" TO FS-REASON
+             WHEN "43" MOVE "NO CURRENT RECORD FOR REWRITE/DELETE"
+                       TO FS-REASON
+             WHEN "44" MOVE "BOUNDARY VIOLATION ON REWRITE"
+                       TO FS-REASON
+             WHEN "46" MOVE "NO NEXT LOGICAL RECORD" TO FS-REASON
+             WHEN "47" MOVE "READ NOT PERMITTED - FILE NOT OPEN INPUT"
+                       TO FS-REASON
+             WHEN "48" MOVE "WRITE NOT PERMITTED - FILE NOT OPEN OUTPUT"
+                       TO FS-REASON
+             WHEN "49" MOVE "DELETE/REWRITE NOT PERMITTED"
+                       TO FS-REASON
+             WHEN OTHER
+               IF WS-STATUS-KEY-1 = "9"
+                  MOVE WS-BINARY-STATUS TO WS-BINARY-STATUS-DISP
+                  STRING "EXTENDED FILE STATUS 9/" DELIMITED BY SIZE
+                         WS-BINARY-STATUS-DISP DELIMITED BY SIZE
+                    INTO FS-REASON
+               ELSE
+                  STRING "UNKNOWN FILE STATUS " DELIMITED BY SIZE
+                         FS-IO-STATUS DELIMITED BY SIZE
+                    INTO FS-REASON
+               END-IF
+           END-EVALUATE.
+
+           GOBACK.

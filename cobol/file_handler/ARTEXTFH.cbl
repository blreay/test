@@ -1,6 +1,27 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID.    ARTEXTFH.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT ART-SUBMIT-LOG
+               ASSIGN TO ARTSUBLOG
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS IO-STATUS-LOG.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  ART-SUBMIT-LOG
+            LABEL RECORD STANDARD
+            DATA RECORD ART-LOG-REC.
+        01  ART-LOG-REC.
+            03  ALOG-DATE                    PIC X(08).
+            03  ALOG-TIME                    PIC X(08).
+            03  ALOG-DSN                     PIC X(44).
+            03  ALOG-STATUS                  PIC X(07).
+            03  ALOG-RETCODE                 PIC -9(9).
+
         WORKING-STORAGE SECTION.
         01  MT-DD-NAME                       PIC X(1024).
         01  MT-DD-NAME-C                     PIC X(1024).
@@ -12,6 +33,19 @@
         01  COUNT_MOD                        pic s9(9) comp-5.
         01  RET_CODE                         pic s9(9) comp-5.
 
+        01  IO-STATUS-LOG                    PIC XX.
+            88  LOG-OPEN-RETRYABLE-STATUS    VALUE "91" "93" "96" "9A".
+        01  LOG-OPEN-RETRY-MAX               PIC 9(02) VALUE 05.
+        01  LOG-OPEN-RETRY-CNT               PIC 9(02) VALUE 0.
+        01  LOG-OPEN-RETRY-PAUSE-SECS        PIC 9(09) COMP-5 VALUE 2.
+
+      * scratch copy of ART-LOG-REC with a trailing null, so the %s DBGLOG
+      * call below has a terminator to stop at instead of reading past the
+      * fixed-length record into whatever follows it in storage
+        01  ART-LOG-REC-OUT.
+            03  ART-LOG-REC-TEXT             PIC X(77).
+            03  FILLER                       PIC X(01) VALUE x"00".
+
         LINKAGE SECTION.
         01  Action-Code.
             03  Action-Type                  PIC X(01).
@@ -85,12 +119,58 @@
                     call "DBGLOG" using "Call art_submit_job():%s"&x"00" MT-DD-NAME
                     call "art_submi_job" using MT-DD-NAME(1:FCD-Name-Length)
                         returning RET_CODE
-                    call "DBGLOG" using "art_submit_job() return %d"&x"00" 
+                    call "DBGLOG" using "art_submit_job() return %d"&x"00"
                         by value RET_CODE
+                    PERFORM LOG-SUBMIT-RESULT THRU E-LOG-SUBMIT-RESULT
 *               *   MOVE Open-Extend TO Cobol-Op
-                END-IF   
+                END-IF
             END-IF.
 
 *           *Return to the normal caller
             CALL "EXTFH" USING ACTION-CODE FCD-AREA.
             EXIT PROGRAM.
+
+*>          Record one line per art_submi_job() call so a missing
+*>          downstream job can be traced back to whether ARTEXTFH
+*>          ever triggered it, and what the call returned.
+        LOG-SUBMIT-RESULT.
+            MOVE 0 TO LOG-OPEN-RETRY-CNT
+            PERFORM OPEN-LOG-EXTEND-RETRY THRU E-OPEN-LOG-EXTEND-RETRY
+            IF IO-STATUS-LOG NOT = "00"
+                GO TO E-LOG-SUBMIT-RESULT
+            END-IF
+
+            MOVE SPACES TO ART-LOG-REC
+            ACCEPT ALOG-DATE FROM DATE YYYYMMDD
+            ACCEPT ALOG-TIME FROM TIME
+            MOVE MT-DD-NAME(1:FCD-Name-Length) TO ALOG-DSN
+            MOVE RET_CODE TO ALOG-RETCODE
+            IF RET_CODE = 0
+                MOVE "SUCCESS" TO ALOG-STATUS
+            ELSE
+                MOVE "FAILED"  TO ALOG-STATUS
+            END-IF
+            WRITE ART-LOG-REC
+            MOVE ART-LOG-REC TO ART-LOG-REC-TEXT
+            call "DBGLOG" using "ALOG: %s"&x"00" ART-LOG-REC-OUT
+            CLOSE ART-SUBMIT-LOG.
+        E-LOG-SUBMIT-RESULT.
+            EXIT.
+
+        OPEN-LOG-EXTEND-RETRY.
+            OPEN EXTEND ART-SUBMIT-LOG
+            IF IO-STATUS-LOG NOT = "00"
+              IF LOG-OPEN-RETRYABLE-STATUS
+                 AND LOG-OPEN-RETRY-CNT < LOG-OPEN-RETRY-MAX
+                ADD 1 TO LOG-OPEN-RETRY-CNT
+                call "DBGLOG" using "ARTEXTFH: LOG OPEN EXTEND BUSY, RETRY %d"&x"00"
+                     by value LOG-OPEN-RETRY-CNT
+                CALL "sleep" USING BY VALUE LOG-OPEN-RETRY-PAUSE-SECS
+                GO TO OPEN-LOG-EXTEND-RETRY
+              ELSE
+                call "DBGLOG" using "ARTEXTFH: LOG OPEN EXTEND FAILED, IO-STATUS=%s"&x"00"
+                     IO-STATUS-LOG
+              END-IF
+            END-IF.
+        E-OPEN-LOG-EXTEND-RETRY.
+            EXIT.

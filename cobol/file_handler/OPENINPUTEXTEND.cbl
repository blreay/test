@@ -38,8 +38,12 @@
 
        WORKING-STORAGE SECTION.
        01  IO-STATUS                  PIC XX.
-      
- 
+           88  OPEN-RETRYABLE-STATUS      VALUE "91" "93" "96" "9A".
+       01  OPEN-RETRY-MAX             PIC 9(02) VALUE 05.
+       01  OPEN-RETRY-CNT             PIC 9(02) VALUE 0.
+       01  OPEN-RETRY-PAUSE-SECS      PIC 9(09) COMP-5 VALUE 2.
+
+
        PROCEDURE DIVISION.
        P-START.
            OPEN I-O MW-SORTIE
@@ -99,8 +103,8 @@
            EXIT.
 
        WRITE-REC.
-           OPEN EXTEND WS-MW-SORTIE
-           PERFORM CHECK-IO THRU E-CHECK-IO.
+           MOVE 0 TO OPEN-RETRY-CNT.
+           PERFORM OPEN-EXTEND-RETRY THRU E-OPEN-EXTEND-RETRY.
 
            MOVE "XXXX"        TO WS-S-NAME.
            MOVE "xxxxxxxxxx"  TO WS-S-VALUE.
@@ -110,6 +114,26 @@
        E-WRITE-REC.
            EXIT.
 
+       OPEN-EXTEND-RETRY.
+           OPEN EXTEND WS-MW-SORTIE.
+           IF IO-STATUS NOT = "00"
+             IF OPEN-RETRYABLE-STATUS
+                AND OPEN-RETRY-CNT < OPEN-RETRY-MAX
+               ADD 1 TO OPEN-RETRY-CNT
+               DISPLAY "OPENINPUTEXTEND: OPEN EXTEND BUSY, RETRY "
+                       OPEN-RETRY-CNT " OF " OPEN-RETRY-MAX
+               CALL "sleep" USING BY VALUE OPEN-RETRY-PAUSE-SECS
+               GO TO OPEN-EXTEND-RETRY
+             ELSE
+               DISPLAY "FILELD-0202: OUTPUT FAILED"
+               DISPLAY "ASSIGN: SORTIE"
+               DISPLAY "IO-STATUS =" IO-STATUS
+               GO TO FIN-ERREUR
+             END-IF
+           END-IF.
+       E-OPEN-EXTEND-RETRY.
+           EXIT.
+
        DISPLAY-RECORD.
            DISPLAY "RECORD" ": S-ID=" S-ID
                             ", S-NAME=" S-NAME

@@ -19,12 +19,14 @@
 
        WORKING-STORAGE SECTION.
          01  IO-STATUS PIC XX.
+         01  FS-REASON PIC X(60).
 
        PROCEDURE DIVISION.
             OPEN INPUT MW-ENTREE.
             IF IO-STATUS NOT = "00"
+                CALL "FSTATMSG" USING IO-STATUS, FS-REASON
                 DISPLAY "OPEN INPUT FAILED"
-                DISPLAY "IO-STATUS =" IO-STATUS
+                DISPLAY "IO-STATUS =" IO-STATUS " (" FS-REASON ")"
                 GO TO FIN-REL
             END-IF.
 
@@ -43,8 +45,9 @@
             DISPLAY "------------READ KEY(" S-ID ")------------".
             READ MW-ENTREE
             IF IO-STATUS NOT = "00"
+               CALL "FSTATMSG" USING IO-STATUS, FS-REASON
                DISPLAY "READ FAILED"
-               DISPLAY "IO-STATUS =" IO-STATUS
+               DISPLAY "IO-STATUS =" IO-STATUS " (" FS-REASON ")"
                GO TO FIN-REL
             END-IF.
             PERFORM DISPLAY-RECORD THRU E-DISPLAY-RECORD.

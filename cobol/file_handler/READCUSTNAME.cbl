@@ -0,0 +1,64 @@
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      READCUSTNAME.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+         SELECT MW-ENTREE ASSIGN TO KSDSFILE
+            ORGANIZATION IS INDEXED
+      *     ACCESS MODE IS RANDOM
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS VS-CUSTIDENT
+            ALTERNATE RECORD KEY IS VS-CUSTSTATE
+                 WITH DUPLICATES
+            FILE STATUS IS IO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+         FD  MW-ENTREE
+             LABEL RECORD STANDARD
+             DATA RECORD VS-ODCSF0-RECORD.
+         COPY ODCSF0B.
+
+       WORKING-STORAGE SECTION.
+         01  IO-STATUS PIC XX.
+         01  SEARCH-LNAME              PIC X(030).
+         01  MATCH-CNT                 PIC 9(006) VALUE 0.
+
+       PROCEDURE DIVISION.
+            MOVE SPACES TO SEARCH-LNAME.
+            DISPLAY "CUSTLNAME" UPON ENVIRONMENT-NAME.
+            ACCEPT SEARCH-LNAME FROM ENVIRONMENT-VALUE.
+
+            OPEN INPUT MW-ENTREE.
+            IF IO-STATUS NOT = "00"
+                DISPLAY "OPEN INPUT FAILED"
+                DISPLAY "IO-STATUS =" IO-STATUS
+                GO TO FIN-REL
+            END-IF.
+
+         DISPLAY "------SEARCHING FOR LAST NAME(" SEARCH-LNAME ")------".
+         READ-SEQUENTIAL.
+            MOVE SPACES TO VS-ODCSF0-RECORD.
+            READ MW-ENTREE NEXT
+              AT END GO TO FIN-REL
+            END-READ.
+            IF VS-CUSTLNAME = SEARCH-LNAME
+                ADD 1 TO MATCH-CNT
+                PERFORM DISPLAY-RECORD THRU E-DISPLAY-RECORD
+            END-IF.
+            GO TO READ-SEQUENTIAL.
+
+         FIN-REL.
+            DISPLAY "MATCHES FOUND.................." MATCH-CNT.
+            CLOSE MW-ENTREE.
+
+            EXIT PROGRAM.
+            STOP RUN.
+
+         DISPLAY-RECORD.
+           DISPLAY "RECORD" ": VS-CUSTIDENT=" VS-CUSTIDENT
+                            ", VS-CUSTFNAME=" VS-CUSTFNAME
+                            ", VS-CUSTCITY="   VS-CUSTCITY
+                            ", VS-CUSTSTATE="  VS-CUSTSTATE.
+         E-DISPLAY-RECORD.
+           EXIT.
